@@ -0,0 +1,290 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 29/01/2024
+      * Purpose: exportar os arquivos de alunos, materias e situacoes
+      *          para arquivos texto no formato CSV, para uso em
+      *          planilhas eletronicas
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE EXPORTACAO CSV
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTCSV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FILES.
+
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-MATERIA
+                FILE STATUS IS WS-FM.
+
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FS.
+
+                SELECT CSV-ALUNO ASSIGN TO WS-PATH-CSV-ALUNO
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FC1.
+
+                SELECT CSV-MATERIA ASSIGN TO WS-PATH-CSV-MATERIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FC2.
+
+                SELECT CSV-SITUACAO ASSIGN TO WS-PATH-CSV-SITUACAO
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FC3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+       FD MATERIA.
+          COPY CFPK0002.
+       FD APROVACAO.
+          COPY CFPK0003.
+       FD CSV-ALUNO.
+       01 REG-CSV-ALUNO                PIC X(100).
+       FD CSV-MATERIA.
+       01 REG-CSV-MATERIA              PIC X(100).
+       FD CSV-SITUACAO.
+       01 REG-CSV-SITUACAO             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-ALUNO                     PIC X(34) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO               PIC 9(05).
+          03 WS-NM-ALUNO               PIC X(20).
+          03 WS-TL-ALUNO.
+             05 WS-TL-PREFIXO          PIC 9(05).
+             05 WS-TL-SUFIXO           PIC 9(04).
+
+       01 WS-MATERIA                   PIC X(29) VALUE SPACES.
+       01 FILLER REDEFINES WS-MATERIA.
+          03 WS-ID-MATERIA             PIC 9(05).
+          03 WS-NM-MATERIA             PIC X(20).
+          03 WS-NT-APROVACAO           PIC 9(02)V9(02).
+
+       01 WS-ALUNO1                    PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO1.
+          03 WS-ID-ALUNO1              PIC 9(05).
+          03 WS-NM-ALUNO1              PIC X(20).
+          03 WS-ID-MATERIA1            PIC 9(05).
+          03 WS-NM-MATERIA1            PIC X(20).
+          03 WS-ST-APROVACAO           PIC X(09).
+          03 WS-ID-REGISTRO            PIC 9(03).
+          03 WS-MD-ALUNO               PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO             PIC 9(04).
+
+       77 WS-FILES                     PIC 99.
+          88 FILES-OK                  VALUE 0.
+       77 WS-FM                        PIC 99.
+          88 FM-OK                     VALUE 0.
+       77 WS-FS                        PIC 99.
+          88 FS-OK                     VALUE 0.
+       77 WS-FC1                       PIC 99.
+          88 FC1-OK                    VALUE 0.
+       77 WS-FC2                       PIC 99.
+          88 FC2-OK                    VALUE 0.
+       77 WS-FC3                       PIC 99.
+          88 FC3-OK                    VALUE 0.
+       77 WS-EOF                       PIC X.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                      PIC X.
+          88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+       77 WS-OPCAO                     PIC X(01) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-MENU       THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-MENU.
+            DISPLAY '*** EXPORTACAO PARA CSV ***'
+            DISPLAY '1- EXPORTAR ALUNOS'
+            DISPLAY '2- EXPORTAR MATERIAS'
+            DISPLAY '3- EXPORTAR SITUACOES'
+            DISPLAY '4- EXPORTAR TODOS'
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN '1'
+                    PERFORM P2-EXPORTA-ALUNO
+                            THRU P2-EXPORTA-ALUNO-FIM
+                WHEN '2'
+                    PERFORM P3-EXPORTA-MATERIA
+                            THRU P3-EXPORTA-MATERIA-FIM
+                WHEN '3'
+                    PERFORM P4-EXPORTA-SITUACAO
+                            THRU P4-EXPORTA-SITUACAO-FIM
+                WHEN '4'
+                    PERFORM P2-EXPORTA-ALUNO
+                            THRU P2-EXPORTA-ALUNO-FIM
+                    PERFORM P3-EXPORTA-MATERIA
+                            THRU P3-EXPORTA-MATERIA-FIM
+                    PERFORM P4-EXPORTA-SITUACAO
+                            THRU P4-EXPORTA-SITUACAO-FIM
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA!'
+            END-EVALUATE
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+       P1-FIM.
+
+       P2-EXPORTA-ALUNO.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+            SET FC1-OK                TO TRUE
+
+            OPEN INPUT ALUNO
+            OPEN OUTPUT CSV-ALUNO
+            IF FILES-OK AND FC1-OK THEN
+               MOVE 'ID;NOME;TELEFONE' TO REG-CSV-ALUNO
+               WRITE REG-CSV-ALUNO
+               PERFORM UNTIL EOF-OK
+                   READ ALUNO INTO WS-ALUNO
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          STRING WS-ID-ALUNO DELIMITED BY SIZE
+                                 ';' DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-NM-ALUNO)
+                                      DELIMITED BY SIZE
+                                 ';' DELIMITED BY SIZE
+                                 WS-TL-PREFIXO DELIMITED BY SIZE
+                                 '-' DELIMITED BY SIZE
+                                 WS-TL-SUFIXO DELIMITED BY SIZE
+                                 INTO REG-CSV-ALUNO
+                          WRITE REG-CSV-ALUNO
+                   END-READ
+               END-PERFORM
+               DISPLAY 'ARQUIVO DE ALUNOS EXPORTADO COM SUCESSO!'
+            ELSE
+               DISPLAY 'ERRO AO EXPORTAR ARQUIVO DE ALUNOS'
+               MOVE WS-FILES TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS ALUNO: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+            CLOSE ALUNO
+            CLOSE CSV-ALUNO
+
+            .
+       P2-EXPORTA-ALUNO-FIM.
+
+       P3-EXPORTA-MATERIA.
+            SET EOF-OK                TO FALSE
+            SET FM-OK                 TO TRUE
+            SET FC2-OK                TO TRUE
+
+            OPEN INPUT MATERIA
+            OPEN OUTPUT CSV-MATERIA
+            IF FM-OK AND FC2-OK THEN
+               MOVE 'ID;NOME;NOTA DE APROVACAO' TO REG-CSV-MATERIA
+               WRITE REG-CSV-MATERIA
+               PERFORM UNTIL EOF-OK
+                   READ MATERIA INTO WS-MATERIA
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          STRING WS-ID-MATERIA DELIMITED BY SIZE
+                                 ';' DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-NM-MATERIA)
+                                      DELIMITED BY SIZE
+                                 ';' DELIMITED BY SIZE
+                                 WS-NT-APROVACAO DELIMITED BY SIZE
+                                 INTO REG-CSV-MATERIA
+                          WRITE REG-CSV-MATERIA
+                   END-READ
+               END-PERFORM
+               DISPLAY 'ARQUIVO DE MATERIAS EXPORTADO COM SUCESSO!'
+            ELSE
+               DISPLAY 'ERRO AO EXPORTAR ARQUIVO DE MATERIAS'
+               MOVE WS-FM TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS MATERIA: ' WS-FM ' - ' WS-FS-MSG
+            END-IF
+            CLOSE MATERIA
+            CLOSE CSV-MATERIA
+
+            .
+       P3-EXPORTA-MATERIA-FIM.
+
+       P4-EXPORTA-SITUACAO.
+            SET EOF-OK                TO FALSE
+            SET FS-OK                 TO TRUE
+            SET FC3-OK                TO TRUE
+
+            OPEN INPUT APROVACAO
+            OPEN OUTPUT CSV-SITUACAO
+            IF FS-OK AND FC3-OK THEN
+               MOVE 'ALUNO;MATERIA;STATUS;MEDIA;ANO LETIVO'
+                                                  TO REG-CSV-SITUACAO
+               WRITE REG-CSV-SITUACAO
+               PERFORM UNTIL EOF-OK
+                   READ APROVACAO INTO WS-ALUNO1
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          STRING FUNCTION TRIM(WS-NM-ALUNO1)
+                                      DELIMITED BY SIZE
+                                 ';' DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-NM-MATERIA1)
+                                      DELIMITED BY SIZE
+                                 ';' DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-ST-APROVACAO)
+                                      DELIMITED BY SIZE
+                                 ';' DELIMITED BY SIZE
+                                 WS-MD-ALUNO DELIMITED BY SIZE
+                                 ';' DELIMITED BY SIZE
+                                 WS-ANO-LETIVO DELIMITED BY SIZE
+                                 INTO REG-CSV-SITUACAO
+                          WRITE REG-CSV-SITUACAO
+                   END-READ
+               END-PERFORM
+               DISPLAY 'ARQUIVO DE SITUACOES EXPORTADO COM SUCESSO!'
+            ELSE
+               DISPLAY 'ERRO AO EXPORTAR ARQUIVO DE SITUACOES'
+               MOVE WS-FS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS SITUACAO: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+            CLOSE APROVACAO
+            CLOSE CSV-SITUACAO
+
+            .
+       P4-EXPORTA-SITUACAO-FIM.
+       COPY FSDECODE.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM EXPORTCSV.
