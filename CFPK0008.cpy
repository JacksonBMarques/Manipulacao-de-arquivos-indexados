@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 29/01/2024
+      * Purpose: LAYOUT DO ARQUIVO DE CONTADORES - CFP001S8.DAT
+      *          CADA REGISTRO GUARDA O ULTIMO NUMERO UTILIZADO PARA UM
+      *          TIPO DE CHAVE GERADA AUTOMATICAMENTE, PARA EVITAR TER
+      *          QUE RELER TODO O ARQUIVO CORRESPONDENTE A CADA GERACAO
+      *          ID-CONTADOR 1 = ULTIMO NUMERO DE REGISTRO DE NOTAS
+      *          ID-CONTADOR 2 = ULTIMO ID-ALUNO ATRIBUIDO
+      *          ID-CONTADOR 3 = ULTIMO ID-MATERIA ATRIBUIDO
+      *          ID-CONTADOR 4 = ULTIMO NUMERO DE REGISTRO DE FREQUENCIA
+      *          ID-CONTADOR 5 = ULTIMO NUMERO DE REGISTRO DE MATRICULA
+      *          ID-CONTADOR 6 = ULTIMO NUMERO DE REGISTRO DA TURMA
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 10/02/2024 - AMPLIACAO DO CONTADOR PARA 5 DIGITOS E
+      *                      REUTILIZACAO DO ARQUIVO PARA OS NUMEROS DE
+      *                      IDENTIFICACAO DE ALUNOS E MATERIAS
+      * UPDATE: 11/02/2024 - REUTILIZACAO DO ARQUIVO PARA OS NUMEROS DE
+      *                      REGISTRO DE FREQUENCIA, MATRICULA E DOS
+      *                      VINCULOS DE ALUNOS A TURMAS
+      ******************************************************************
+       01  REG-CONTADOR.
+           03  ID-CONTADOR             PIC 9(01).
+           03  NR-ULTIMO-REGISTRO      PIC 9(05).
