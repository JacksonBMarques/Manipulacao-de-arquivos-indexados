@@ -0,0 +1,407 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 31/01/2024
+      * Purpose: RECONCILIACAO NOTURNA - VARRE OS ARQUIVOS DE LANCAMENTO
+      *          (SITUACAO, APROVADOS, REPROVADOS, FREQUENCIA E
+      *          MATRICULA) E CONFERE SE CADA ALUNO/MATERIA REFERENCIADO
+      *          AINDA EXISTE NOS CADASTROS MESTRES, GRAVANDO UM
+      *          RELATORIO DE INCONSISTENCIAS ENCONTRADAS
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 31/01/2024 - CRIACAO DO MODULO DE RECONCILIACAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FLS.
+
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-MATERIA
+                FILE STATUS IS WS-FILES.
+
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FS.
+
+                SELECT APROVACAO1 ASSIGN TO WS-PATH-APROVADOS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO1
+                FILE STATUS IS WS-FILS.
+
+                SELECT REPROVACAO ASSIGN TO WS-PATH-REPROVADOS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO3
+                FILE STATUS IS WS-FILR.
+
+                SELECT FREQUENCIA ASSIGN TO WS-PATH-FREQUENCIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO4
+                FILE STATUS IS WS-FFQ.
+
+                SELECT MATRICULA ASSIGN TO WS-PATH-MATRICULA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO5
+                FILE STATUS IS WS-FMT.
+
+                SELECT RECONCIL ASSIGN TO WS-PATH-RECONCIL
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REC-FS.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+       FD MATERIA.
+          COPY CFPK0002.
+       FD APROVACAO.
+          COPY CFPK0003.
+       FD APROVACAO1.
+          COPY CFPK0004.
+       FD REPROVACAO.
+          COPY CFPK0006.
+       FD FREQUENCIA.
+          COPY CFPK0007.
+       FD MATRICULA.
+          COPY CFPK0009.
+       FD RECONCIL.
+       01 REG-RECONCIL                    PIC X(80).
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+      *FILE STATUS DOS ARQUIVOS
+       77 WS-FLS                       PIC 99.
+          88 FLS-OK                    VALUE 0.
+       77 WS-FILES                     PIC 99.
+          88 FILES-OK                  VALUE 0.
+       77 WS-FS                        PIC 99.
+          88 FS-OK                     VALUE 0.
+       77 WS-FILS                      PIC 99.
+          88 FILS-OK                   VALUE 0.
+       77 WS-FILR                      PIC 99.
+          88 FILR-OK                   VALUE 0.
+       77 WS-FFQ                       PIC 99.
+          88 FFQ-OK                    VALUE 0.
+       77 WS-FMT                       PIC 99.
+          88 FMT-OK                    VALUE 0.
+       77 WS-REC-FS                    PIC 99.
+          88 REC-FS-OK                 VALUE 0.
+       77 WS-EOF                       PIC X VALUE 'N'.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+      *CONTADORES DO RELATORIO DE RECONCILIACAO
+       77 WS-CONT-LIDOS                PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-INCONS               PIC 9(05) VALUE ZEROS.
+       77 WS-LINHA-REL                 PIC X(80) VALUE SPACES.
+       77 WS-CONT-ED                   PIC ZZZZ9.
+       77 WS-ID-ED                     PIC ZZZZ9.
+      *PARAMETROS DE ENTRADA DO PARAGRAFO P8-VERIFICA-VINCULOS
+       77 WS-TIPO-REG                  PIC X(11) VALUE SPACES.
+       77 WS-ID-ALUNO-VERIF            PIC 9(05) VALUE ZEROS.
+       77 WS-ID-MATERIA-VERIF          PIC 9(05) VALUE ZEROS.
+       77 WS-ID-REG-VERIF         PIC 9(03) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
+            SET WS-CONT-LIDOS             TO 0
+            SET WS-CONT-INCONS            TO 0
+
+            PERFORM P1-ABRE-RELATORIO     THRU P1-ABRE-RELATORIO-FIM
+            PERFORM P2-VERIFICA-SITUACAO  THRU P2-VERIFICA-SITUACAO-FIM
+            PERFORM P3-VERIFICA-APROVADOS THRU P3-VERIFICA-APROVADOS-FIM
+            PERFORM P4-VERIFICA-REPROVADOS
+                    THRU P4-VERIFICA-REPROVADOS-FIM
+            PERFORM P5-VERIFICA-FREQUENCIA
+                    THRU P5-VERIFICA-FREQUENCIA-FIM
+            PERFORM P6-VERIFICA-MATRICULA THRU P6-VERIFICA-MATRICULA-FIM
+            PERFORM P7-FECHA-RELATORIO    THRU P7-FECHA-RELATORIO-FIM
+
+            PERFORM P0-FIM
+            .
+
+      *ABRE O RELATORIO DE RECONCILIACAO, GRAVANDO O CABECALHO
+       P1-ABRE-RELATORIO.
+            SET REC-FS-OK                 TO TRUE
+            OPEN OUTPUT RECONCIL
+            IF REC-FS-OK
+               MOVE 'RELATORIO DE RECONCILIACAO NOTURNA'
+                                           TO REG-RECONCIL
+               WRITE REG-RECONCIL
+            ELSE
+               DISPLAY 'ERRO AO ABRIR O RELATORIO DE RECONCILIACAO'
+               MOVE WS-REC-FS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-REC-FS ' - ' WS-FS-MSG
+            END-IF
+            .
+       P1-ABRE-RELATORIO-FIM.
+
+      *CONFERE SE O ALUNO E A MATERIA DE CADA REGISTRO DO ARQUIVO
+      *PASSADO AINDA EXISTEM NOS CADASTROS MESTRES, GRAVANDO UMA LINHA
+      *NO RELATORIO PARA CADA INCONSISTENCIA ENCONTRADA
+      *PARAMETROS DE ENTRADA: WS-TIPO-REG, WS-ID-ALUNO-VERIF,
+      *                       WS-ID-MATERIA-VERIF, WS-ID-REG-VERIF
+       P8-VERIFICA-VINCULOS.
+            ADD 1                         TO WS-CONT-LIDOS
+
+            OPEN INPUT ALUNO
+            IF WS-FLS EQUAL 35
+               OPEN OUTPUT ALUNO
+               CLOSE ALUNO
+               OPEN INPUT ALUNO
+            END-IF
+            MOVE WS-ID-ALUNO-VERIF        TO ID-ALUNO
+            READ ALUNO
+                INVALID KEY
+                    ADD 1                 TO WS-CONT-INCONS
+                    MOVE WS-ID-ALUNO-VERIF TO WS-ID-ED
+                    STRING WS-TIPO-REG DELIMITED BY SIZE
+                           ' REGISTRO '   DELIMITED BY SIZE
+                           WS-ID-REG-VERIF DELIMITED BY SIZE
+                           ': ALUNO '     DELIMITED BY SIZE
+                           WS-ID-ED       DELIMITED BY SIZE
+                           ' NAO CADASTRADO' DELIMITED BY SIZE
+                           INTO WS-LINHA-REL
+                    END-STRING
+                    MOVE WS-LINHA-REL     TO REG-RECONCIL
+                    WRITE REG-RECONCIL
+            END-READ
+            CLOSE ALUNO
+
+            OPEN INPUT MATERIA
+            IF WS-FILES EQUAL 35
+               OPEN OUTPUT MATERIA
+               CLOSE MATERIA
+               OPEN INPUT MATERIA
+            END-IF
+            MOVE WS-ID-MATERIA-VERIF      TO ID-MATERIA
+            READ MATERIA
+                INVALID KEY
+                    ADD 1                 TO WS-CONT-INCONS
+                    MOVE WS-ID-MATERIA-VERIF TO WS-ID-ED
+                    STRING WS-TIPO-REG DELIMITED BY SIZE
+                           ' REGISTRO '   DELIMITED BY SIZE
+                           WS-ID-REG-VERIF DELIMITED BY SIZE
+                           ': MATERIA '   DELIMITED BY SIZE
+                           WS-ID-ED       DELIMITED BY SIZE
+                           ' NAO CADASTRADA' DELIMITED BY SIZE
+                           INTO WS-LINHA-REL
+                    END-STRING
+                    MOVE WS-LINHA-REL     TO REG-RECONCIL
+                    WRITE REG-RECONCIL
+            END-READ
+            CLOSE MATERIA
+            .
+       P8-VERIFICA-VINCULOS-FIM.
+
+       P2-VERIFICA-SITUACAO.
+            SET EOF-OK                    TO FALSE
+            SET FS-OK                     TO TRUE
+            OPEN INPUT APROVACAO
+            IF WS-FS EQUAL 35
+               CLOSE APROVACAO
+            ELSE
+               IF FS-OK
+                  PERFORM UNTIL EOF-OK
+                      READ APROVACAO NEXT RECORD
+                          AT END
+                              SET EOF-OK TO TRUE
+                          NOT AT END
+                              MOVE 'SITUACAO'     TO WS-TIPO-REG
+                              MOVE ID-ALUNO1      TO WS-ID-ALUNO-VERIF
+                              MOVE ID-MATERIA1    TO WS-ID-MATERIA-VERIF
+                              MOVE ID-REGISTRO    TO WS-ID-REG-VERIF
+                              PERFORM P8-VERIFICA-VINCULOS
+                                      THRU P8-VERIFICA-VINCULOS-FIM
+                      END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE APROVACAO
+            END-IF
+            .
+       P2-VERIFICA-SITUACAO-FIM.
+
+       P3-VERIFICA-APROVADOS.
+            SET EOF-OK                    TO FALSE
+            SET FILS-OK                   TO TRUE
+            OPEN INPUT APROVACAO1
+            IF WS-FILS EQUAL 35
+               CLOSE APROVACAO1
+            ELSE
+               IF FILS-OK
+                  PERFORM UNTIL EOF-OK
+                      READ APROVACAO1 NEXT RECORD
+                          AT END
+                              SET EOF-OK TO TRUE
+                          NOT AT END
+                              MOVE 'APROVADOS'    TO WS-TIPO-REG
+                              MOVE ID-ALUNO2      TO WS-ID-ALUNO-VERIF
+                              MOVE ID-MATERIA2    TO WS-ID-MATERIA-VERIF
+                              MOVE ID-REGISTRO1   TO WS-ID-REG-VERIF
+                              PERFORM P8-VERIFICA-VINCULOS
+                                      THRU P8-VERIFICA-VINCULOS-FIM
+                      END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE APROVACAO1
+            END-IF
+            .
+       P3-VERIFICA-APROVADOS-FIM.
+
+       P4-VERIFICA-REPROVADOS.
+            SET EOF-OK                    TO FALSE
+            SET FILR-OK                   TO TRUE
+            OPEN INPUT REPROVACAO
+            IF WS-FILR EQUAL 35
+               CLOSE REPROVACAO
+            ELSE
+               IF FILR-OK
+                  PERFORM UNTIL EOF-OK
+                      READ REPROVACAO NEXT RECORD
+                          AT END
+                              SET EOF-OK TO TRUE
+                          NOT AT END
+                              MOVE 'REPROVADOS'   TO WS-TIPO-REG
+                              MOVE ID-ALUNO3      TO WS-ID-ALUNO-VERIF
+                              MOVE ID-MATERIA3    TO WS-ID-MATERIA-VERIF
+                              MOVE ID-REGISTRO3   TO WS-ID-REG-VERIF
+                              PERFORM P8-VERIFICA-VINCULOS
+                                      THRU P8-VERIFICA-VINCULOS-FIM
+                      END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE REPROVACAO
+            END-IF
+            .
+       P4-VERIFICA-REPROVADOS-FIM.
+
+       P5-VERIFICA-FREQUENCIA.
+            SET EOF-OK                    TO FALSE
+            SET FFQ-OK                    TO TRUE
+            OPEN INPUT FREQUENCIA
+            IF WS-FFQ EQUAL 35
+               CLOSE FREQUENCIA
+            ELSE
+               IF FFQ-OK
+                  PERFORM UNTIL EOF-OK
+                      READ FREQUENCIA NEXT RECORD
+                          AT END
+                              SET EOF-OK TO TRUE
+                          NOT AT END
+                              MOVE 'FREQUENCIA'   TO WS-TIPO-REG
+                              MOVE ID-ALUNO4      TO WS-ID-ALUNO-VERIF
+                              MOVE ID-MATERIA4    TO WS-ID-MATERIA-VERIF
+                              MOVE ID-REGISTRO4   TO WS-ID-REG-VERIF
+                              PERFORM P8-VERIFICA-VINCULOS
+                                      THRU P8-VERIFICA-VINCULOS-FIM
+                      END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE FREQUENCIA
+            END-IF
+            .
+       P5-VERIFICA-FREQUENCIA-FIM.
+
+       P6-VERIFICA-MATRICULA.
+            SET EOF-OK                    TO FALSE
+            SET FMT-OK                    TO TRUE
+            OPEN INPUT MATRICULA
+            IF WS-FMT EQUAL 35
+               CLOSE MATRICULA
+            ELSE
+               IF FMT-OK
+                  PERFORM UNTIL EOF-OK
+                      READ MATRICULA NEXT RECORD
+                          AT END
+                              SET EOF-OK TO TRUE
+                          NOT AT END
+                              MOVE 'MATRICULA'    TO WS-TIPO-REG
+                              MOVE ID-ALUNO5      TO WS-ID-ALUNO-VERIF
+                              MOVE ID-MATERIA5    TO WS-ID-MATERIA-VERIF
+                              MOVE ID-REGISTRO5   TO WS-ID-REG-VERIF
+                              PERFORM P8-VERIFICA-VINCULOS
+                                      THRU P8-VERIFICA-VINCULOS-FIM
+                      END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE MATRICULA
+            END-IF
+            .
+       P6-VERIFICA-MATRICULA-FIM.
+
+      *GRAVA O RESUMO FINAL NO RELATORIO E UMA ENTRADA NA TRILHA DE
+      *AUDITORIA COM O RESULTADO DA RECONCILIACAO
+       P7-FECHA-RELATORIO.
+            MOVE WS-CONT-LIDOS            TO WS-CONT-ED
+            STRING 'REGISTROS VERIFICADOS: ' DELIMITED BY SIZE
+                   WS-CONT-ED             DELIMITED BY SIZE
+                   INTO WS-LINHA-REL
+            END-STRING
+            MOVE WS-LINHA-REL             TO REG-RECONCIL
+            WRITE REG-RECONCIL
+
+            MOVE WS-CONT-INCONS           TO WS-CONT-ED
+            STRING 'INCONSISTENCIAS ENCONTRADAS: ' DELIMITED BY SIZE
+                   WS-CONT-ED             DELIMITED BY SIZE
+                   INTO WS-LINHA-REL
+            END-STRING
+            MOVE WS-LINHA-REL             TO REG-RECONCIL
+            WRITE REG-RECONCIL
+
+            CLOSE RECONCIL
+
+            DISPLAY 'RECONCILIACAO CONCLUIDA. REGISTROS VERIFICADOS: '
+                     WS-CONT-LIDOS ' - INCONSISTENCIAS: '
+                     WS-CONT-INCONS
+
+            MOVE 'RECONCIL'               TO WS-AUD-PROGRAMA
+            MOVE 'RECONCILIACAO'          TO WS-AUD-OPERACAO
+            MOVE WS-CONT-LIDOS            TO WS-CONT-ED
+            MOVE WS-CONT-INCONS           TO WS-ID-ED
+            STRING 'VERIFICADOS ' WS-CONT-ED DELIMITED BY SIZE
+                   ' INCONSISTENCIAS ' WS-ID-ED DELIMITED BY SIZE
+                   INTO WS-AUD-DETALHE
+            END-STRING
+            PERFORM A9-GRAVA-AUDITORIA    THRU A9-GRAVA-AUDITORIA-FIM
+            .
+       P7-FECHA-RELATORIO-FIM.
+
+       COPY FSDECODE.
+       COPY AUDITLOG.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM RECONCIL.
