@@ -0,0 +1,169 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: listar a situacao de todos os alunos
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE LISTA DE SITUACOES,
+      *         PARA DESTRAVAR A OPCAO 12 DO MENUBOLETIM
+      * UPDATE: 08/02/2024 - PAGINACAO DA LISTAGEM DE 20 EM 20 REGISTROS
+      * UPDATE: 10/02/2024 - EXIBE O CONCEITO DO ALUNO, CALCULADO A
+      *         PARTIR DA MEDIA, ALEM DO STATUS APROVADO/REPROVADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTNOTA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FILES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD APROVACAO.
+          COPY CFPK0003.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-ALUNO                    PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO1              PIC 9(05).
+          03 WS-NM-ALUNO1              PIC X(20).
+          03 WS-ID-MATERIA1            PIC 9(05).
+          03 WS-NM-MATERIA1            PIC X(20).
+          03 WS-ST-APROVACAO           PIC X(09).
+          03 WS-ID-REGISTRO            PIC 9(03).
+          03 WS-MD-ALUNO               PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO             PIC 9(04).
+
+       77 WS-FILES                           PIC 99.
+          88 FILES-OK                        VALUE 0.
+       77 WS-EOF                             PIC X.
+          88 EOF-OK                          VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                            PIC X.
+          88 EXIT-OK                         VALUE 'F' FALSE 'N'.
+       77 WS-CONT                            PIC 9(003) VALUE ZEROS.
+      *CONTROLE DE PAGINACAO DA LISTAGEM
+       77 WS-LINHA-PAG                       PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                       PIC X VALUE SPACES.
+      *CONCEITO DO ALUNO, CALCULADO A PARTIR DA MEDIA FINAL
+       77 WS-CONCEITO                        PIC X(15) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-LISTAR    THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+
+            .
+       P1-LISTAR.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+            SET WS-CONT               TO 0
+            SET WS-LINHA-PAG          TO 0.
+
+            OPEN INPUT APROVACAO
+            IF FILES-OK THEN
+            PERFORM UNTIL EOF-OK
+                IF FILES-OK THEN
+                    READ APROVACAO INTO WS-ALUNO
+
+                     AT END
+                        SET EOF-OK TO TRUE
+                     NOT AT END
+                        ADD 1     TO WS-CONT
+                        DISPLAY '*** SITUACAO DO ALUNO  ***'
+                        DISPLAY '********** 'WS-CONT' *************'
+                        DISPLAY 'ALUNO  : ' WS-ID-ALUNO1 ' - '
+                                       FUNCTION TRIM(WS-NM-ALUNO1)
+                        DISPLAY 'MATERIA: ' WS-ID-MATERIA1 ' - '
+                                       FUNCTION TRIM(WS-NM-MATERIA1)
+                        DISPLAY 'MEDIA  : ' WS-MD-ALUNO
+                        DISPLAY 'STATUS : ' WS-ST-APROVACAO
+                        PERFORM P1B-CONCEITO
+                                THRU P1B-CONCEITO-FIM
+                        DISPLAY 'CONCEITO  : ' WS-CONCEITO
+                        DISPLAY 'ANO LETIVO: ' WS-ANO-LETIVO
+                        DISPLAY '**********************************'
+                        DISPLAY '                                  '
+
+                        ADD 1   TO WS-LINHA-PAG
+                        IF WS-LINHA-PAG >= 20
+                           PERFORM P1A-PAUSA-PAGINA
+                                   THRU P1A-PAUSA-PAGINA-FIM
+                        END-IF
+
+                    END-READ
+                  END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO ABRIR ARQUIVO DE SITUACOES'
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE APROVACAO
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+
+            .
+
+       P1-FIM.
+
+      *PAUSA A LISTAGEM A CADA 20 REGISTROS EXIBIDOS
+       P1A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG          TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a listagem.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK             TO TRUE
+            END-IF
+            .
+       P1A-PAUSA-PAGINA-FIM.
+
+      *CLASSIFICA O DESEMPENHO DO ALUNO NUM CONCEITO DE A A D, A PARTIR
+      *DA MEDIA FINAL, ALEM DO SIMPLES STATUS APROVADO/REPROVADO
+       P1B-CONCEITO.
+            EVALUATE TRUE
+                WHEN WS-MD-ALUNO GREATER THAN OR EQUAL 90
+                     MOVE 'A - EXCELENTE'    TO WS-CONCEITO
+                WHEN WS-MD-ALUNO GREATER THAN OR EQUAL 70
+                     MOVE 'B - BOM'          TO WS-CONCEITO
+                WHEN WS-MD-ALUNO GREATER THAN OR EQUAL 50
+                     MOVE 'C - REGULAR'      TO WS-CONCEITO
+                WHEN OTHER
+                     MOVE 'D - INSUFICIENTE' TO WS-CONCEITO
+            END-EVALUATE
+            .
+       P1B-CONCEITO-FIM.
+       COPY FSDECODE.
+
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM LISTNOTA.
