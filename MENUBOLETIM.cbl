@@ -4,6 +4,8 @@
       * Purpose: MENU CHAMADOR PARA O BOLETIM
       * Tectonics: cobc Linguagem: COBOL
       * Complexidade: C
+      * UPDATE: 10/02/2024 - EXIBE UM RESUMO COM O TOTAL DE OPERACOES
+      *         REALIZADAS AO FINAL DA SESSAO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENUBOLETIM.
@@ -12,21 +14,37 @@
        WORKING-STORAGE SECTION.
        01 WS-COM-AREA.
           03 WS-MENSAGEM                       PIC X(40).
+          03 WS-ACESSO-NEGADO                  PIC X VALUE 'N'.
+             88 ACESSO-NEGADO                  VALUE 'S'.
+          03 WS-OPERADOR                       PIC X(15) VALUE SPACES.
        77 WS-OPCAO                             PIC X(02) VALUE SPACES.
+      *CONTADOR DE OPERACOES VALIDAS REALIZADAS NA SESSAO, PARA O
+      *RESUMO EXIBIDO AO SAIR DO MENU
+       77 WS-TOTAL-OPCOES                      PIC 9(04) VALUE ZEROS.
+       77 WS-OPCAO-INVALIDA                    PIC X VALUE 'N'.
+          88 OPCAO-INVALIDA                    VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            CALL 'D:\Curso 1 COBOL\Desafio modulo 3\LOGIN'
+                                                     USING WS-COM-AREA
+            IF ACESSO-NEGADO
+               PERFORM P0-FIM
+            END-IF
             PERFORM P1-PROCESSA     THRU P1-FIM UNTIL WS-OPCAO = 'S'
+            PERFORM P2-RESUMO-SESSAO
+                                     THRU P2-RESUMO-SESSAO-FIM
             PERFORM P0-FIM
            .
        P1-PROCESSA.
 
             MOVE SPACES                        TO WS-OPCAO
+            MOVE 'N'                           TO WS-OPCAO-INVALIDA
             DISPLAY '--------------------------------------------------'
             DISPLAY '|               SISTEMA ESCOLAR                  |'
             DISPLAY '--------------------------------------------------'
             DISPLAY '**************************************************'
-            DISPLAY '***************ESCOLHA UMA OPÇAO:*****************'
+            DISPLAY '************ESCOLHA UMA OPCAO: ***************'
             DISPLAY '* 1- CADASTRAR ALUNOS |  6- CADASTRAR MATERIAS   *'
             DISPLAY '* 2- LISTAR ALUNOS    |  7- LISTAR MATERIAS      *'
             DISPLAY '* 3- CONSULTAR ALUNO  |  8- CONSULTAR MATERIAS   *'
@@ -36,7 +54,21 @@
             DISPLAY '* 11- CALCULAR MEDIA DO ALUNO                    *'
             DISPLAY '* 12- EXIBIR LISTA DE SITUACOES                  *'
             DISPLAY '* 13- EXIBIR LISTA DE APROVADOS                  *'
-            DISPLAY '*           OU TECLE <S> PARA SAIR               *'
+            DISPLAY '* 14- EXIBIR LISTA DE REPROVADOS                 *'
+            DISPLAY '* 15- CADASTRAR TURMA |  16- LISTAR TURMAS       *'
+            DISPLAY '* 17- LANCAR FREQUENCIA | 18- LISTAR FREQUENCIAS *'
+            DISPLAY '* 19- EMITIR BOLETIM DO ALUNO                    *'
+            DISPLAY '* 20- RESUMO DE DESEMPENHO POR MATERIA           *'
+            DISPLAY '* 21- EXPORTAR DADOS PARA CSV                    *'
+            DISPLAY '* 22- LISTAR TRILHA DE AUDITORIA                 *'
+            DISPLAY '* 23- RESUMO GERAL DE ENCERRAMENTO               *'
+            DISPLAY '* 24- MATRICULAR ALUNO | 25- LISTAR MATRICULAS   *'
+            DISPLAY '* 26- CANDIDATOS A RECUPERACAO                   *'
+            DISPLAY '* 27- HISTORICO ESCOLAR (MULTI-ANO)              *'
+            DISPLAY '* 28- RECONCILIACAO DE INTEGRIDADE DOS ARQUIVOS  *'
+            DISPLAY '* 29- PROCESSAR PROMOCAO/RETENCAO (FIM DE ANO)   *'
+            DISPLAY '* 30- BACKUP/RESTAURACAO DE ARQUIVOS             *'
+            DISPLAY '*    TECLE <H> PARA AJUDA OU <S> PARA SAIR       *'
             DISPLAY '**************************************************'
             ACCEPT WS-OPCAO
 
@@ -86,13 +118,89 @@
                  CALL 'D:\Curso 1 COBOL\Desafio modulo 3\NOTAALUN'
                                                      USING WS-COM-AREA
                 WHEN '12'
-                 MOVE '*** LISTA DE STUACOES ***'    TO WS-MENSAGEM
+                 MOVE '*** LISTA DE SITUACOES ***'   TO WS-MENSAGEM
                  CALL 'D:\Curso 1 COBOL\Desafio modulo 3\LISTNOTA'
                                                      USING WS-COM-AREA
-                WHEN '12'
-                 MOVE '*** LISTA DE STUACOES ***'    TO WS-MENSAGEM
+                WHEN '13'
+                 MOVE '*** LISTA DE APROVADOS ***'   TO WS-MENSAGEM
                  CALL 'D:\Curso 1 COBOL\Desafio modulo 3\LISTAPRO'
                                                      USING WS-COM-AREA
+                WHEN '14'
+                 MOVE '*** LISTA DE REPROVADOS ***'  TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\LISTREPR'
+                                                     USING WS-COM-AREA
+                WHEN '15'
+                 MOVE '*** CADASTRO DE TURMAS ***'   TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\CADATURM'
+                                                     USING WS-COM-AREA
+                WHEN '16'
+                 MOVE '*** LISTAGEM DE TURMAS ***'   TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\LISTTURM'
+                                                     USING WS-COM-AREA
+                WHEN '17'
+                 MOVE '*** LANCAMENTO DE FREQUENCIA ***' TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\FREQALUN'
+                                                     USING WS-COM-AREA
+                WHEN '18'
+                 MOVE '*** LISTAGEM DE FREQUENCIAS ***' TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\LISTFREQ'
+                                                     USING WS-COM-AREA
+                WHEN '19'
+                 MOVE '*** BOLETIM DO ALUNO ***'     TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\BOLETIMALUN'
+                                                     USING WS-COM-AREA
+                WHEN '20'
+                 MOVE '*** RESUMO POR MATERIA ***'   TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\RESUMAT'
+                                                     USING WS-COM-AREA
+                WHEN '21'
+                 MOVE '*** EXPORTACAO PARA CSV ***'   TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\EXPORTCSV'
+                                                     USING WS-COM-AREA
+                WHEN '22'
+                 MOVE '*** TRILHA DE AUDITORIA ***'  TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\LISTAUDIT'
+                                                     USING WS-COM-AREA
+                WHEN '23'
+                 MOVE '*** RESUMO GERAL ***'        TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\ESTATGER'
+                                                     USING WS-COM-AREA
+                WHEN '24'
+                 MOVE '*** MATRICULA DE ALUNOS ***'  TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\CADAMATR'
+                                                     USING WS-COM-AREA
+                WHEN '25'
+                 MOVE '*** LISTAGEM DE MATRICULAS ***' TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\LISTMATR'
+                                                     USING WS-COM-AREA
+                WHEN '26'
+                 MOVE '*** CANDIDATOS A RECUPERACAO ***' TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\LISTRECP'
+                                                     USING WS-COM-AREA
+                WHEN '27'
+                 MOVE '*** HISTORICO ESCOLAR ***'    TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\HISTALUN'
+                                                     USING WS-COM-AREA
+                WHEN '28'
+                 MOVE '*** RECONCILIACAO DE ARQUIVOS ***' TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\RECONCIL'
+                                                     USING WS-COM-AREA
+                WHEN '29'
+                 MOVE '*** PROMOCAO/RETENCAO ***' TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\PROMOALUN'
+                                                     USING WS-COM-AREA
+                WHEN '30'
+                 MOVE '*** BACKUP/RESTAURACAO ***'  TO WS-MENSAGEM
+                 CALL 'D:\Curso 1 COBOL\Desafio modulo 3\BACKUPDAT'
+                                                     USING WS-COM-AREA
+                WHEN 'H'
+                  MOVE '*** AJUDA ***'           TO WS-MENSAGEM
+                  CALL 'D:\Curso 1 COBOL\Desafio modulo 3\AJUDA'
+                                                     USING WS-COM-AREA
+                WHEN 'h'
+                  MOVE '*** AJUDA ***'           TO WS-MENSAGEM
+                  CALL 'D:\Curso 1 COBOL\Desafio modulo 3\AJUDA'
+                                                     USING WS-COM-AREA
                 WHEN 'S'
                   DISPLAY 'Obrigado e volte sempre!'
 
@@ -101,15 +209,30 @@
                   DISPLAY 'Obrigado e volte sempre!'
 
                 WHEN OTHER
+                  MOVE 'S'                     TO WS-OPCAO-INVALIDA
                   DISPLAY 'OPCAO INVALIDA!'
 
 
 
 
             END-EVALUATE
+
+            IF WS-OPCAO NOT EQUAL 'S' AND WS-OPCAO NOT EQUAL 's'
+               AND NOT OPCAO-INVALIDA
+               ADD 1                           TO WS-TOTAL-OPCOES
+            END-IF
            .
        P1-FIM.
 
+      *EXIBE O TOTAL DE OPERACOES REALIZADAS PELO USUARIO NA SESSAO
+       P2-RESUMO-SESSAO.
+            DISPLAY '--------------------------------------------------'
+            DISPLAY 'TOTAL DE OPERACOES REALIZADAS NESTA SESSAO: '
+                     WS-TOTAL-OPCOES
+            DISPLAY '--------------------------------------------------'
+            .
+       P2-RESUMO-SESSAO-FIM.
+
        P0-FIM.
             STOP RUN.
        END PROGRAM MENUBOLETIM.
