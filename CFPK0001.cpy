@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: LAYOUT DO REGISTRO DE ALUNOS - CFP001S1.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 31/01/2024 - AMPLIACAO DA CHAVE ID-ALUNO PARA 5 DIGITOS
+      * UPDATE: 01/02/2024 - PADRONIZACAO DO LAYOUT DO TELEFONE EM
+      *                      PREFIXO (5 DIGITOS) E SUFIXO (4 DIGITOS)
+      ******************************************************************
+       01  REG-ALUNO.
+           03  ID-ALUNO                PIC 9(05).
+           03  NM-ALUNO                PIC X(20).
+           03  TL-ALUNO.
+               05  TL-PREFIXO          PIC 9(05).
+               05  TL-SUFIXO           PIC 9(04).
