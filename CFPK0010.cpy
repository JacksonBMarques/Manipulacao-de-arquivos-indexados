@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 30/01/2024
+      * Purpose: LAYOUT DO REGISTRO DE OPERADORES - CFP001S11.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      ******************************************************************
+       01  REG-OPERADOR.
+           03  ID-OPERADOR             PIC 9(03).
+           03  USUARIO                 PIC X(15).
+           03  SENHA                   PIC X(15).
