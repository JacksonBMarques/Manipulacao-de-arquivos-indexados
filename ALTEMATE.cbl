@@ -5,6 +5,11 @@
       * Tectonics: cobc Linguagem: COBOL
       * Complexidade: C
       * UPDATE: 28/01/2024 - TRNASFORMADO DE PROGRAMA PARA MODULO
+      * UPDATE: 06/02/2024 - REJEITA NOME DE MATERIA EM BRANCO
+      * UPDATE: 10/02/2024 - AVISA ANTES DE ALTERAR A NOTA DE APROVACAO
+      *         DE MATERIA QUE JA POSSUI LANCAMENTOS, E CORRIGE O TESTE
+      *         DE CONFIRMACAO QUE COMPARAVA O REGISTRO INTEIRO EM VEZ
+      *         DA RESPOSTA DO USUARIO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALTEMATE.
@@ -15,37 +20,83 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT MATERIA ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S2.DAT'
-                ORGANISATION IS INDEXED
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
                 ACCESS  MODE IS RANDOM
                 RECORD KEY IS ID-MATERIA
+                LOCK MODE IS AUTOMATIC
                 FILE STATUS IS WS-FILES.
 
+      * ARQUIVO COM A SITUACAO DE TODAS AS MATERIAS DE TODOS OS ALUNOS,
+      * USADO PARA VERIFICAR SE A MATERIA JA POSSUI LANCAMENTOS ANTES
+      * DE ALTERAR A NOTA DE APROVACAO
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FS2.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD MATERIA.
           COPY CFPK0002.
+       FD APROVACAO.
+          COPY CFPK0003.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
 
        WORKING-STORAGE SECTION.
-       01 WS-MATERIA                       PIC X(27) VALUE SPACES.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       01 WS-MATERIA                       PIC X(41) VALUE SPACES.
        01 FILLER REDEFINES WS-MATERIA.
-          03 WS-ID-MATERIA                 PIC 9(03).
+          03 WS-ID-MATERIA                 PIC 9(05).
           03 WS-NM-MATERIA                 PIC X(20).
           03 WS-NT-APROVACAO               PIC 9(02)V9(02).
+          03 WS-PS-BIM1                    PIC 9(03).
+          03 WS-PS-BIM2                    PIC 9(03).
+          03 WS-PS-BIM3                    PIC 9(03).
+          03 WS-PS-BIM4                    PIC 9(03).
+       01 WS-SITUACAO1                     PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-SITUACAO1.
+          03 WS-ID-ALUNO1                  PIC 9(05).
+          03 WS-NM-ALUNO1                  PIC X(20).
+          03 WS-ID-MATERIA1                PIC 9(05).
+          03 WS-NM-MATERIA1                PIC X(20).
+          03 WS-ST-APROVACAO1              PIC X(09).
+          03 WS-ID-REGISTRO1               PIC 9(03).
+          03 WS-MD-ALUNO1                  PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO1                PIC 9(04).
        77 WS-FILES                         PIC 99.
           88 FILES-OK                      VALUE 0.
+       77 WS-FS2                           PIC 99.
+          88 FS2-OK                        VALUE 0.
+       77 WS-EOF2                          PIC X.
+          88 EOF2-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-TEM-HISTORICO                 PIC X VALUE 'N'.
+          88 TEM-HISTORICO                 VALUE 'S'.
+       77 WS-NT-APROVACAO-ANT              PIC 9(02)V9(02).
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F' FALSE 'N'.
        77 WS-CONFIRM                       PIC X VALUE SPACES.
+       77 WS-SOMA-PESO                     PIC 9(03) VALUE ZEROS.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
          03 LK-MENSAGEM                  PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           COPY PATHENV.
             DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
             SET EXIT-OK              TO FALSE
             PERFORM P1-ALTERAR    THRU P1-FIM UNTIL EXIT-OK
             PERFORM P0-FIM
@@ -70,20 +121,81 @@
                         DISPLAY 'Nome atual: ' WS-NM-MATERIA
                         DISPLAY 'Informe novo nome'
                         ACCEPT NM-MATERIA
+                        PERFORM P1B-VALIDA-NOME
+                                THRU P1B-VALIDA-NOME-FIM
                         DISPLAY 'Nota de aprovacao: ' WS-NT-APROVACAO
-                        DISPLAY 'Informe novo nota de aprovacao:'
-                        ACCEPT NT-APROVACAO
+                        MOVE WS-NT-APROVACAO  TO WS-NT-APROVACAO-ANT
+                        PERFORM P1A-NOTAAPROV THRU P1A-NOTAAPROV-FIM
+
+                        IF NT-APROVACAO NOT EQUAL WS-NT-APROVACAO-ANT
+                           PERFORM P1C-VERIFICA-HISTORICO
+                                   THRU P1C-VERIFICA-HISTORICO-FIM
+                           IF TEM-HISTORICO
+                              DISPLAY '***************************'
+                              DISPLAY '*  ATENCAO: ESTA MATERIA  *'
+                              DISPLAY '*  JA POSSUI LANCAMENTOS. *'
+                              DISPLAY '*  SITUACOES JA GRAVADAS  *'
+                              DISPLAY '*  NAO SERAO RECALCULADAS.*'
+                              DISPLAY '***************************'
+                           END-IF
+                        END-IF
+
+                        DISPLAY 'Pesos atuais: ' WS-PS-BIM1 ' '
+                                WS-PS-BIM2 ' ' WS-PS-BIM3 ' '
+                                WS-PS-BIM4
+                        DISPLAY 'Informe os novos pesos dos bimestres'
+                                ' (devem somar 100):'
+                        DISPLAY 'Peso do 1o bimestre: '
+                        ACCEPT PS-BIM1
+                        DISPLAY 'Peso do 2o bimestre: '
+                        ACCEPT PS-BIM2
+                        DISPLAY 'Peso do 3o bimestre: '
+                        ACCEPT PS-BIM3
+                        DISPLAY 'Peso do 4o bimestre: '
+                        ACCEPT PS-BIM4
+
+                        COMPUTE WS-SOMA-PESO =
+                                PS-BIM1 + PS-BIM2 + PS-BIM3 + PS-BIM4
+                        END-COMPUTE
+
+                        IF WS-SOMA-PESO NOT EQUAL 100
+                            DISPLAY 'PESOS INVALIDOS, USANDO PESO'
+                                    ' IGUAL (25) PARA CADA BIMESTRE.'
+                            MOVE 25                TO PS-BIM1
+                            MOVE 25                TO PS-BIM2
+                            MOVE 25                TO PS-BIM3
+                            MOVE 25                TO PS-BIM4
+                        END-IF
+
                         DISPLAY 'TECLE '
                                 '<S> Para confirmar ou <QUALQUER TECLA>'
                                 ' para continuar com o atual.'
                         ACCEPT WS-CONFIRM
-                        EVALUATE WS-MATERIA
+                        EVALUATE WS-CONFIRM
                         WHEN 'S'
                            REWRITE REG-MATERIA
                            DISPLAY 'Materia atualizada com sucesso!'
+                           MOVE 'ALTEMATE'  TO WS-AUD-PROGRAMA
+                           MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                           STRING 'MATERIA ' ID-MATERIA ' - '
+                                  FUNCTION TRIM(NM-MATERIA)
+                                  DELIMITED BY SIZE
+                                  INTO WS-AUD-DETALHE
+                           END-STRING
+                           PERFORM A9-GRAVA-AUDITORIA
+                                   THRU A9-GRAVA-AUDITORIA-FIM
                         WHEN 's'
                            REWRITE REG-MATERIA
                            DISPLAY 'Materia atualizada com sucesso!'
+                           MOVE 'ALTEMATE'  TO WS-AUD-PROGRAMA
+                           MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                           STRING 'MATERIA ' ID-MATERIA ' - '
+                                  FUNCTION TRIM(NM-MATERIA)
+                                  DELIMITED BY SIZE
+                                  INTO WS-AUD-DETALHE
+                           END-STRING
+                           PERFORM A9-GRAVA-AUDITORIA
+                                   THRU A9-GRAVA-AUDITORIA-FIM
                         WHEN OTHER
                            DISPLAY 'Alteracao nao realizada!'
                         END-EVALUATE
@@ -91,7 +203,9 @@
                 END-READ
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS'
-                DISPLAY 'FILE STATUS: ' WS-FILES
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
             END-IF
 
             CLOSE MATERIA
@@ -108,6 +222,60 @@
 
        P1-FIM.
 
+      *REJEITA NOME DE MATERIA EM BRANCO, MANTENDO O NOME ANTERIOR
+       P1B-VALIDA-NOME.
+            IF NM-MATERIA EQUAL SPACES
+               DISPLAY '***************************************'
+               DISPLAY '*  NOME DA MATERIA NAO PODE SER EM     *'
+               DISPLAY '*  BRANCO - TENTE NOVAMENTE            *'
+               DISPLAY '***************************************'
+               DISPLAY 'Informe novo nome'
+               ACCEPT NM-MATERIA
+               PERFORM P1B-VALIDA-NOME
+            END-IF
+            .
+       P1B-VALIDA-NOME-FIM.
+
+      *VALIDA A NOTA DE APROVACAO INFORMADA PARA A MATERIA
+       P1A-NOTAAPROV.
+            DISPLAY 'Informe novo nota de aprovacao:'
+            ACCEPT NT-APROVACAO
+            IF NOT(NT-APROVACAO > 0 AND <= 100)
+                            OR NOT NT-APROVACAO IS NUMERIC
+               DISPLAY '***************************************'
+               DISPLAY '*  NOTA DE APROVACAO INVALIDA - TENTE  *'
+               DISPLAY '***************************************'
+               PERFORM P1A-NOTAAPROV
+            END-IF
+            .
+       P1A-NOTAAPROV-FIM.
+
+      *VERIFICA SE A MATERIA JA POSSUI NOTAS LANCADAS, PARA AVISAR O
+      *USUARIO ANTES DE ALTERAR A NOTA DE APROVACAO
+       P1C-VERIFICA-HISTORICO.
+            SET EOF2-OK               TO FALSE
+            SET FS2-OK                TO TRUE
+            MOVE 'N'                  TO WS-TEM-HISTORICO
+
+            OPEN INPUT APROVACAO
+            IF FS2-OK THEN
+               PERFORM UNTIL EOF2-OK OR TEM-HISTORICO
+                   READ APROVACAO NEXT RECORD INTO WS-SITUACAO1
+                       AT END
+                          SET EOF2-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-MATERIA1 EQUAL ID-MATERIA
+                             MOVE 'S'        TO WS-TEM-HISTORICO
+                          END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APROVACAO
+            END-IF
+
+            .
+       P1C-VERIFICA-HISTORICO-FIM.
+       COPY FSDECODE.
+       COPY AUDITLOG.
 
        P0-FIM.
             GOBACK.
