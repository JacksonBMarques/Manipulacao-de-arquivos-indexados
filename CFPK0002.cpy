@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: LAYOUT DO REGISTRO DE MATERIAS - CFP001S2.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 31/01/2024 - AMPLIACAO DA CHAVE ID-MATERIA PARA 5 DIGITOS
+      ******************************************************************
+       01  REG-MATERIA.
+           03  ID-MATERIA              PIC 9(05).
+           03  NM-MATERIA              PIC X(20).
+           03  NT-APROVACAO            PIC 9(02)V9(02).
+      *PESO DE CADA BIMESTRE NA MEDIA FINAL (DEVEM SOMAR 100)
+           03  PS-BIM1                 PIC 9(03).
+           03  PS-BIM2                 PIC 9(03).
+           03  PS-BIM3                 PIC 9(03).
+           03  PS-BIM4                 PIC 9(03).
