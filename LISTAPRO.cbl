@@ -6,6 +6,9 @@
       * Tectonics: cobc Linguagem: COBOL
       * Complexidade: C
       * UPDATE: 28/01/2024 - TRNASFORMADO DE PROGRAMA PARA MODULO
+      * UPDATE: 08/02/2024 - PAGINACAO DA LISTAGEM DE 20 EM 20 REGISTROS
+      * UPDATE: 10/02/2024 - EXIBE O CONCEITO DO ALUNO, CALCULADO A
+      *         PARTIR DA MEDIA, ALEM DO STATUS APROVADO/REPROVADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISTAPRO.
@@ -16,9 +19,8 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT APROVACAO1 ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S4.DAT'
-                ORGANISATION IS INDEXED
+                SELECT APROVACAO1 ASSIGN TO WS-PATH-APROVADOS
+                ORGANIZATION IS INDEXED
                 ACCESS MODE IS SEQUENTIAL
                 RECORD KEY IS ID-REGISTRO1
                 FILE STATUS IS WS-FILES.
@@ -29,15 +31,18 @@
           COPY CFPK0004.
 
        WORKING-STORAGE SECTION.
-       01 WS-ALUNO                    PIC X(62) VALUE SPACES.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-ALUNO                    PIC X(70) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO.
-          03 WS-ID-ALUNO2              PIC 9(03).
+          03 WS-ID-ALUNO2              PIC 9(05).
           03 WS-NM-ALUNO2              PIC X(20).
-          03 WS-ID-MATERIA2            PIC 9(03).
+          03 WS-ID-MATERIA2            PIC 9(05).
           03 WS-NM-MATERIA2            PIC X(20).
           03 WS-ST-APROVACAO1          PIC X(09).
           03 WS-REGISTRO1              PIC 9(03).
           03 WS-MD-ALUNO1              PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO2            PIC 9(04).
 
        77 WS-FILES                           PIC 99.
           88 FILES-OK                        VALUE 0.
@@ -46,6 +51,11 @@
        77 WS-EXIT                            PIC X.
           88 EXIT-OK                         VALUE 'F' FALSE 'N'.
        77 WS-CONT                            PIC 9(003) VALUE ZEROS.
+      *CONTROLE DE PAGINACAO DA LISTAGEM
+       77 WS-LINHA-PAG                       PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                       PIC X VALUE SPACES.
+      *CONCEITO DO ALUNO, CALCULADO A PARTIR DA MEDIA FINAL
+       77 WS-CONCEITO                        PIC X(15) VALUE SPACES.
 
 
        LINKAGE SECTION.
@@ -54,6 +64,7 @@
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           COPY PATHENV.
             DISPLAY LK-MENSAGEM
             SET EXIT-OK              TO FALSE
             PERFORM P1-LISTAR    THRU P1-FIM UNTIL EXIT-OK
@@ -64,7 +75,8 @@
        P1-LISTAR.
             SET EOF-OK                TO FALSE
             SET FILES-OK              TO TRUE
-            SET WS-CONT               TO 0.
+            SET WS-CONT               TO 0
+            SET WS-LINHA-PAG          TO 0.
 
             OPEN INPUT APROVACAO1
             IF FILES-OK THEN
@@ -78,20 +90,32 @@
                         ADD 1     TO WS-CONT
                         DISPLAY '*** SITUACAO DO ALUNO  ***'
                         DISPLAY '********** 'WS-CONT' *************'
-                        DISPLAY 'ALUNO  : ' ID-ALUNO2 ' - '
-                                       FUNCTION TRIM(NM-ALUNO2)
-                        DISPLAY 'MATERIA: ' ID-MATERIA2 ' - '
-                                       FUNCTION TRIM(NM-MATERIA2)
-                        DISPLAY 'MEDIA  : ' MD-ALUNO1
-                        DISPLAY 'STATUS : ' ST-APROVACAO1
+                        DISPLAY 'ALUNO  : ' WS-ID-ALUNO2 ' - '
+                                       FUNCTION TRIM(WS-NM-ALUNO2)
+                        DISPLAY 'MATERIA: ' WS-ID-MATERIA2 ' - '
+                                       FUNCTION TRIM(WS-NM-MATERIA2)
+                        DISPLAY 'MEDIA  : ' WS-MD-ALUNO1
+                        DISPLAY 'STATUS : ' WS-ST-APROVACAO1
+                        PERFORM P1B-CONCEITO
+                                THRU P1B-CONCEITO-FIM
+                        DISPLAY 'CONCEITO  : ' WS-CONCEITO
+                        DISPLAY 'ANO LETIVO: ' WS-ANO-LETIVO2
                         DISPLAY '**********************************'
                         DISPLAY '                                  '
 
+                        ADD 1   TO WS-LINHA-PAG
+                        IF WS-LINHA-PAG >= 20
+                           PERFORM P1A-PAUSA-PAGINA
+                                   THRU P1A-PAUSA-PAGINA-FIM
+                        END-IF
+
                     END-READ
                   END-PERFORM
             ELSE
                 DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
-                DISPLAY 'FILE STATUS: ' WS-FILES
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
             END-IF
 
             CLOSE APROVACAO1
@@ -109,6 +133,37 @@
 
        P1-FIM.
 
+      *PAUSA A LISTAGEM A CADA 20 REGISTROS EXIBIDOS
+       P1A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG          TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a listagem.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK             TO TRUE
+            END-IF
+            .
+       P1A-PAUSA-PAGINA-FIM.
+
+      *CLASSIFICA O DESEMPENHO DO ALUNO NUM CONCEITO DE A A D, A PARTIR
+      *DA MEDIA FINAL, ALEM DO SIMPLES STATUS APROVADO/REPROVADO
+       P1B-CONCEITO.
+            EVALUATE TRUE
+                WHEN WS-MD-ALUNO1 GREATER THAN OR EQUAL 90
+                     MOVE 'A - EXCELENTE'    TO WS-CONCEITO
+                WHEN WS-MD-ALUNO1 GREATER THAN OR EQUAL 70
+                     MOVE 'B - BOM'          TO WS-CONCEITO
+                WHEN WS-MD-ALUNO1 GREATER THAN OR EQUAL 50
+                     MOVE 'C - REGULAR'      TO WS-CONCEITO
+                WHEN OTHER
+                     MOVE 'D - INSUFICIENTE' TO WS-CONCEITO
+            END-EVALUATE
+            .
+       P1B-CONCEITO-FIM.
+       COPY FSDECODE.
+
 
        P0-FIM.
             GOBACK.
