@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: LAYOUT DO REGISTRO DE MATRICULA - CFP001S10.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO LAYOUT DE MATRICULA
+      * UPDATE: 31/01/2024 - AMPLIACAO DAS CHAVES ID-ALUNO5/ID-MATERIA5
+      ******************************************************************
+       01  REG-MATRICULA.
+           03  ID-ALUNO5               PIC 9(05).
+           03  NM-ALUNO5               PIC X(20).
+           03  ID-MATERIA5             PIC 9(05).
+           03  NM-MATERIA5             PIC X(20).
+           03  ID-REGISTRO5            PIC 9(03).
