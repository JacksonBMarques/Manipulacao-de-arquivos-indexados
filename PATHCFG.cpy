@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 29/01/2024
+      * Purpose: CAMINHOS DOS ARQUIVOS DE DADOS DO SISTEMA. OS VALORES
+      *          ABAIXO SAO OS CAMINHOS PADRAO; CADA UM PODE SER
+      *          SOBRESCRITO EM TEMPO DE EXECUCAO POR UMA VARIAVEL DE
+      *          AMBIENTE (VEJA PATHENV.CPY), SEM NECESSIDADE DE
+      *          RECOMPILAR OS PROGRAMAS AO MUDAR DE PASTA OU UNIDADE
+      ******************************************************************
+       01  WS-CAMINHOS.
+           03 WS-PATH-ALUNO        PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'.
+           03 WS-PATH-MATERIA      PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S2.DAT'.
+           03 WS-PATH-SITUACAO     PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S3.DAT'.
+           03 WS-PATH-APROVADOS    PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S4.DAT'.
+           03 WS-PATH-TURMA        PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S5.DAT'.
+           03 WS-PATH-REPROVADOS   PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S6.DAT'.
+           03 WS-PATH-FREQUENCIA   PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S7.DAT'.
+           03 WS-PATH-CONTADOR     PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S8.DAT'.
+           03 WS-PATH-CSV-ALUNO    PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.CSV'.
+           03 WS-PATH-CSV-MATERIA  PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S2.CSV'.
+           03 WS-PATH-CSV-SITUACAO PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S3.CSV'.
+           03 WS-PATH-AUDITORIA    PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S9.LOG'.
+           03 WS-PATH-TRANSNOTA    PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001T1.CSV'.
+           03 WS-PATH-MATRICULA    PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S10.DAT'.
+           03 WS-PATH-OPERADOR     PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S11.DAT'.
+           03 WS-PATH-RECONCIL     PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S12.LOG'.
+           03 WS-PATH-BOLETIM      PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S13.LST'.
+           03 WS-PATH-TURMALUNO    PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S14.DAT'.
+           03 WS-PATH-PROMOCAO     PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S15.LOG'.
+      *CAMINHOS DOS ARQUIVOS DE BACKUP (COPIA INTEGRAL DOS REGISTROS,
+      *UM POR LINHA, NO FORMATO DO PROPRIO ARQUIVO INDEXADO DE ORIGEM)
+           03 WS-PATH-BAK-ALUNO    PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.BAK'.
+           03 WS-PATH-BAK-MATERIA  PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S2.BAK'.
+           03 WS-PATH-BAK-SITUACAO PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S3.BAK'.
+           03 WS-PATH-BAK-APROVAD  PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S4.BAK'.
+           03 WS-PATH-BAK-TURMA    PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S5.BAK'.
+           03 WS-PATH-BAK-REPROV   PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S6.BAK'.
+           03 WS-PATH-BAK-FREQ     PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S7.BAK'.
+           03 WS-PATH-BAK-CONTADOR PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S8.BAK'.
+           03 WS-PATH-BAK-MATRIC   PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S10.BAK'.
+           03 WS-PATH-BAK-OPERAD   PIC X(100) VALUE
+              'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S11.BAK'.
+       77 WS-PATH-ENVTEMP          PIC X(100) VALUE SPACES.
