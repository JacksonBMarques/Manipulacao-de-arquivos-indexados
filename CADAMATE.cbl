@@ -5,6 +5,9 @@
       * Tectonics: cobc Linguagem: COBOL
       * Complexidade: C
       * UPDATE: 28/01/2024 - TRNASFORMADO DE PROGRAMA PARA MODULO
+      * UPDATE: 06/02/2024 - REJEITA NOME DE MATERIA EM BRANCO
+      * UPDATE: 10/02/2024 - O NUMERO DE IDENTIFICACAO DA MATERIA PASSA
+      *         A SER ATRIBUIDO AUTOMATICAMENTE, EM VEZ DE DIGITADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADAMATE.
@@ -14,35 +17,69 @@
                 DECIMAL-POINT IS COMMA.
                 INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT MATERIA ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S2.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS RANDOM
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS DYNAMIC
                 RECORD KEY IS ID-MATERIA
+                LOCK MODE IS AUTOMATIC
                 FILE STATUS IS WS-FILES.
 
+      * ARQUIVO COM O ULTIMO NUMERO DE IDENTIFICACAO DE MATERIA ATRIBUIDO
+                SELECT CONTADOR ASSIGN TO WS-PATH-CONTADOR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-CONTADOR
+                LOCK MODE IS AUTOMATIC
+                FILE STATUS IS WS-FSC.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD MATERIA.
           COPY CFPK0002.
+       FD CONTADOR.
+          COPY CFPK0008.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
        WORKING-STORAGE SECTION.
-       01 WS-MATERIA                      PIC X(27) VALUE SPACES.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       01 WS-MATERIA                      PIC X(41) VALUE SPACES.
        01 FILLER REDEFINES WS-MATERIA.
-          03 WS-ID-MATERIA                PIC 9(03).
+          03 WS-ID-MATERIA                PIC 9(05).
           03 WS-NM-MATERIA                PIC X(20).
           03 WS-NT-APROVACAO              PIC 9(02)V9(02).
+          03 WS-PS-BIM1                   PIC 9(03).
+          03 WS-PS-BIM2                   PIC 9(03).
+          03 WS-PS-BIM3                   PIC 9(03).
+          03 WS-PS-BIM4                   PIC 9(03).
        77 WS-FILES                        PIC 99.
           88 FILES-OK                     VALUE 0.
+       77 WS-FSC                          PIC 99.
+          88 FSC-OK                       VALUE 0.
        77 WS-EXIT                         PIC X.
           88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-SOMA-PESO                    PIC 9(03) VALUE ZEROS.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-NOME-DUP                     PIC X VALUE 'N'.
+       77 WS-NM-MATERIA-ENTRADA           PIC X(20) VALUE SPACES.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
          03 LK-MENSAGEM                   PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           COPY PATHENV.
             DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
             SET EXIT-OK                   TO FALSE
             PERFORM P1-CADASTRA           THRU P1-FIM  UNTIL EXIT-OK
             PERFORM P0-FIM
@@ -53,12 +90,45 @@
             SET FILES-OK                  TO TRUE
 
             DISPLAY 'PARA REGISTRAR UMA MATERIA, INFORME: '
-            DISPLAY 'Um numero para identificacao: '
-            ACCEPT WS-ID-MATERIA
+
+            PERFORM P2-GERA-ID                THRU P2-GERA-ID-FIM
+            DISPLAY 'Numero de identificacao atribuido: ' WS-ID-MATERIA
+
             DISPLAY 'Um nome para a materia: '
             ACCEPT WS-NM-MATERIA
-            DISPLAY 'A nota de aprovavao na materia: '
-            ACCEPT WS-NT-APROVACAO
+
+            PERFORM P1C-VALIDA-NOME      THRU P1C-VALIDA-NOME-FIM
+
+            PERFORM P1B-CHECANOME        THRU P1B-CHECANOME-FIM
+            IF WS-NOME-DUP EQUAL 'S'
+                DISPLAY 'JA EXISTE UMA MATERIA COM ESSE NOME!'
+                GO TO P1-FIM-PARCIAL
+            END-IF
+
+            PERFORM P1A-NOTAAPROV         THRU P1A-NOTAAPROV-FIM
+
+            DISPLAY 'PESO DE CADA BIMESTRE NA MEDIA (DEVEM SOMAR 100):'
+            DISPLAY 'Peso do 1o bimestre: '
+            ACCEPT WS-PS-BIM1
+            DISPLAY 'Peso do 2o bimestre: '
+            ACCEPT WS-PS-BIM2
+            DISPLAY 'Peso do 3o bimestre: '
+            ACCEPT WS-PS-BIM3
+            DISPLAY 'Peso do 4o bimestre: '
+            ACCEPT WS-PS-BIM4
+
+            COMPUTE WS-SOMA-PESO =
+                    WS-PS-BIM1 + WS-PS-BIM2 + WS-PS-BIM3 + WS-PS-BIM4
+            END-COMPUTE
+
+            IF WS-SOMA-PESO NOT EQUAL 100
+                DISPLAY 'PESOS INVALIDOS, USANDO PESO IGUAL (25) PARA'
+                        ' CADA BIMESTRE.'
+                MOVE 25                    TO WS-PS-BIM1
+                MOVE 25                    TO WS-PS-BIM2
+                MOVE 25                    TO WS-PS-BIM3
+                MOVE 25                    TO WS-PS-BIM4
+            END-IF
 
             OPEN I-O MATERIA
 
@@ -70,20 +140,36 @@
                      MOVE WS-ID-MATERIA           TO ID-MATERIA
                      MOVE WS-NM-MATERIA           TO NM-MATERIA
                      MOVE WS-NT-APROVACAO         TO NT-APROVACAO
+                     MOVE WS-PS-BIM1              TO PS-BIM1
+                     MOVE WS-PS-BIM2              TO PS-BIM2
+                     MOVE WS-PS-BIM3              TO PS-BIM3
+                     MOVE WS-PS-BIM4              TO PS-BIM4
 
                               WRITE REG-MATERIA
                            INVALID KEY
                               DISPLAY 'MATERIA JÁ CADASTRADA!'
                            NOT INVALID KEY
                               DISPLAY 'Materia cadastrada com sucesso!'
+                              MOVE 'CADAMATE'  TO WS-AUD-PROGRAMA
+                              MOVE 'INCLUSAO'  TO WS-AUD-OPERACAO
+                              STRING 'MATERIA ' WS-ID-MATERIA ' - '
+                                     FUNCTION TRIM(WS-NM-MATERIA)
+                                     DELIMITED BY SIZE
+                                     INTO WS-AUD-DETALHE
+                              END-STRING
+                              PERFORM A9-GRAVA-AUDITORIA
+                                      THRU A9-GRAVA-AUDITORIA-FIM
                      END-WRITE
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS'
-                DISPLAY 'FILE STATUS: ' WS-FILES
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
             END-IF
 
             CLOSE MATERIA
 
+       P1-FIM-PARCIAL.
             DISPLAY
               'TECLE: '
               '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
@@ -94,6 +180,100 @@
             .
        P1-FIM.
 
+      *GERA AUTOMATICAMENTE O PROXIMO NUMERO DE IDENTIFICACAO DA
+      *MATERIA
+       P2-GERA-ID.
+            MOVE 3                        TO ID-CONTADOR
+            SET FSC-OK                    TO TRUE
+
+            OPEN I-O CONTADOR
+            IF WS-FSC EQUAL 35
+                 CLOSE CONTADOR
+                 OPEN OUTPUT CONTADOR
+                 CLOSE CONTADOR
+                 OPEN I-O CONTADOR
+            END-IF
+
+            IF FSC-OK THEN
+               MOVE 3                     TO ID-CONTADOR
+               READ CONTADOR
+                   INVALID KEY
+                       MOVE ZEROS         TO NR-ULTIMO-REGISTRO
+               END-READ
+
+               ADD 1                      TO NR-ULTIMO-REGISTRO
+               MOVE NR-ULTIMO-REGISTRO    TO WS-ID-MATERIA
+
+               REWRITE REG-CONTADOR
+                   INVALID KEY
+                       WRITE REG-CONTADOR
+               END-REWRITE
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTADOR'
+              MOVE WS-FSC TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FSC ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE CONTADOR
+            .
+       P2-GERA-ID-FIM.
+
+      *VERIFICA SE JA EXISTE MATERIA CADASTRADA COM O MESMO NOME
+       P1B-CHECANOME.
+            MOVE 'N'                      TO WS-NOME-DUP
+            MOVE WS-NM-MATERIA            TO WS-NM-MATERIA-ENTRADA
+            SET EOF-OK                    TO FALSE
+
+            OPEN INPUT MATERIA
+            IF FILES-OK
+               PERFORM UNTIL EOF-OK
+                   READ MATERIA NEXT RECORD INTO WS-MATERIA
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF FUNCTION TRIM(WS-NM-MATERIA) EQUAL
+                              FUNCTION TRIM(WS-NM-MATERIA-ENTRADA)
+                              MOVE 'S'     TO WS-NOME-DUP
+                           END-IF
+                   END-READ
+               END-PERFORM
+            END-IF
+            CLOSE MATERIA
+            MOVE WS-NM-MATERIA-ENTRADA    TO WS-NM-MATERIA
+            .
+       P1B-CHECANOME-FIM.
+
+      *REJEITA NOME DE MATERIA EM BRANCO
+       P1C-VALIDA-NOME.
+            IF WS-NM-MATERIA EQUAL SPACES
+               DISPLAY '***************************************'
+               DISPLAY '*  NOME DA MATERIA NAO PODE SER EM     *'
+               DISPLAY '*  BRANCO - TENTE NOVAMENTE            *'
+               DISPLAY '***************************************'
+               DISPLAY 'Um nome para a materia: '
+               ACCEPT WS-NM-MATERIA
+               PERFORM P1C-VALIDA-NOME
+            END-IF
+            .
+       P1C-VALIDA-NOME-FIM.
+
+      *VALIDA A NOTA DE APROVACAO INFORMADA PARA A MATERIA
+       P1A-NOTAAPROV.
+            DISPLAY 'A nota de aprovavao na materia: '
+            ACCEPT WS-NT-APROVACAO
+            IF NOT(WS-NT-APROVACAO > 0 AND <= 100)
+                            OR NOT WS-NT-APROVACAO IS NUMERIC
+               DISPLAY '***************************************'
+               DISPLAY '*  NOTA DE APROVACAO INVALIDA - TENTE  *'
+               DISPLAY '***************************************'
+               PERFORM P1A-NOTAAPROV
+            END-IF
+            .
+       P1A-NOTAAPROV-FIM.
+       COPY FSDECODE.
+       COPY AUDITLOG.
+
        P0-FIM.
             GOBACK.
        END PROGRAM CADAMATE.
