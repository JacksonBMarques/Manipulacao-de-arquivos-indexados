@@ -0,0 +1,821 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 10/02/2024
+      * Purpose: utilitario de backup e restauracao dos arquivos
+      *          indexados do sistema, para protecao contra perda de
+      *          dados por corrupcao de arquivo ou erro de operacao
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 10/02/2024 - CRIACAO DO MODULO DE BACKUP/RESTAURACAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUPDAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FILES.
+
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-MATERIA
+                FILE STATUS IS WS-FM.
+
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FS.
+
+                SELECT APROVACAO1 ASSIGN TO WS-PATH-APROVADOS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO1
+                FILE STATUS IS WS-FA.
+
+                SELECT TURMA ASSIGN TO WS-PATH-TURMA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-TURMA
+                FILE STATUS IS WS-FT.
+
+                SELECT REPROVACAO ASSIGN TO WS-PATH-REPROVADOS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO3
+                FILE STATUS IS WS-FR.
+
+                SELECT FREQUENCIA ASSIGN TO WS-PATH-FREQUENCIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO4
+                FILE STATUS IS WS-FQ.
+
+                SELECT CONTADOR ASSIGN TO WS-PATH-CONTADOR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-CONTADOR
+                FILE STATUS IS WS-FC.
+
+                SELECT MATRICULA ASSIGN TO WS-PATH-MATRICULA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO5
+                FILE STATUS IS WS-FX.
+
+                SELECT OPERADOR ASSIGN TO WS-PATH-OPERADOR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-OPERADOR
+                FILE STATUS IS WS-FO.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
+      * ARQUIVOS DE BACKUP, UM POR ARQUIVO INDEXADO, CADA REGISTRO
+      * GRAVADO COM O MESMO LAYOUT DO ARQUIVO DE ORIGEM
+                SELECT BAK-ALUNO ASSIGN TO WS-PATH-BAK-ALUNO
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB1.
+
+                SELECT BAK-MATERIA ASSIGN TO WS-PATH-BAK-MATERIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB2.
+
+                SELECT BAK-SITUACAO ASSIGN TO WS-PATH-BAK-SITUACAO
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB3.
+
+                SELECT BAK-APROVAD ASSIGN TO WS-PATH-BAK-APROVAD
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB4.
+
+                SELECT BAK-TURMA ASSIGN TO WS-PATH-BAK-TURMA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB5.
+
+                SELECT BAK-REPROV ASSIGN TO WS-PATH-BAK-REPROV
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB6.
+
+                SELECT BAK-FREQ ASSIGN TO WS-PATH-BAK-FREQ
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB7.
+
+                SELECT BAK-CONTADOR ASSIGN TO WS-PATH-BAK-CONTADOR
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB8.
+
+                SELECT BAK-MATRIC ASSIGN TO WS-PATH-BAK-MATRIC
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB9.
+
+                SELECT BAK-OPERAD ASSIGN TO WS-PATH-BAK-OPERAD
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FB10.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+       FD MATERIA.
+          COPY CFPK0002.
+       FD APROVACAO.
+          COPY CFPK0003.
+       FD APROVACAO1.
+          COPY CFPK0004.
+       FD TURMA.
+          COPY CFPK0005.
+       FD REPROVACAO.
+          COPY CFPK0006.
+       FD FREQUENCIA.
+          COPY CFPK0007.
+       FD CONTADOR.
+          COPY CFPK0008.
+       FD MATRICULA.
+          COPY CFPK0009.
+       FD OPERADOR.
+          COPY CFPK0010.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
+
+       FD BAK-ALUNO.
+       01 REG-BAK-ALUNO                   PIC X(34).
+       FD BAK-MATERIA.
+       01 REG-BAK-MATERIA                 PIC X(41).
+       FD BAK-SITUACAO.
+       01 REG-BAK-SITUACAO                PIC X(86).
+       FD BAK-APROVAD.
+       01 REG-BAK-APROVAD                 PIC X(70).
+       FD BAK-TURMA.
+       01 REG-BAK-TURMA                   PIC X(33).
+       FD BAK-REPROV.
+       01 REG-BAK-REPROV                  PIC X(70).
+       FD BAK-FREQ.
+       01 REG-BAK-FREQ                    PIC X(64).
+       FD BAK-CONTADOR.
+       01 REG-BAK-CONTADOR                PIC X(06).
+       FD BAK-MATRIC.
+       01 REG-BAK-MATRIC                  PIC X(53).
+       FD BAK-OPERAD.
+       01 REG-BAK-OPERAD                  PIC X(33).
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       77 WS-FILES                        PIC 99.
+          88 FILES-OK                     VALUE 0.
+       77 WS-FM                           PIC 99.
+          88 FM-OK                        VALUE 0.
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-FA                           PIC 99.
+          88 FA-OK                        VALUE 0.
+       77 WS-FT                           PIC 99.
+          88 FT-OK                        VALUE 0.
+       77 WS-FR                           PIC 99.
+          88 FR-OK                        VALUE 0.
+       77 WS-FQ                           PIC 99.
+          88 FQ-OK                        VALUE 0.
+       77 WS-FC                           PIC 99.
+          88 FC-OK                        VALUE 0.
+       77 WS-FX                           PIC 99.
+          88 FX-OK                        VALUE 0.
+       77 WS-FO                           PIC 99.
+          88 FO-OK                        VALUE 0.
+       77 WS-FB1                          PIC 99.
+          88 FB1-OK                       VALUE 0.
+       77 WS-FB2                          PIC 99.
+          88 FB2-OK                       VALUE 0.
+       77 WS-FB3                          PIC 99.
+          88 FB3-OK                       VALUE 0.
+       77 WS-FB4                          PIC 99.
+          88 FB4-OK                       VALUE 0.
+       77 WS-FB5                          PIC 99.
+          88 FB5-OK                       VALUE 0.
+       77 WS-FB6                          PIC 99.
+          88 FB6-OK                       VALUE 0.
+       77 WS-FB7                          PIC 99.
+          88 FB7-OK                       VALUE 0.
+       77 WS-FB8                          PIC 99.
+          88 FB8-OK                       VALUE 0.
+       77 WS-FB9                          PIC 99.
+          88 FB9-OK                       VALUE 0.
+       77 WS-FB10                         PIC 99.
+          88 FB10-OK                      VALUE 0.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                         PIC X.
+          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-OPCAO                        PIC X(02) VALUE SPACES.
+       77 WS-CONFIRM                      PIC X VALUE SPACES.
+       77 WS-CONT                         PIC 9(05) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-MENU       THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-MENU.
+            DISPLAY '*** BACKUP E RESTAURACAO DE ARQUIVOS ***'
+            DISPLAY '1- FAZER BACKUP DE TODOS OS ARQUIVOS'
+            DISPLAY '2- RESTAURAR TODOS OS ARQUIVOS A PARTIR DO BACKUP'
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN '1'
+                    PERFORM P2-BACKUP-TODOS
+                            THRU P2-BACKUP-TODOS-FIM
+                WHEN '2'
+                    DISPLAY 'ATENCAO: A RESTAURACAO SUBSTITUI POR'
+                    DISPLAY 'COMPLETO O CONTEUDO ATUAL DOS ARQUIVOS'
+                    DISPLAY 'PELO CONTEUDO DO ULTIMO BACKUP.'
+                    DISPLAY 'CONFIRMA A RESTAURACAO? (S/N)'
+                    ACCEPT WS-CONFIRM
+                    EVALUATE WS-CONFIRM
+                        WHEN 'S'
+                            PERFORM P3-RESTAURA-TODOS
+                                    THRU P3-RESTAURA-TODOS-FIM
+                        WHEN 's'
+                            PERFORM P3-RESTAURA-TODOS
+                                    THRU P3-RESTAURA-TODOS-FIM
+                        WHEN OTHER
+                            DISPLAY 'RESTAURACAO CANCELADA.'
+                    END-EVALUATE
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA!'
+            END-EVALUATE
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+       P1-FIM.
+
+      *COPIA CADA ARQUIVO INDEXADO, REGISTRO A REGISTRO, PARA O
+      *ARQUIVO DE BACKUP CORRESPONDENTE
+       P2-BACKUP-TODOS.
+            PERFORM P2A-BACKUP-1-ARQUIVO
+            DISPLAY 'BACKUP CONCLUIDO.'
+
+            MOVE 'BACKUPDAT'           TO WS-AUD-PROGRAMA
+            MOVE 'BACKUP'              TO WS-AUD-OPERACAO
+            MOVE 'BACKUP COMPLETO DE TODOS OS ARQUIVOS REALIZADO'
+                                        TO WS-AUD-DETALHE
+            PERFORM A9-GRAVA-AUDITORIA THRU A9-GRAVA-AUDITORIA-FIM
+            .
+       P2-BACKUP-TODOS-FIM.
+
+      *EXECUTA O BACKUP DE CADA PAR ARQUIVO/BACKUP, NA ORDEM DO MENU
+       P2A-BACKUP-1-ARQUIVO.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+            SET FB1-OK                TO TRUE
+            OPEN INPUT ALUNO
+            OPEN OUTPUT BAK-ALUNO
+            IF FILES-OK AND FB1-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ ALUNO NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE REG-ALUNO     TO REG-BAK-ALUNO
+                          WRITE REG-BAK-ALUNO
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE ALUNOS'
+            END-IF
+            CLOSE ALUNO
+            CLOSE BAK-ALUNO
+
+            SET EOF-OK                TO FALSE
+            SET FM-OK                 TO TRUE
+            SET FB2-OK                TO TRUE
+            OPEN INPUT MATERIA
+            OPEN OUTPUT BAK-MATERIA
+            IF FM-OK AND FB2-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ MATERIA NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE REG-MATERIA   TO REG-BAK-MATERIA
+                          WRITE REG-BAK-MATERIA
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE MATERIAS'
+            END-IF
+            CLOSE MATERIA
+            CLOSE BAK-MATERIA
+
+            SET EOF-OK                TO FALSE
+            SET FS-OK                 TO TRUE
+            SET FB3-OK                TO TRUE
+            OPEN INPUT APROVACAO
+            OPEN OUTPUT BAK-SITUACAO
+            IF FS-OK AND FB3-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ APROVACAO NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE REGALUNO      TO REG-BAK-SITUACAO
+                          WRITE REG-BAK-SITUACAO
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE SITUACOES'
+            END-IF
+            CLOSE APROVACAO
+            CLOSE BAK-SITUACAO
+
+            SET EOF-OK                TO FALSE
+            SET FA-OK                 TO TRUE
+            SET FB4-OK                TO TRUE
+            OPEN INPUT APROVACAO1
+            OPEN OUTPUT BAK-APROVAD
+            IF FA-OK AND FB4-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ APROVACAO1 NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE APRALUNO      TO REG-BAK-APROVAD
+                          WRITE REG-BAK-APROVAD
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE APROVADOS'
+            END-IF
+            CLOSE APROVACAO1
+            CLOSE BAK-APROVAD
+
+            SET EOF-OK                TO FALSE
+            SET FT-OK                 TO TRUE
+            SET FB5-OK                TO TRUE
+            OPEN INPUT TURMA
+            OPEN OUTPUT BAK-TURMA
+            IF FT-OK AND FB5-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ TURMA NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE REG-TURMA     TO REG-BAK-TURMA
+                          WRITE REG-BAK-TURMA
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE TURMAS'
+            END-IF
+            CLOSE TURMA
+            CLOSE BAK-TURMA
+
+            SET EOF-OK                TO FALSE
+            SET FR-OK                 TO TRUE
+            SET FB6-OK                TO TRUE
+            OPEN INPUT REPROVACAO
+            OPEN OUTPUT BAK-REPROV
+            IF FR-OK AND FB6-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ REPROVACAO NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE REPALUNO      TO REG-BAK-REPROV
+                          WRITE REG-BAK-REPROV
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE REPROVADOS'
+            END-IF
+            CLOSE REPROVACAO
+            CLOSE BAK-REPROV
+
+            SET EOF-OK                TO FALSE
+            SET FQ-OK                 TO TRUE
+            SET FB7-OK                TO TRUE
+            OPEN INPUT FREQUENCIA
+            OPEN OUTPUT BAK-FREQ
+            IF FQ-OK AND FB7-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ FREQUENCIA NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE REG-FREQ      TO REG-BAK-FREQ
+                          WRITE REG-BAK-FREQ
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE FREQUENCIA'
+            END-IF
+            CLOSE FREQUENCIA
+            CLOSE BAK-FREQ
+
+            SET EOF-OK                TO FALSE
+            SET FC-OK                 TO TRUE
+            SET FB8-OK                TO TRUE
+            OPEN INPUT CONTADOR
+            OPEN OUTPUT BAK-CONTADOR
+            IF FC-OK AND FB8-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTADOR NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE REG-CONTADOR  TO REG-BAK-CONTADOR
+                          WRITE REG-BAK-CONTADOR
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE CONTADORES'
+            END-IF
+            CLOSE CONTADOR
+            CLOSE BAK-CONTADOR
+
+            SET EOF-OK                TO FALSE
+            SET FX-OK                 TO TRUE
+            SET FB9-OK                TO TRUE
+            OPEN INPUT MATRICULA
+            OPEN OUTPUT BAK-MATRIC
+            IF FX-OK AND FB9-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ MATRICULA NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE REG-MATRICULA TO REG-BAK-MATRIC
+                          WRITE REG-BAK-MATRIC
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE MATRICULAS'
+            END-IF
+            CLOSE MATRICULA
+            CLOSE BAK-MATRIC
+
+            SET EOF-OK                TO FALSE
+            SET FO-OK                 TO TRUE
+            SET FB10-OK               TO TRUE
+            OPEN INPUT OPERADOR
+            OPEN OUTPUT BAK-OPERAD
+            IF FO-OK AND FB10-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ OPERADOR NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          MOVE REG-OPERADOR  TO REG-BAK-OPERAD
+                          WRITE REG-BAK-OPERAD
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO NO BACKUP DO ARQUIVO DE OPERADORES'
+            END-IF
+            CLOSE OPERADOR
+            CLOSE BAK-OPERAD
+            .
+       P2A-BACKUP-1-ARQUIVO-FIM.
+
+      *RECRIA CADA ARQUIVO INDEXADO A PARTIR DO RESPECTIVO BACKUP,
+      *SUBSTITUINDO POR COMPLETO O CONTEUDO ANTERIOR
+       P3-RESTAURA-TODOS.
+            PERFORM P3A-RESTAURA-1-ARQUIVO
+            DISPLAY 'RESTAURACAO CONCLUIDA.'
+
+            MOVE 'BACKUPDAT'           TO WS-AUD-PROGRAMA
+            MOVE 'RESTAURA'            TO WS-AUD-OPERACAO
+            MOVE 'RESTAURACAO COMPLETA A PARTIR DO BACKUP REALIZADA'
+                                        TO WS-AUD-DETALHE
+            PERFORM A9-GRAVA-AUDITORIA THRU A9-GRAVA-AUDITORIA-FIM
+            .
+       P3-RESTAURA-TODOS-FIM.
+
+       P3A-RESTAURA-1-ARQUIVO.
+            SET EOF-OK                TO FALSE
+            SET FB1-OK                TO TRUE
+            OPEN INPUT BAK-ALUNO
+            IF FB1-OK THEN
+               OPEN OUTPUT ALUNO
+               IF FILES-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-ALUNO
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-ALUNO TO REG-ALUNO
+                             WRITE REG-ALUNO
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR ALUNOS'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE ALUNOS'
+               END-IF
+               CLOSE ALUNO
+            ELSE
+               DISPLAY 'BACKUP DE ALUNOS INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-ALUNO
+
+            SET EOF-OK                TO FALSE
+            SET FB2-OK                TO TRUE
+            OPEN INPUT BAK-MATERIA
+            IF FB2-OK THEN
+               OPEN OUTPUT MATERIA
+               IF FM-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-MATERIA
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-MATERIA TO REG-MATERIA
+                             WRITE REG-MATERIA
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR MATERIAS'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE MATERIAS'
+               END-IF
+               CLOSE MATERIA
+            ELSE
+               DISPLAY 'BACKUP DE MATERIAS INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-MATERIA
+
+            SET EOF-OK                TO FALSE
+            SET FB3-OK                TO TRUE
+            OPEN INPUT BAK-SITUACAO
+            IF FB3-OK THEN
+               OPEN OUTPUT APROVACAO
+               IF FS-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-SITUACAO
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-SITUACAO TO REGALUNO
+                             WRITE REGALUNO
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR SITUACOES'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE SITUACOES'
+               END-IF
+               CLOSE APROVACAO
+            ELSE
+               DISPLAY 'BACKUP DE SITUACOES INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-SITUACAO
+
+            SET EOF-OK                TO FALSE
+            SET FB4-OK                TO TRUE
+            OPEN INPUT BAK-APROVAD
+            IF FB4-OK THEN
+               OPEN OUTPUT APROVACAO1
+               IF FA-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-APROVAD
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-APROVAD TO APRALUNO
+                             WRITE APRALUNO
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR APROVADOS'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE APROVADOS'
+               END-IF
+               CLOSE APROVACAO1
+            ELSE
+               DISPLAY 'BACKUP DE APROVADOS INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-APROVAD
+
+            SET EOF-OK                TO FALSE
+            SET FB5-OK                TO TRUE
+            OPEN INPUT BAK-TURMA
+            IF FB5-OK THEN
+               OPEN OUTPUT TURMA
+               IF FT-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-TURMA
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-TURMA TO REG-TURMA
+                             WRITE REG-TURMA
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR TURMAS'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE TURMAS'
+               END-IF
+               CLOSE TURMA
+            ELSE
+               DISPLAY 'BACKUP DE TURMAS INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-TURMA
+
+            SET EOF-OK                TO FALSE
+            SET FB6-OK                TO TRUE
+            OPEN INPUT BAK-REPROV
+            IF FB6-OK THEN
+               OPEN OUTPUT REPROVACAO
+               IF FR-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-REPROV
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-REPROV TO REPALUNO
+                             WRITE REPALUNO
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR REPROVADOS'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE REPROVADOS'
+               END-IF
+               CLOSE REPROVACAO
+            ELSE
+               DISPLAY 'BACKUP DE REPROVADOS INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-REPROV
+
+            SET EOF-OK                TO FALSE
+            SET FB7-OK                TO TRUE
+            OPEN INPUT BAK-FREQ
+            IF FB7-OK THEN
+               OPEN OUTPUT FREQUENCIA
+               IF FQ-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-FREQ
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-FREQ TO REG-FREQ
+                             WRITE REG-FREQ
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR FREQUENCIA'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE FREQUENCIA'
+               END-IF
+               CLOSE FREQUENCIA
+            ELSE
+               DISPLAY 'BACKUP DE FREQUENCIA INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-FREQ
+
+            SET EOF-OK                TO FALSE
+            SET FB8-OK                TO TRUE
+            OPEN INPUT BAK-CONTADOR
+            IF FB8-OK THEN
+               OPEN OUTPUT CONTADOR
+               IF FC-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-CONTADOR
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-CONTADOR TO REG-CONTADOR
+                             WRITE REG-CONTADOR
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR CONTADORES'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE CONTADORES'
+               END-IF
+               CLOSE CONTADOR
+            ELSE
+               DISPLAY 'BACKUP DE CONTADORES INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-CONTADOR
+
+            SET EOF-OK                TO FALSE
+            SET FB9-OK                TO TRUE
+            OPEN INPUT BAK-MATRIC
+            IF FB9-OK THEN
+               OPEN OUTPUT MATRICULA
+               IF FX-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-MATRIC
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-MATRIC TO REG-MATRICULA
+                             WRITE REG-MATRICULA
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR MATRICULAS'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE MATRICULAS'
+               END-IF
+               CLOSE MATRICULA
+            ELSE
+               DISPLAY 'BACKUP DE MATRICULAS INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-MATRIC
+
+            SET EOF-OK                TO FALSE
+            SET FB10-OK               TO TRUE
+            OPEN INPUT BAK-OPERAD
+            IF FB10-OK THEN
+               OPEN OUTPUT OPERADOR
+               IF FO-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ BAK-OPERAD
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             MOVE REG-BAK-OPERAD TO REG-OPERADOR
+                             WRITE REG-OPERADOR
+                                 INVALID KEY
+                                     DISPLAY 'CHAVE DUPLICADA AO'
+                                             ' RESTAURAR OPERADORES'
+                             END-WRITE
+                      END-READ
+                  END-PERFORM
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR O ARQUIVO DE OPERADORES'
+               END-IF
+               CLOSE OPERADOR
+            ELSE
+               DISPLAY 'BACKUP DE OPERADORES INDISPONIVEL -'
+                       ' RESTAURACAO NAO REALIZADA'
+            END-IF
+            CLOSE BAK-OPERAD
+            .
+       P3A-RESTAURA-1-ARQUIVO-FIM.
+
+       COPY FSDECODE.
+       COPY AUDITLOG.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM BACKUPDAT.
