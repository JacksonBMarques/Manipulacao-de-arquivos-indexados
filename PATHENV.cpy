@@ -0,0 +1,177 @@
+      ******************************************************************
+      * PERMITE SOBRESCREVER OS CAMINHOS PADRAO DOS ARQUIVOS DE DADOS
+      * ATRAVES DE VARIAVEIS DE AMBIENTE, SEM NECESSIDADE DE RECOMPILAR
+      ******************************************************************
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S1_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-ALUNO
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S2_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-MATERIA
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S3_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-SITUACAO
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S4_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-APROVADOS
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S5_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-TURMA
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S6_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-REPROVADOS
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S7_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-FREQUENCIA
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S8_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-CONTADOR
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S1_CSV_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-CSV-ALUNO
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S2_CSV_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-CSV-MATERIA
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S3_CSV_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-CSV-SITUACAO
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S9_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-AUDITORIA
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001T1_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-TRANSNOTA
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S10_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-MATRICULA
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S11_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-OPERADOR
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S12_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-RECONCIL
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S13_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BOLETIM
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S14_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-TURMALUNO
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S15_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-PROMOCAO
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S1_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-ALUNO
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S2_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-MATERIA
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S3_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-SITUACAO
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S4_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-APROVAD
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S5_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-TURMA
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S6_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-REPROV
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S7_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-FREQ
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S8_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-CONTADOR
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S10_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-MATRIC
+           END-IF
+
+           MOVE SPACES                 TO WS-PATH-ENVTEMP
+           ACCEPT WS-PATH-ENVTEMP FROM ENVIRONMENT 'CFP001S11_BAK_PATH'
+           IF WS-PATH-ENVTEMP NOT EQUAL SPACES
+              MOVE WS-PATH-ENVTEMP      TO WS-PATH-BAK-OPERAD
+           END-IF
