@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 29/01/2024
+      * Purpose: VARIAVEIS AUXILIARES PARA GRAVACAO DA TRILHA DE
+      *          AUDITORIA (VEJA AUDITLOG.CPY)
+      ******************************************************************
+       77 WS-AUD-FS                PIC 99     VALUE ZEROS.
+       77 WS-AUD-DATA               PIC 9(08) VALUE ZEROS.
+       77 WS-AUD-HORA               PIC 9(06) VALUE ZEROS.
+       77 WS-AUD-PROGRAMA           PIC X(10) VALUE SPACES.
+       77 WS-AUD-OPERACAO           PIC X(10) VALUE SPACES.
+       77 WS-AUD-DETALHE            PIC X(40) VALUE SPACES.
+       77 WS-AUD-OPERADOR           PIC X(15) VALUE SPACES.
