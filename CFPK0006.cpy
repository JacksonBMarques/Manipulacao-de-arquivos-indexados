@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: LAYOUT DO REGISTRO DE ALUNOS REPROVADOS - CFP001S6.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO LAYOUT DE REPROVADOS
+      * UPDATE: 30/01/2024 - INCLUSAO DO ANO LETIVO DE REFERENCIA
+      * UPDATE: 31/01/2024 - AMPLIACAO DAS CHAVES ID-ALUNO3/ID-MATERIA3
+      ******************************************************************
+       01  REPALUNO.
+           03  ID-ALUNO3               PIC 9(05).
+           03  NM-ALUNO3               PIC X(20).
+           03  ID-MATERIA3             PIC 9(05).
+           03  NM-MATERIA3             PIC X(20).
+           03  ST-APROVACAO3           PIC X(09).
+           03  ID-REGISTRO3            PIC 9(03).
+           03  MD-ALUNO3               PIC 9(02)V9(02).
+           03  ANO-LETIVO3             PIC 9(04).
