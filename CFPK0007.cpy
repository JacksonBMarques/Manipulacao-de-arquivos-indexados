@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: LAYOUT DO REGISTRO DE FREQUENCIA - CFP001S7.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO LAYOUT DE FREQUENCIA
+      * UPDATE: 31/01/2024 - AMPLIACAO DAS CHAVES ID-ALUNO4/ID-MATERIA4
+      ******************************************************************
+       01  REG-FREQ.
+           03  ID-ALUNO4               PIC 9(05).
+           03  NM-ALUNO4               PIC X(20).
+           03  ID-MATERIA4             PIC 9(05).
+           03  NM-MATERIA4             PIC X(20).
+           03  NR-AULAS                PIC 9(03).
+           03  NR-FALTAS               PIC 9(03).
+           03  PC-FREQUENCIA           PIC 9(03)V9(02).
+           03  ID-REGISTRO4            PIC 9(03).
