@@ -0,0 +1,192 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: listar alunos reprovados cuja media ficou proxima da
+      *          nota de aprovacao da materia (candidatos a recuperacao)
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE CANDIDATOS A RECUPERACAO
+      * UPDATE: 08/02/2024 - PAGINACAO DA LISTAGEM DE 20 EM 20 REGISTROS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTRECP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+      * ARQUIVO COM A SITUACAO DE TODAS AS MATERIAS DE TODOS OS ALUNOS
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FILES.
+
+      * ARQUIVO DE CONSULTA DA NOTA DE APROVACAO PELA CHAVE DA MATERIA
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-MATERIA
+                FILE STATUS IS WS-FLM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD APROVACAO.
+          COPY CFPK0003.
+       FD MATERIA.
+          COPY CFPK0002.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-ALUNO1                    PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO1.
+          03 WS-ID-ALUNO1              PIC 9(05).
+          03 WS-NM-ALUNO1              PIC X(20).
+          03 WS-ID-MATERIA1            PIC 9(05).
+          03 WS-NM-MATERIA1            PIC X(20).
+          03 WS-ST-APROVACAO           PIC X(09).
+          03 WS-ID-REGISTRO            PIC 9(03).
+          03 WS-MD-ALUNO               PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO             PIC 9(04).
+
+      *MARGEM DE PONTOS ABAIXO DA NOTA DE APROVACAO PARA SER CONSIDERADO
+      *CANDIDATO A RECUPERACAO
+       77 WS-MARGEM-RECUP              PIC 9(02)V9(02) VALUE 5,00.
+       77 WS-DIFERENCA                 PIC S9(03)V9(02) VALUE ZEROS.
+
+       77 WS-FILES                     PIC 99.
+          88 FILES-OK                  VALUE 0.
+       77 WS-FLM                       PIC 99.
+          88 FLM-OK                    VALUE 0.
+       77 WS-EOF                       PIC X.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                      PIC X.
+          88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+       77 WS-CONT                      PIC 9(003) VALUE ZEROS.
+       77 WS-ACHOU-MATERIA             PIC X VALUE 'N'.
+          88 ACHOU-MATERIA             VALUE 'S'.
+      *CONTROLE DE PAGINACAO DA LISTAGEM
+       77 WS-LINHA-PAG                 PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                 PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-LISTAR    THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-LISTAR.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+            SET WS-CONT               TO 0
+            SET WS-LINHA-PAG          TO 0.
+
+            OPEN INPUT APROVACAO
+            IF FILES-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ APROVACAO INTO WS-ALUNO1
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ST-APROVACAO EQUAL 'REPROVADO'
+                             PERFORM P2-VERIFICA-MARGEM
+                                     THRU P2-VERIFICA-MARGEM-FIM
+                          END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE SITUACOES'
+               MOVE WS-FILES TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+            CLOSE APROVACAO
+
+            IF WS-CONT EQUAL ZEROS
+               DISPLAY 'NENHUM CANDIDATO A RECUPERACAO ENCONTRADO.'
+            END-IF
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+       P1-FIM.
+
+      *BUSCA A NOTA DE APROVACAO DA MATERIA E VERIFICA SE A MEDIA DO
+      *ALUNO FICOU DENTRO DA MARGEM ABAIXO DELA
+       P2-VERIFICA-MARGEM.
+            MOVE 'N'                    TO WS-ACHOU-MATERIA
+            MOVE WS-ID-MATERIA1         TO ID-MATERIA
+
+            OPEN INPUT MATERIA
+            IF FLM-OK
+               READ MATERIA
+                   KEY IS ID-MATERIA
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S'         TO WS-ACHOU-MATERIA
+               END-READ
+            END-IF
+            CLOSE MATERIA
+
+            IF ACHOU-MATERIA
+               COMPUTE WS-DIFERENCA = NT-APROVACAO - WS-MD-ALUNO
+               IF WS-DIFERENCA > 0 AND WS-DIFERENCA <= WS-MARGEM-RECUP
+                  ADD 1                 TO WS-CONT
+                  DISPLAY '*** CANDIDATO A RECUPERACAO ***'
+                  DISPLAY 'ALUNO  : ' WS-ID-ALUNO1 ' - '
+                                   FUNCTION TRIM(WS-NM-ALUNO1)
+                  DISPLAY 'MATERIA: ' WS-ID-MATERIA1 ' - '
+                                   FUNCTION TRIM(WS-NM-MATERIA1)
+                  DISPLAY 'MEDIA OBTIDA     : ' WS-MD-ALUNO
+                  DISPLAY 'NOTA DE APROVACAO: ' NT-APROVACAO
+                  DISPLAY 'FALTARAM         : ' WS-DIFERENCA ' PONTOS'
+                  DISPLAY 'ANO LETIVO       : ' WS-ANO-LETIVO
+                  DISPLAY '**********************************'
+
+                  ADD 1              TO WS-LINHA-PAG
+                  IF WS-LINHA-PAG >= 20
+                     PERFORM P1A-PAUSA-PAGINA
+                             THRU P1A-PAUSA-PAGINA-FIM
+                  END-IF
+               END-IF
+            END-IF
+
+            .
+       P2-VERIFICA-MARGEM-FIM.
+
+      *PAUSA A LISTAGEM A CADA 20 REGISTROS EXIBIDOS
+       P1A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG          TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a listagem.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK             TO TRUE
+            END-IF
+            .
+       P1A-PAUSA-PAGINA-FIM.
+
+       COPY FSDECODE.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM LISTRECP.
