@@ -0,0 +1,37 @@
+      ******************************************************************
+      * GRAVA UM REGISTRO NA TRILHA DE AUDITORIA (ARQUIVO AUDITORIA)
+      * CHAMAR COM: WS-AUD-PROGRAMA, WS-AUD-OPERACAO, WS-AUD-DETALHE E
+      *             WS-AUD-OPERADOR PREENCHIDOS, DEPOIS
+      *             PERFORM A9-GRAVA-AUDITORIA THRU A9-GRAVA-AUDITORIA-FIM
+      ******************************************************************
+       A9-GRAVA-AUDITORIA.
+            ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-AUD-HORA FROM TIME
+
+            OPEN EXTEND AUDITORIA
+            IF WS-AUD-FS EQUAL 35
+               CLOSE AUDITORIA
+               OPEN OUTPUT AUDITORIA
+               CLOSE AUDITORIA
+               OPEN EXTEND AUDITORIA
+            END-IF
+
+            STRING WS-AUD-DATA      DELIMITED BY SIZE
+                   ';'              DELIMITED BY SIZE
+                   WS-AUD-HORA      DELIMITED BY SIZE
+                   ';'              DELIMITED BY SIZE
+                   WS-AUD-PROGRAMA  DELIMITED BY SIZE
+                   ';'              DELIMITED BY SIZE
+                   WS-AUD-OPERACAO  DELIMITED BY SIZE
+                   ';'              DELIMITED BY SIZE
+                   WS-AUD-DETALHE   DELIMITED BY SIZE
+                   ';'              DELIMITED BY SIZE
+                   WS-AUD-OPERADOR  DELIMITED BY SIZE
+                   INTO REG-AUDITORIA
+            END-STRING
+
+            WRITE REG-AUDITORIA
+
+            CLOSE AUDITORIA
+            .
+       A9-GRAVA-AUDITORIA-FIM.
