@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: listar as trilhas de auditoria gravadas no sistema
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE LISTAGEM DE AUDITORIA
+      * UPDATE: 08/02/2024 - PAGINACAO DA LISTAGEM DE 20 EM 20 REGISTROS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAUDIT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       01 WS-LINHA                         PIC X(96) VALUE SPACES.
+       01 WS-CAMPOS.
+          03 WS-CP-DATA                    PIC X(08).
+          03 FILLER                        PIC X(01).
+          03 WS-CP-HORA                    PIC X(06).
+          03 FILLER                        PIC X(01).
+          03 WS-CP-PROGRAMA                PIC X(10).
+          03 FILLER                        PIC X(01).
+          03 WS-CP-OPERACAO                PIC X(10).
+          03 FILLER                        PIC X(01).
+          03 WS-CP-DETALHE                 PIC X(40).
+          03 FILLER                        PIC X(01).
+          03 WS-CP-OPERADOR                PIC X(15).
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'F' FALSE 'N'.
+       77 WS-CONT                          PIC 9(003) VALUE ZEROS.
+      *CONTROLE DE PAGINACAO DA LISTAGEM
+       77 WS-LINHA-PAG                     PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                     PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                    PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK               TO FALSE
+            PERFORM P1-LISTAR     THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-LISTAR.
+            SET EOF-OK                 TO FALSE
+            SET WS-CONT                TO 0
+            SET WS-LINHA-PAG           TO 0.
+
+            OPEN INPUT AUDITORIA
+            IF WS-AUD-FS EQUAL 35
+                DISPLAY 'NENHUM REGISTRO DE AUDITORIA ENCONTRADO!'
+            ELSE
+            PERFORM UNTIL EOF-OK
+                READ AUDITORIA INTO WS-LINHA
+                     AT END
+                        SET EOF-OK TO TRUE
+                     NOT AT END
+                        ADD 1              TO WS-CONT
+                        MOVE WS-LINHA      TO WS-CAMPOS
+                        DISPLAY 'REGISTRO ' WS-CONT ': '
+                                WS-CP-DATA ' ' WS-CP-HORA ' - '
+                                FUNCTION TRIM(WS-CP-PROGRAMA)
+                                ' - ' FUNCTION TRIM(WS-CP-OPERACAO)
+                                ' - ' FUNCTION TRIM(WS-CP-DETALHE)
+                                ' - OPERADOR: '
+                                FUNCTION TRIM(WS-CP-OPERADOR)
+
+                        ADD 1          TO WS-LINHA-PAG
+                        IF WS-LINHA-PAG >= 20
+                           PERFORM P1A-PAUSA-PAGINA
+                                   THRU P1A-PAUSA-PAGINA-FIM
+                        END-IF
+                END-READ
+            END-PERFORM
+            END-IF
+
+            CLOSE AUDITORIA
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+
+       P1-FIM.
+
+      *PAUSA A LISTAGEM A CADA 20 REGISTROS EXIBIDOS
+       P1A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG           TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a listagem.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK              TO TRUE
+            END-IF
+            .
+       P1A-PAUSA-PAGINA-FIM.
+       COPY FSDECODE.
+
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM LISTAUDIT.
