@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: excluir materias salvas num arquivo
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE EXCLUSAO DE MATERIAS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELEMATE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS RANDOM
+                RECORD KEY IS ID-MATERIA
+                LOCK MODE IS AUTOMATIC
+                FILE STATUS IS WS-FILES.
+
+      * ARQUIVO COM A SITUACAO DE TODAS AS MATERIAS DE TODOS OS ALUNOS,
+      * USADO PARA VERIFICAR VINCULO DE NOTAS ANTES DE EXCLUIR A MATERIA
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FS2.
+
+      * ARQUIVOS DE FREQUENCIA E MATRICULA, TAMBEM VERIFICADOS PARA
+      * VINCULO ANTES DE EXCLUIR A MATERIA
+                SELECT FREQUENCIA ASSIGN TO WS-PATH-FREQUENCIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-REGISTRO4
+                FILE STATUS IS WS-FS4.
+
+                SELECT MATRICULA ASSIGN TO WS-PATH-MATRICULA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-REGISTRO5
+                FILE STATUS IS WS-FS5.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIA.
+          COPY CFPK0002.
+       FD APROVACAO.
+          COPY CFPK0003.
+       FD FREQUENCIA.
+          COPY CFPK0007.
+       FD MATRICULA.
+          COPY CFPK0009.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       01 WS-MATERIA                   PIC X(29) VALUE SPACES.
+       01 FILLER REDEFINES WS-MATERIA.
+          03 WS-ID-MATERIA             PIC 9(05).
+          03 WS-NM-MATERIA             PIC X(20).
+          03 WS-NT-APROVACAO           PIC 9(02)V9(02).
+       01 WS-SITUACAO1                 PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-SITUACAO1.
+          03 WS-ID-ALUNO1              PIC 9(05).
+          03 WS-NM-ALUNO1              PIC X(20).
+          03 WS-ID-MATERIA1            PIC 9(05).
+          03 WS-NM-MATERIA1            PIC X(20).
+          03 WS-ST-APROVACAO1          PIC X(09).
+          03 WS-ID-REGISTRO1           PIC 9(03).
+          03 WS-MD-ALUNO1              PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO1            PIC 9(04).
+       01 WS-FREQ4                     PIC X(66) VALUE SPACES.
+       01 FILLER REDEFINES WS-FREQ4.
+          03 WS-ID-ALUNO4              PIC 9(05).
+          03 WS-NM-ALUNO4              PIC X(20).
+          03 WS-ID-MATERIA4            PIC 9(05).
+          03 WS-NM-MATERIA4            PIC X(20).
+          03 WS-NR-AULAS4              PIC 9(03).
+          03 WS-NR-FALTAS4             PIC 9(03).
+          03 WS-PC-FREQUENCIA4         PIC 9(03)V9(02).
+          03 WS-ID-REGISTRO4           PIC 9(03).
+       01 WS-MATRIC5                   PIC X(53) VALUE SPACES.
+       01 FILLER REDEFINES WS-MATRIC5.
+          03 WS-ID-ALUNO5              PIC 9(05).
+          03 WS-NM-ALUNO5              PIC X(20).
+          03 WS-ID-MATERIA5            PIC 9(05).
+          03 WS-NM-MATERIA5            PIC X(20).
+          03 WS-ID-REGISTRO5           PIC 9(03).
+       77 WS-FILES                     PIC 99.
+          88 FILES-OK                  VALUE 0.
+       77 WS-FS2                       PIC 99.
+          88 FS2-OK                    VALUE 0.
+       77 WS-FS4                       PIC 99.
+          88 FS4-OK                    VALUE 0.
+       77 WS-FS5                       PIC 99.
+          88 FS5-OK                    VALUE 0.
+       77 WS-EOF2                      PIC X.
+          88 EOF2-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-EOF4                      PIC X.
+          88 EOF4-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-EOF5                      PIC X.
+          88 EOF5-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-TEM-VINCULO               PIC X VALUE 'N'.
+          88 TEM-VINCULO                VALUE 'S'.
+       77 WS-EXIT                      PIC X.
+          88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM                   PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-EXCLUIR    THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+
+            .
+       P1-EXCLUIR.
+
+            SET FILES-OK                 TO TRUE
+            MOVE SPACES               TO WS-CONFIRM
+
+            OPEN I-O MATERIA
+
+            IF FILES-OK THEN
+                DISPLAY 'Informe o numero de identificacao da materia'
+                ACCEPT ID-MATERIA
+
+                READ MATERIA INTO WS-MATERIA
+                    KEY IS ID-MATERIA
+                    INVALID KEY
+                        DISPLAY 'MATERIA NAO EXISTE!'
+                    NOT INVALID KEY
+                        PERFORM P3-VERIFICA-VINCULO
+                                THRU P3-VERIFICA-VINCULO-FIM
+                        IF TEM-VINCULO
+                           DISPLAY 'MATERIA POSSUI NOTAS, FREQUENCIA '
+                                   'OU MATRICULA LANCADAS - EXCLUSAO '
+                                   'BLOQUEADA!'
+                           DISPLAY 'Exclua antes os lancamentos desta'
+                                   ' materia ou mantenha o cadastro.'
+                        ELSE
+                           DISPLAY 'Nome atual: ' WS-NM-MATERIA
+                           DISPLAY 'TECLE'
+                                '<S> Para confirmar ou <QUALQUER TECLA>'
+                                ' para abortar.'
+                           ACCEPT WS-CONFIRM
+                           EVALUATE WS-CONFIRM
+                           WHEN 'S'
+                              DELETE MATERIA RECORD
+                              DISPLAY 'Materia excluida com sucesso!'
+                              MOVE 'DELEMATE' TO WS-AUD-PROGRAMA
+                              MOVE 'EXCLUSAO' TO WS-AUD-OPERACAO
+                              STRING 'MATERIA ' ID-MATERIA ' - '
+                                     FUNCTION TRIM(NM-MATERIA)
+                                     DELIMITED BY SIZE
+                                     INTO WS-AUD-DETALHE
+                              END-STRING
+                              PERFORM A9-GRAVA-AUDITORIA
+                                      THRU A9-GRAVA-AUDITORIA-FIM
+                           WHEN 's'
+                              DELETE MATERIA RECORD
+                              DISPLAY 'Materia excluida com sucesso!'
+                              MOVE 'DELEMATE' TO WS-AUD-PROGRAMA
+                              MOVE 'EXCLUSAO' TO WS-AUD-OPERACAO
+                              STRING 'MATERIA ' ID-MATERIA ' - '
+                                     FUNCTION TRIM(NM-MATERIA)
+                                     DELIMITED BY SIZE
+                                     INTO WS-AUD-DETALHE
+                              END-STRING
+                              PERFORM A9-GRAVA-AUDITORIA
+                                      THRU A9-GRAVA-AUDITORIA-FIM
+                           WHEN OTHER
+                              DISPLAY 'Materia nao excluida!'
+                           END-EVALUATE
+                        END-IF
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS'
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE MATERIA
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT EQUAL 'f'
+                       MOVE 'F'          TO WS-EXIT
+              END-IF
+
+
+            .
+
+       P1-FIM.
+
+      *VERIFICA SE A MATERIA POSSUI VINCULO EM NOTAS (APROVACAO),
+      *FREQUENCIA OU MATRICULA ANTES DE PERMITIR A EXCLUSAO
+       P3-VERIFICA-VINCULO.
+            SET EOF2-OK               TO FALSE
+            SET FS2-OK                TO TRUE
+            MOVE 'N'                  TO WS-TEM-VINCULO
+
+            OPEN INPUT APROVACAO
+            IF FS2-OK THEN
+               PERFORM UNTIL EOF2-OK OR TEM-VINCULO
+                   READ APROVACAO NEXT RECORD INTO WS-SITUACAO1
+                       AT END
+                          SET EOF2-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-MATERIA1 EQUAL ID-MATERIA
+                             MOVE 'S'        TO WS-TEM-VINCULO
+                          END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APROVACAO
+            END-IF
+
+            IF NOT TEM-VINCULO
+               SET EOF4-OK            TO FALSE
+               SET FS4-OK             TO TRUE
+               OPEN INPUT FREQUENCIA
+               IF FS4-OK THEN
+                  PERFORM UNTIL EOF4-OK OR TEM-VINCULO
+                      READ FREQUENCIA NEXT RECORD INTO WS-FREQ4
+                          AT END
+                             SET EOF4-OK TO TRUE
+                          NOT AT END
+                             IF WS-ID-MATERIA4 EQUAL ID-MATERIA
+                                MOVE 'S'     TO WS-TEM-VINCULO
+                             END-IF
+                      END-READ
+                  END-PERFORM
+                  CLOSE FREQUENCIA
+               END-IF
+            END-IF
+
+            IF NOT TEM-VINCULO
+               SET EOF5-OK            TO FALSE
+               SET FS5-OK             TO TRUE
+               OPEN INPUT MATRICULA
+               IF FS5-OK THEN
+                  PERFORM UNTIL EOF5-OK OR TEM-VINCULO
+                      READ MATRICULA NEXT RECORD INTO WS-MATRIC5
+                          AT END
+                             SET EOF5-OK TO TRUE
+                          NOT AT END
+                             IF WS-ID-MATERIA5 EQUAL ID-MATERIA
+                                MOVE 'S'     TO WS-TEM-VINCULO
+                             END-IF
+                      END-READ
+                  END-PERFORM
+                  CLOSE MATRICULA
+               END-IF
+            END-IF
+
+            .
+       P3-VERIFICA-VINCULO-FIM.
+       COPY FSDECODE.
+       COPY AUDITLOG.
+
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM DELEMATE.
