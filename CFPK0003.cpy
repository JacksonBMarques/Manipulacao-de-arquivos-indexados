@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: LAYOUT DO REGISTRO DE SITUACAO DO ALUNO - CFP001S3.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 30/01/2024 - INCLUSAO DO ANO LETIVO DE REFERENCIA
+      * UPDATE: 31/01/2024 - INCLUSAO DAS NOTAS DOS 4 BIMESTRES, PARA
+      *                      PERMITIR A CORRECAO INDIVIDUAL DE UM
+      *                      BIMESTRE SEM REFAZER O LANCAMENTO INTEIRO
+      * UPDATE: 31/01/2024 - AMPLIACAO DAS CHAVES ID-ALUNO1/ID-MATERIA1
+      ******************************************************************
+       01  REGALUNO.
+           03  ID-ALUNO1               PIC 9(05).
+           03  NM-ALUNO1               PIC X(20).
+           03  ID-MATERIA1             PIC 9(05).
+           03  NM-MATERIA1             PIC X(20).
+           03  ST-APROVACAO            PIC X(09).
+           03  ID-REGISTRO             PIC 9(03).
+           03  MD-ALUNO                PIC 9(02)V9(02).
+           03  ANO-LETIVO              PIC 9(04).
+           03  NOTA1                   PIC 9(02)V9(02).
+           03  NOTA2                   PIC 9(02)V9(02).
+           03  NOTA3                   PIC 9(02)V9(02).
+           03  NOTA4                   PIC 9(02)V9(02).
