@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: cadastrar alunos e salvar num arquivo
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE CADASTRO DE ALUNOS
+      * UPDATE: 01/02/2024 - LANCAMENTO DO TELEFONE NO FORMATO PADRAO
+      *                      PREFIXO-SUFIXO (5-4 DIGITOS)
+      * UPDATE: 10/02/2024 - O NUMERO DE IDENTIFICACAO DO ALUNO PASSA A
+      *         SER ATRIBUIDO AUTOMATICAMENTE, EM VEZ DE DIGITADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADALUN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                DECIMAL-POINT IS COMMA.
+                INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS RANDOM
+                RECORD KEY IS ID-ALUNO
+                LOCK MODE IS AUTOMATIC
+                FILE STATUS IS WS-FILES.
+
+      * ARQUIVO COM O ULTIMO NUMERO DE IDENTIFICACAO DE ALUNO ATRIBUIDO
+                SELECT CONTADOR ASSIGN TO WS-PATH-CONTADOR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-CONTADOR
+                LOCK MODE IS AUTOMATIC
+                FILE STATUS IS WS-FSC.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+       FD CONTADOR.
+          COPY CFPK0008.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       01 WS-ALUNO                        PIC X(34) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO                  PIC 9(05).
+          03 WS-NM-ALUNO                  PIC X(20).
+          03 WS-TL-ALUNO.
+             05 WS-TL-PREFIXO             PIC 9(05).
+             05 WS-TL-SUFIXO              PIC 9(04).
+       77 WS-FILES                        PIC 99.
+          88 FILES-OK                     VALUE 0.
+       77 WS-FSC                          PIC 99.
+          88 FSC-OK                       VALUE 0.
+       77 WS-EXIT                         PIC X.
+          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                   PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
+            SET EXIT-OK                   TO FALSE
+            PERFORM P1-CADASTRA           THRU P1-FIM  UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+
+       P1-CADASTRA.
+            SET FILES-OK                  TO TRUE
+
+            DISPLAY 'PARA REGISTRAR UM ALUNO, INFORME: '
+
+            PERFORM P2-GERA-ID                THRU P2-GERA-ID-FIM
+            DISPLAY 'Numero de identificacao atribuido: ' WS-ID-ALUNO
+
+            DISPLAY 'O nome do aluno: '
+            ACCEPT WS-NM-ALUNO
+
+            PERFORM P1C-VALIDA-NOME      THRU P1C-VALIDA-NOME-FIM
+
+            DISPLAY 'O telefone do aluno, no formato PREFIXO-SUFIXO: '
+            DISPLAY 'Prefixo (5 digitos): '
+            ACCEPT WS-TL-PREFIXO
+            DISPLAY 'Sufixo (4 digitos): '
+            ACCEPT WS-TL-SUFIXO
+
+            OPEN I-O ALUNO
+
+            IF WS-FILES EQUAL 35 THEN
+                OPEN OUTPUT ALUNO
+            END-IF
+
+            IF FILES-OK THEN
+                     MOVE WS-ID-ALUNO             TO ID-ALUNO
+                     MOVE WS-NM-ALUNO             TO NM-ALUNO
+                     MOVE WS-TL-ALUNO             TO TL-ALUNO
+
+                              WRITE REG-ALUNO
+                           INVALID KEY
+                              DISPLAY 'ALUNO JA CADASTRADO!'
+                           NOT INVALID KEY
+                              DISPLAY 'Aluno cadastrado com sucesso!'
+                              MOVE 'CADALUN'   TO WS-AUD-PROGRAMA
+                              MOVE 'INCLUSAO'  TO WS-AUD-OPERACAO
+                              STRING 'ALUNO ' WS-ID-ALUNO ' - '
+                                     FUNCTION TRIM(WS-NM-ALUNO)
+                                     DELIMITED BY SIZE
+                                     INTO WS-AUD-DETALHE
+                              END-STRING
+                              PERFORM A9-GRAVA-AUDITORIA
+                                      THRU A9-GRAVA-AUDITORIA-FIM
+                     END-WRITE
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE ALUNO
+
+       P1-FIM-PARCIAL.
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+            .
+       P1-FIM.
+
+      *REJEITA NOME DE ALUNO EM BRANCO
+       P1C-VALIDA-NOME.
+            IF FUNCTION TRIM(WS-NM-ALUNO) EQUAL SPACES
+               DISPLAY '***************************************'
+               DISPLAY '*  NOME DO ALUNO NAO PODE SER EM       *'
+               DISPLAY '*  BRANCO - TENTE NOVAMENTE            *'
+               DISPLAY '***************************************'
+               DISPLAY 'O nome do aluno: '
+               ACCEPT WS-NM-ALUNO
+               PERFORM P1C-VALIDA-NOME
+            END-IF
+            .
+       P1C-VALIDA-NOME-FIM.
+
+      *GERA AUTOMATICAMENTE O PROXIMO NUMERO DE IDENTIFICACAO DO ALUNO
+       P2-GERA-ID.
+            MOVE 2                        TO ID-CONTADOR
+            SET FSC-OK                    TO TRUE
+
+            OPEN I-O CONTADOR
+            IF WS-FSC EQUAL 35
+                 CLOSE CONTADOR
+                 OPEN OUTPUT CONTADOR
+                 CLOSE CONTADOR
+                 OPEN I-O CONTADOR
+            END-IF
+
+            IF FSC-OK THEN
+               MOVE 2                     TO ID-CONTADOR
+               READ CONTADOR
+                   INVALID KEY
+                       MOVE ZEROS         TO NR-ULTIMO-REGISTRO
+               END-READ
+
+               ADD 1                      TO NR-ULTIMO-REGISTRO
+               MOVE NR-ULTIMO-REGISTRO    TO WS-ID-ALUNO
+
+               REWRITE REG-CONTADOR
+                   INVALID KEY
+                       WRITE REG-CONTADOR
+               END-REWRITE
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTADOR'
+              MOVE WS-FSC TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FSC ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE CONTADOR
+            .
+       P2-GERA-ID-FIM.
+       COPY FSDECODE.
+       COPY AUDITLOG.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM CADALUN.
