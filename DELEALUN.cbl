@@ -5,6 +5,8 @@
       * Tectonics: cobc Linguagem: COBOL
       * Complexidade: C
       * UPDATE: 28/01/2024 - TRNASFORMADO DE PROGRAMA PARA MODULO
+      * UPDATE: 09/02/2024 - PERMITE NAVEGAR PELA LISTA DE ALUNOS E
+      *         ESCOLHER UM DELES, EM VEZ DE INFORMAR O NUMERO OU NOME
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DELEALUN.
@@ -15,37 +17,129 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT ALUNO ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS RANDOM
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS DYNAMIC
                 RECORD KEY IS ID-ALUNO
+                LOCK MODE IS AUTOMATIC
                 FILE STATUS IS WS-FILES.
 
+      * ARQUIVO COM A SITUACAO DE TODAS AS MATERIAS DE TODOS OS ALUNOS,
+      * USADO PARA VERIFICAR VINCULO DE NOTAS ANTES DE EXCLUIR O ALUNO
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FS2.
+
+      * ARQUIVOS DE FREQUENCIA E MATRICULA, TAMBEM VERIFICADOS PARA
+      * VINCULO ANTES DE EXCLUIR O ALUNO
+                SELECT FREQUENCIA ASSIGN TO WS-PATH-FREQUENCIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-REGISTRO4
+                FILE STATUS IS WS-FS4.
+
+                SELECT MATRICULA ASSIGN TO WS-PATH-MATRICULA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-REGISTRO5
+                FILE STATUS IS WS-FS5.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNO.
           COPY CFPK0001.
+       FD APROVACAO.
+          COPY CFPK0003.
+       FD FREQUENCIA.
+          COPY CFPK0007.
+       FD MATRICULA.
+          COPY CFPK0009.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
 
        WORKING-STORAGE SECTION.
-       01 WS-ALUNO                     PIC X(32) VALUE SPACES.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       01 WS-ALUNO                     PIC X(34) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO.
-          03 WS-ID-ALUNO               PIC 9(03).
+          03 WS-ID-ALUNO               PIC 9(05).
           03 WS-NM-ALUNO               PIC X(20).
-          03 WS-TL-ALUNO               PIC 9(03).
+          03 WS-TL-ALUNO.
+             05 WS-TL-PREFIXO          PIC 9(05).
+             05 WS-TL-SUFIXO           PIC 9(04).
+       01 WS-SITUACAO1                 PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-SITUACAO1.
+          03 WS-ID-ALUNO1              PIC 9(05).
+          03 WS-NM-ALUNO1              PIC X(20).
+          03 WS-ID-MATERIA1            PIC 9(05).
+          03 WS-NM-MATERIA1            PIC X(20).
+          03 WS-ST-APROVACAO1          PIC X(09).
+          03 WS-ID-REGISTRO1           PIC 9(03).
+          03 WS-MD-ALUNO1              PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO1            PIC 9(04).
+       01 WS-FREQ4                     PIC X(66) VALUE SPACES.
+       01 FILLER REDEFINES WS-FREQ4.
+          03 WS-ID-ALUNO4              PIC 9(05).
+          03 WS-NM-ALUNO4              PIC X(20).
+          03 WS-ID-MATERIA4            PIC 9(05).
+          03 WS-NM-MATERIA4            PIC X(20).
+          03 WS-NR-AULAS4              PIC 9(03).
+          03 WS-NR-FALTAS4             PIC 9(03).
+          03 WS-PC-FREQUENCIA4         PIC 9(03)V9(02).
+          03 WS-ID-REGISTRO4           PIC 9(03).
+       01 WS-MATRIC5                   PIC X(53) VALUE SPACES.
+       01 FILLER REDEFINES WS-MATRIC5.
+          03 WS-ID-ALUNO5              PIC 9(05).
+          03 WS-NM-ALUNO5              PIC X(20).
+          03 WS-ID-MATERIA5            PIC 9(05).
+          03 WS-NM-MATERIA5            PIC X(20).
+          03 WS-ID-REGISTRO5           PIC 9(03).
        77 WS-FILES                     PIC 99.
           88 FILES-OK                  VALUE 0.
+       77 WS-FS2                       PIC 99.
+          88 FS2-OK                    VALUE 0.
+       77 WS-FS4                       PIC 99.
+          88 FS4-OK                    VALUE 0.
+       77 WS-FS5                       PIC 99.
+          88 FS5-OK                    VALUE 0.
+       77 WS-EOF4                      PIC X.
+          88 EOF4-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-EOF5                      PIC X.
+          88 EOF5-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-EOF                       PIC X.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-EOF2                      PIC X.
+          88 EOF2-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-ACHOU-ALUNO                 PIC X VALUE 'N'.
+          88 ACHOU-ALUNO                 VALUE 'S'.
+       77 WS-TEM-VINCULO               PIC X VALUE 'N'.
+          88 TEM-VINCULO                VALUE 'S'.
+       77 WS-NM-BUSCA                    PIC X(20) VALUE SPACES.
        77 WS-EXIT                      PIC X.
           88 EXIT-OK                   VALUE 'F' FALSE 'N'.
        77 WS-CONFIRM                   PIC X VALUE SPACES.
+      *CONTROLE DE PAGINACAO DA NAVEGACAO PELA LISTA DE ALUNOS
+       77 WS-LINHA-PAG                 PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                 PIC X VALUE SPACES.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
          03 LK-MENSAGEM                PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           COPY PATHENV.
             DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
             SET EXIT-OK              TO FALSE
             PERFORM P1-EXCLUIR    THRU P1-FIM UNTIL EXIT-OK
             PERFORM P0-FIM
@@ -55,38 +149,86 @@
        P1-EXCLUIR.
 
             SET FILES-OK                 TO TRUE
+            SET EOF-OK                   TO FALSE
+            MOVE 'N'                     TO WS-ACHOU-ALUNO
             MOVE SPACES               TO WS-CONFIRM
 
             OPEN I-O ALUNO
 
             IF FILES-OK THEN
                 DISPLAY 'Informe o numero de identificacao do aluno'
+                         ' (ou 0 para buscar pelo nome, ou 99999 para'
+                         ' navegar pela lista de alunos):'
                 ACCEPT ID-ALUNO
 
-                READ ALUNO INTO WS-ALUNO
-                    KEY IS ID-ALUNO
-                    INVALID KEY
-                        DISPLAY 'ALUNO NAO EXISTE!'
-                    NOT INVALID KEY
-                        DISPLAY 'Nome atual: ' WS-NM-ALUNO
-                        DISPLAY 'TECLE'
-                                '<S> Para confirmar ou <QUALQUER TECLA>'
-                                ' para abortar.'
-                        ACCEPT WS-CONFIRM
-                        EVALUATE WS-CONFIRM
-                        WHEN 'S'
-                           DELETE ALUNO RECORD
-                           DISPLAY 'Aluno excluido com sucesso!'
-                        WHEN 's'
-                           DELETE ALUNO RECORD
-                           DISPLAY 'Aluno excluido com sucesso!'
-                        WHEN OTHER
-                           DISPLAY 'Aluno não excluido!'
-                        END-EVALUATE
-                END-READ
+                EVALUATE TRUE
+                    WHEN ID-ALUNO EQUAL ZEROS
+                       PERFORM P2-BUSCANOME     THRU P2-BUSCANOME-FIM
+                    WHEN ID-ALUNO EQUAL 99999
+                       PERFORM P4-NAVEGA-ALUNOS
+                               THRU P4-NAVEGA-ALUNOS-FIM
+                    WHEN OTHER
+                       READ ALUNO INTO WS-ALUNO
+                           KEY IS ID-ALUNO
+                           INVALID KEY
+                               DISPLAY 'ALUNO NAO EXISTE!'
+                           NOT INVALID KEY
+                               MOVE 'S'          TO WS-ACHOU-ALUNO
+                       END-READ
+                END-EVALUATE
+
+                IF ACHOU-ALUNO
+                    PERFORM P3-VERIFICA-VINCULO
+                            THRU P3-VERIFICA-VINCULO-FIM
+                END-IF
+
+                IF ACHOU-ALUNO AND TEM-VINCULO
+                    DISPLAY 'ALUNO POSSUI NOTAS, FREQUENCIA OU '
+                            'MATRICULA LANCADAS - EXCLUSAO BLOQUEADA!'
+                    DISPLAY 'Exclua antes os lancamentos deste aluno '
+                            'ou mantenha o cadastro.'
+                END-IF
+
+                IF ACHOU-ALUNO AND NOT TEM-VINCULO
+                    DISPLAY 'Nome atual: ' WS-NM-ALUNO
+                    DISPLAY 'TECLE'
+                            '<S> Para confirmar ou <QUALQUER TECLA>'
+                            ' para abortar.'
+                    ACCEPT WS-CONFIRM
+                    EVALUATE WS-CONFIRM
+                    WHEN 'S'
+                       DELETE ALUNO RECORD
+                       DISPLAY 'Aluno excluido com sucesso!'
+                       MOVE 'DELEALUN'  TO WS-AUD-PROGRAMA
+                       MOVE 'EXCLUSAO'  TO WS-AUD-OPERACAO
+                       STRING 'ALUNO ' ID-ALUNO ' - '
+                              FUNCTION TRIM(NM-ALUNO)
+                              DELIMITED BY SIZE
+                              INTO WS-AUD-DETALHE
+                       END-STRING
+                       PERFORM A9-GRAVA-AUDITORIA
+                               THRU A9-GRAVA-AUDITORIA-FIM
+                    WHEN 's'
+                       DELETE ALUNO RECORD
+                       DISPLAY 'Aluno excluido com sucesso!'
+                       MOVE 'DELEALUN'  TO WS-AUD-PROGRAMA
+                       MOVE 'EXCLUSAO'  TO WS-AUD-OPERACAO
+                       STRING 'ALUNO ' ID-ALUNO ' - '
+                              FUNCTION TRIM(NM-ALUNO)
+                              DELIMITED BY SIZE
+                              INTO WS-AUD-DETALHE
+                       END-STRING
+                       PERFORM A9-GRAVA-AUDITORIA
+                               THRU A9-GRAVA-AUDITORIA-FIM
+                    WHEN OTHER
+                       DISPLAY 'Aluno não excluido!'
+                    END-EVALUATE
+                END-IF
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
-                DISPLAY 'FILE STATUS: ' WS-FILES
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
             END-IF
 
             CLOSE ALUNO
@@ -104,6 +246,147 @@
 
        P1-FIM.
 
+      *VERIFICA SE O ALUNO POSSUI VINCULO EM NOTAS (APROVACAO),
+      *FREQUENCIA OU MATRICULA ANTES DE PERMITIR A EXCLUSAO
+       P3-VERIFICA-VINCULO.
+            SET EOF2-OK               TO FALSE
+            SET FS2-OK                TO TRUE
+            MOVE 'N'                  TO WS-TEM-VINCULO
+
+            OPEN INPUT APROVACAO
+            IF FS2-OK THEN
+               PERFORM UNTIL EOF2-OK OR TEM-VINCULO
+                   READ APROVACAO NEXT RECORD INTO WS-SITUACAO1
+                       AT END
+                          SET EOF2-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO1 EQUAL ID-ALUNO
+                             MOVE 'S'        TO WS-TEM-VINCULO
+                          END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APROVACAO
+            END-IF
+
+            IF NOT TEM-VINCULO
+               SET EOF4-OK            TO FALSE
+               SET FS4-OK             TO TRUE
+               OPEN INPUT FREQUENCIA
+               IF FS4-OK THEN
+                  PERFORM UNTIL EOF4-OK OR TEM-VINCULO
+                      READ FREQUENCIA NEXT RECORD INTO WS-FREQ4
+                          AT END
+                             SET EOF4-OK TO TRUE
+                          NOT AT END
+                             IF WS-ID-ALUNO4 EQUAL ID-ALUNO
+                                MOVE 'S'     TO WS-TEM-VINCULO
+                             END-IF
+                      END-READ
+                  END-PERFORM
+                  CLOSE FREQUENCIA
+               END-IF
+            END-IF
+
+            IF NOT TEM-VINCULO
+               SET EOF5-OK            TO FALSE
+               SET FS5-OK             TO TRUE
+               OPEN INPUT MATRICULA
+               IF FS5-OK THEN
+                  PERFORM UNTIL EOF5-OK OR TEM-VINCULO
+                      READ MATRICULA NEXT RECORD INTO WS-MATRIC5
+                          AT END
+                             SET EOF5-OK TO TRUE
+                          NOT AT END
+                             IF WS-ID-ALUNO5 EQUAL ID-ALUNO
+                                MOVE 'S'     TO WS-TEM-VINCULO
+                             END-IF
+                      END-READ
+                  END-PERFORM
+                  CLOSE MATRICULA
+               END-IF
+            END-IF
+
+            .
+       P3-VERIFICA-VINCULO-FIM.
+
+       P2-BUSCANOME.
+            DISPLAY 'Informe o nome (ou parte do nome) do aluno:'
+            MOVE SPACES                  TO WS-NM-BUSCA
+            ACCEPT WS-NM-BUSCA
+
+            PERFORM UNTIL EOF-OK OR ACHOU-ALUNO
+                READ ALUNO NEXT RECORD INTO WS-ALUNO
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        IF FUNCTION TRIM(WS-NM-ALUNO) EQUAL
+                           FUNCTION TRIM(WS-NM-BUSCA)
+                           MOVE 'S'          TO WS-ACHOU-ALUNO
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            IF NOT ACHOU-ALUNO
+               DISPLAY 'ALUNO NAO ENCONTRADO PARA O NOME INFORMADO!'
+            END-IF
+
+            .
+       P2-BUSCANOME-FIM.
+
+      *NAVEGA PELA LISTA DE ALUNOS, PAGINANDO DE 20 EM 20, E PERMITE
+      *ESCOLHER UM DELES PELO NUMERO DE IDENTIFICACAO
+       P4-NAVEGA-ALUNOS.
+            SET EOF-OK                   TO FALSE
+            SET WS-LINHA-PAG             TO 0
+
+            PERFORM UNTIL EOF-OK
+                READ ALUNO NEXT RECORD INTO WS-ALUNO
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       DISPLAY WS-ID-ALUNO ' - '
+                               FUNCTION TRIM(WS-NM-ALUNO)
+
+                       ADD 1   TO WS-LINHA-PAG
+                       IF WS-LINHA-PAG >= 20
+                          PERFORM P4A-PAUSA-PAGINA
+                                  THRU P4A-PAUSA-PAGINA-FIM
+                       END-IF
+                END-READ
+            END-PERFORM
+
+            DISPLAY 'Informe o numero de identificacao do aluno'
+                    ' escolhido (ou 0 para cancelar):'
+            ACCEPT ID-ALUNO
+            IF ID-ALUNO NOT EQUAL ZEROS
+               READ ALUNO INTO WS-ALUNO
+                   KEY IS ID-ALUNO
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO EXISTE!'
+                   NOT INVALID KEY
+                       MOVE 'S'          TO WS-ACHOU-ALUNO
+               END-READ
+            END-IF
+            .
+       P4-NAVEGA-ALUNOS-FIM.
+
+      *PAUSA A NAVEGACAO A CADA 20 REGISTROS EXIBIDOS
+       P4A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG             TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a navegacao.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK                TO TRUE
+            END-IF
+            .
+       P4A-PAUSA-PAGINA-FIM.
+
+       COPY FSDECODE.
+       COPY AUDITLOG.
+
 
        P0-FIM.
             GOBACK.
