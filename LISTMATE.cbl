@@ -5,6 +5,7 @@
       * Tectonics: cobc Linguagem: COBOL
       * Complexidade: C
       * UPDATE: 28/01/2024 - TRNASFORMADO DE PROGRAMA PARA MODULO
+      * UPDATE: 08/02/2024 - PAGINACAO DA LISTAGEM DE 20 EM 20 REGISTROS
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISTMATE.
@@ -15,9 +16,8 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT MATERIA ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S2.DAT'
-                ORGANISATION IS INDEXED
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
                 ACCESS  MODE IS SEQUENTIAL
                 RECORD KEY IS ID-MATERIA
                 FILE STATUS IS WS-FILES.
@@ -28,9 +28,11 @@
           COPY CFPK0002.
 
        WORKING-STORAGE SECTION.
-       01 WS-MATERIA                     PIC X(27) VALUE SPACES.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-MATERIA                     PIC X(29) VALUE SPACES.
        01 FILLER REDEFINES WS-MATERIA.
-          03 WS-ID-MATERIA                 PIC 9(03).
+          03 WS-ID-MATERIA                 PIC 9(05).
           03 WS-NM-MATERIA                 PIC X(20).
           03 WS-NT-APROVACAO               PIC 9(02)V9(02).
        77 WS-FILES                         PIC 99.
@@ -40,6 +42,9 @@
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F' FALSE 'N'.
        77 WS-CONT                          PIC 9(003) VALUE ZEROS.
+      *CONTROLE DE PAGINACAO DA LISTAGEM
+       77 WS-LINHA-PAG                     PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                     PIC X VALUE SPACES.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
@@ -47,6 +52,7 @@
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           COPY PATHENV.
             DISPLAY LK-MENSAGEM
             SET EXIT-OK              TO FALSE
             PERFORM P1-LISTAR    THRU P1-FIM UNTIL EXIT-OK
@@ -57,7 +63,8 @@
        P1-LISTAR.
             SET EOF-OK                TO FALSE
             SET FILES-OK              TO TRUE
-            SET WS-CONT               TO 0.
+            SET WS-CONT               TO 0
+            SET WS-LINHA-PAG          TO 0.
 
             OPEN INPUT MATERIA
             IF FILES-OK THEN
@@ -78,12 +85,19 @@
                                      ' - Nota de aprovacao: '
                                      WS-NT-APROVACAO
 
+                             ADD 1   TO WS-LINHA-PAG
+                             IF WS-LINHA-PAG >= 20
+                                PERFORM P1A-PAUSA-PAGINA
+                                        THRU P1A-PAUSA-PAGINA-FIM
+                             END-IF
 
                     END-READ
                   END-PERFORM
             ELSE
                 DISPLAY 'ERRO AO ABRIR ARQUIVO DE MATERIAS'
-                DISPLAY 'FILE STATUS: ' WS-FILES
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
             END-IF
 
             CLOSE MATERIA
@@ -101,6 +115,21 @@
 
        P1-FIM.
 
+      *PAUSA A LISTAGEM A CADA 20 REGISTROS EXIBIDOS
+       P1A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG          TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a listagem.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK             TO TRUE
+            END-IF
+            .
+       P1A-PAUSA-PAGINA-FIM.
+       COPY FSDECODE.
+
 
        P0-FIM.
             GOBACK.
