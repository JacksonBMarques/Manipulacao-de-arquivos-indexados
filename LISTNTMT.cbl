@@ -16,9 +16,8 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT APROVACAO ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S3.DAT'
-                ORGANISATION IS INDEXED
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
                 ACCESS MODE IS RANDOM
                 RECORD KEY IS ID-MATERIA1
                 FILE STATUS IS WS-FILES.
@@ -29,15 +28,18 @@
           COPY CFPK0003.
 
        WORKING-STORAGE SECTION.
-       01 WS-ALUNO                    PIC X(62) VALUE SPACES.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-ALUNO                    PIC X(70) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO.
-          03 WS-ID-ALUNO1              PIC 9(03).
+          03 WS-ID-ALUNO1              PIC 9(05).
           03 WS-NM-ALUNO1              PIC X(20).
-          03 WS-ID-MATERIA1            PIC 9(03).
+          03 WS-ID-MATERIA1            PIC 9(05).
           03 WS-NM-MATERIA1            PIC X(20).
           03 WS-ST-APROVACAO           PIC X(09).
           03 WS-REGISTRO               PIC 9(03).
           03 WS-MD-ALUNO               PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO             PIC 9(04).
 
        77 WS-FILES                           PIC 99.
           88 FILES-OK                        VALUE 0.
@@ -54,6 +56,7 @@
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           COPY PATHENV.
             DISPLAY LK-MENSAGEM
             SET EXIT-OK              TO FALSE
             PERFORM P1-LISTAR    THRU P1-FIM UNTIL EXIT-OK
@@ -91,7 +94,9 @@
                     END-READ
             ELSE
                 DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
-                DISPLAY 'FILE STATUS: ' WS-FILES
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
             END-IF
 
             CLOSE APROVACAO
@@ -108,6 +113,7 @@
             .
 
        P1-FIM.
+       COPY FSDECODE.
 
 
        P0-FIM.
