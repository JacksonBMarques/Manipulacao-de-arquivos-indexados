@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: emitir o resumo de desempenho por materia (total de
+      *          aprovados/reprovados e media geral de todos os alunos
+      *          que cursaram cada materia cadastrada)
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE RESUMO POR MATERIA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-MATERIA
+                FILE STATUS IS WS-FILES.
+
+      * ARQUIVO COM A SITUACAO DE TODAS AS MATERIAS DE TODOS OS ALUNOS
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIA.
+          COPY CFPK0002.
+       FD APROVACAO.
+          COPY CFPK0003.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-MATERIA                   PIC X(29) VALUE SPACES.
+       01 FILLER REDEFINES WS-MATERIA.
+          03 WS-ID-MATERIA             PIC 9(05).
+          03 WS-NM-MATERIA             PIC X(20).
+          03 WS-NT-APROVACAO           PIC 9(02)V9(02).
+
+       01 WS-ALUNO1                    PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO1.
+          03 WS-ID-ALUNO1              PIC 9(05).
+          03 WS-NM-ALUNO1              PIC X(20).
+          03 WS-ID-MATERIA1            PIC 9(05).
+          03 WS-NM-MATERIA1            PIC X(20).
+          03 WS-ST-APROVACAO           PIC X(09).
+          03 WS-ID-REGISTRO            PIC 9(03).
+          03 WS-MD-ALUNO               PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO             PIC 9(04).
+
+       77 WS-FILES                     PIC 99.
+          88 FILES-OK                  VALUE 0.
+       77 WS-FS                        PIC 99.
+          88 FS-OK                     VALUE 0.
+       77 WS-EOF                       PIC X.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-EOF1                      PIC X.
+          88 EOF1-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                      PIC X.
+          88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+       77 WS-CONT                      PIC 9(003) VALUE ZEROS.
+       77 WS-TOT-MATERIAS              PIC 9(003) VALUE ZEROS.
+       77 WS-TOT-APROVADO              PIC 9(003) VALUE ZEROS.
+       77 WS-TOT-REPROVADO             PIC 9(003) VALUE ZEROS.
+       77 WS-SOMA-MEDIAS               PIC 9(05)V9(02) VALUE ZEROS.
+       77 WS-MEDIA-MATERIA             PIC 9(03)V9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-RESUMO    THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-RESUMO.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+            SET WS-TOT-MATERIAS        TO 0
+
+            DISPLAY '*** RESUMO DE DESEMPENHO POR MATERIA ***'
+
+            OPEN INPUT MATERIA
+            IF FILES-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ MATERIA INTO WS-MATERIA
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          ADD 1              TO WS-TOT-MATERIAS
+                          PERFORM P2-AGREGA-MATERIA
+                                  THRU P2-AGREGA-MATERIA-FIM
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE MATERIAS'
+               MOVE WS-FILES TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+            CLOSE MATERIA
+
+            IF WS-TOT-MATERIAS EQUAL ZEROS
+               DISPLAY 'NENHUMA MATERIA CADASTRADA.'
+            END-IF
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+       P1-FIM.
+
+       P2-AGREGA-MATERIA.
+            SET EOF1-OK               TO FALSE
+            SET FS-OK                 TO TRUE
+            MOVE ZEROS                TO WS-CONT WS-TOT-APROVADO
+                                          WS-TOT-REPROVADO
+            MOVE ZEROS                TO WS-SOMA-MEDIAS WS-MEDIA-MATERIA
+
+            OPEN INPUT APROVACAO
+            IF FS-OK THEN
+               PERFORM UNTIL EOF1-OK
+                   READ APROVACAO INTO WS-ALUNO1
+                       AT END
+                          SET EOF1-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-MATERIA1 EQUAL WS-ID-MATERIA
+                             ADD 1            TO WS-CONT
+                             ADD WS-MD-ALUNO  TO WS-SOMA-MEDIAS
+                             IF WS-ST-APROVACAO EQUAL 'APROVADO'
+                                ADD 1          TO WS-TOT-APROVADO
+                             ELSE
+                                ADD 1          TO WS-TOT-REPROVADO
+                             END-IF
+                          END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE SITUACOES'
+               MOVE WS-FS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+            CLOSE APROVACAO
+
+            DISPLAY 'MATERIA: ' WS-ID-MATERIA ' - '
+                              FUNCTION TRIM(WS-NM-MATERIA)
+            IF WS-CONT > ZEROS
+               COMPUTE WS-MEDIA-MATERIA ROUNDED =
+                       WS-SOMA-MEDIAS / WS-CONT
+               END-COMPUTE
+               DISPLAY '   ALUNOS LANCADOS: ' WS-CONT
+               DISPLAY '   APROVADOS      : ' WS-TOT-APROVADO
+               DISPLAY '   REPROVADOS     : ' WS-TOT-REPROVADO
+               DISPLAY '   MEDIA DA TURMA : ' WS-MEDIA-MATERIA
+            ELSE
+               DISPLAY '   NENHUM ALUNO LANCADO NESTA MATERIA.'
+            END-IF
+
+            .
+       P2-AGREGA-MATERIA-FIM.
+       COPY FSDECODE.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM RESUMAT.
