@@ -5,6 +5,10 @@
       * Tectonics: cobc Linguagem: COBOL
       * Complexidade: C
       * UPDATE: 28/01/2024
+      * UPDATE: 08/02/2024 - PERMITE DESFAZER O ULTIMO LANCAMENTO DE
+      *                      NOTA FEITO NO MODO INDIVIDUAL
+      * UPDATE: 09/02/2024 - GRAVA UM BOLETIM EM ARQUIVO DE IMPRESSAO
+      *                      (PRINT-IMAGE) PARA CADA LANCAMENTO FEITO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOTAALUN.
@@ -16,81 +20,137 @@
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
       * ARQUIVO PARA SALVAR A SITUAÇÃO DE APROVAÇÃO
-                SELECT APROVACAO ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S3.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS MODE IS SEQUENTIAL
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
                 RECORD KEY IS ID-REGISTRO
+                LOCK MODE IS AUTOMATIC
                 FILE STATUS IS WS-FS.
 
-                SELECT APROVACAO1 ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S4.DAT'
-                ORGANISATION IS INDEXED
+                SELECT APROVACAO1 ASSIGN TO WS-PATH-APROVADOS
+                ORGANIZATION IS INDEXED
                 ACCESS MODE IS SEQUENTIAL
                 RECORD KEY IS ID-REGISTRO1
+                LOCK MODE IS AUTOMATIC
                 FILE STATUS IS WS-FILS.
 
+      * ARQUIVO PARA SALVAR OS ALUNOS REPROVADOS
+                SELECT REPROVACAO ASSIGN TO WS-PATH-REPROVADOS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO3
+                LOCK MODE IS AUTOMATIC
+                FILE STATUS IS WS-FILR.
+
+
+      * ARQUIVO COM O ULTIMO NUMERO DE REGISTRO DE NOTAS UTILIZADO
+                SELECT CONTADOR ASSIGN TO WS-PATH-CONTADOR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-CONTADOR
+                LOCK MODE IS AUTOMATIC
+                FILE STATUS IS WS-FSC.
 
       * ARQUIVO DE CONSULTA DOS NOMES DOS ALUNOS PELA CHAVE
-                SELECT ALUNO ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
-                ORGANISATION IS INDEXED
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
                 ACCESS MODE IS RANDOM
                 RECORD KEY IS ID-ALUNO
                 FILE STATUS IS WS-FLS.
       * ARQUIVO DE CONSULTA DOS NOMES DAS MATERIAS PELA CHAVE
-                SELECT MATERIA ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S2.DAT'
-                ORGANISATION IS INDEXED
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
                 ACCESS MODE IS RANDOM
                 RECORD KEY IS ID-MATERIA
                 FILE STATUS IS WS-FILES.
 
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
+      * ARQUIVO DE ENTRADA PARA LANCAMENTO DE NOTAS EM LOTE
+                SELECT TRANSNOTA ASSIGN TO WS-PATH-TRANSNOTA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FTN.
+
+      * ARQUIVO DE MATRICULAS, USADO PARA VALIDAR SE O ALUNO ESTA
+      * MATRICULADO NA MATERIA ANTES DE LANCAR A NOTA
+                SELECT MATRICULA ASSIGN TO WS-PATH-MATRICULA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-REGISTRO5
+                FILE STATUS IS WS-FMT.
+
+      * ARQUIVO DE IMPRESSAO (PRINT-IMAGE) DO BOLETIM DE CADA
+      * LANCAMENTO DE NOTA, PARA ENVIO POSTERIOR A IMPRESSORA
+                SELECT BOLETIM ASSIGN TO WS-PATH-BOLETIM
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FBOL.
+
        DATA DIVISION.
        FILE SECTION.
        FD APROVACAO1.
           COPY CFPK0004.
        FD APROVACAO.
           COPY CFPK0003.
+       FD REPROVACAO.
+          COPY CFPK0006.
+       FD CONTADOR.
+          COPY CFPK0008.
        FD ALUNO.
           COPY CFPK0001.
        FD MATERIA.
           COPY CFPK0002.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
+       FD TRANSNOTA.
+       01 REG-TRANSNOTA                   PIC X(40).
+       FD MATRICULA.
+          COPY CFPK0009.
+       FD BOLETIM.
+       01 REG-BOLETIM                     PIC X(80).
 
 
 
        WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
       *VARIAVEIS DO CFPK0001
-       01 WS-ALUNO                      PIC X(32) VALUE SPACES.
+       01 WS-ALUNO                      PIC X(34) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO.
-          03 WS-ID-ALUNO                PIC 9(03).
+          03 WS-ID-ALUNO                PIC 9(05).
           03 WS-NM-ALUNO                PIC X(20).
           03 TL-ALUNO.
              05 PREFIXO                 PIC 9(05).
              05 SUFIXO                  PIC 9(04).
       *VARIAVEIS DO CFPK0002
-       01 WS-MATERIA                    PIC X(27) VALUE SPACES.
+       01 WS-MATERIA                    PIC X(41) VALUE SPACES.
        01 FILLER REDEFINES WS-MATERIA.
-          03 WS-ID-MATERIA              PIC 9(03).
+          03 WS-ID-MATERIA              PIC 9(05).
           03 WS-NM-MATERIA              PIC X(20).
           03 WS-NT-APROVACAO            PIC 9(02)V9(02).
+          03 WS-PS-BIM1                 PIC 9(03).
+          03 WS-PS-BIM2                 PIC 9(03).
+          03 WS-PS-BIM3                 PIC 9(03).
+          03 WS-PS-BIM4                 PIC 9(03).
       *VARIAVEIS DO CFPK0003
-       01 WS-ALUNO1                    PIC X(66) VALUE SPACES.
+       01 WS-ALUNO1                    PIC X(70) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO1.
-          03 WS-ID-ALUNO1              PIC 9(03).
+          03 WS-ID-ALUNO1              PIC 9(05).
           03 WS-NM-ALUNO1              PIC X(20).
-          03 WS-ID-MATERIA1            PIC 9(03).
+          03 WS-ID-MATERIA1            PIC 9(05).
           03 WS-NM-MATERIA1            PIC X(20).
           03 WS-NT-APROVACAO1          PIC 9(02)V9(02).
           03 WS-ST-APROVACAO           PIC X(09).
           03 WS-ID-REGISTRO            PIC 9(03).
           03 WS-MD-ALUNO               PIC 9(02)V9(02).
 
-       01 WS-ALUNO2                    PIC X(66) VALUE SPACES.
+       01 WS-ALUNO2                    PIC X(70) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO2.
-          03 WS-ID-ALUNO2              PIC 9(03).
+          03 WS-ID-ALUNO2              PIC 9(05).
           03 WS-NM-ALUNO2              PIC X(20).
-          03 WS-ID-MATERIA2            PIC 9(03).
+          03 WS-ID-MATERIA2            PIC 9(05).
           03 WS-NM-MATERIA2            PIC X(20).
           03 WS-NT-APROVACAO2          PIC 9(02)V9(02).
           03 WS-ST-APROVACAO2          PIC X(09).
@@ -104,17 +164,33 @@
           88 FILS-OK                   VALUE 0.
        77 WS-FS                        PIC 99.
           88 FS-OK                     VALUE 0.
-       77 WS-FIS                       PIC 99.
-          88 FIS-OK                    VALUE 0.
        77 WS-FILES                     PIC 99.
           88 FILES-OK                  VALUE 0.
        77 WS-FLS                       PIC 99.
           88 FLS-OK                    VALUE 0.
+       77 WS-FILR                      PIC 99.
+          88 FILR-OK                   VALUE 0.
+       77 WS-FSC                       PIC 99.
+          88 FSC-OK                    VALUE 0.
+       77 WS-FTN                       PIC 99.
+          88 FTN-OK                    VALUE 0.
+       77 WS-FMT                       PIC 99.
+          88 FMT-OK                    VALUE 0.
+       77 WS-FBOL                      PIC 99.
+          88 FBOL-OK                   VALUE 0.
+      *ANO LETIVO CORRENTE, USADO PARA MARCAR O REGISTRO DE NOTA
+       77 WS-DATA-SISTEMA              PIC 9(08) VALUE ZEROS.
+       77 WS-ANO-SISTEMA REDEFINES WS-DATA-SISTEMA PIC 9(04).
       *NOTAS A SEREM INPUTADAS PARA CALCULAR MEDIA
        77 WS-NOTA1                      PIC S9(02)V9(02).
        77 WS-NOTA2                      PIC S9(02)V9(02).
        77 WS-NOTA3                      PIC S9(02)V9(02).
        77 WS-NOTA4                      PIC S9(02)V9(02).
+      *NOTA DA PROVA DE RECUPERACAO PARA ALUNOS REPROVADOS NA MEDIA
+       77 WS-NOTA-REC                   PIC S9(02)V9(02).
+       77 WS-REC-OPCAO                  PIC X VALUE SPACES.
+      *SOMA DOS PESOS DOS BIMESTRES PARA VALIDAR A MEDIA PONDERADA
+       77 WS-SOMA-PS                    PIC 9(03) VALUE ZEROS.
       *CONDICAO DE SAIDA DE LOOPINGS
        77 WS-EXIT                       PIC X.
           88 EXIT-OK                    VALUE 'F' FALSE 'N'.
@@ -124,78 +200,248 @@
        77 WS-EXI                        PIC X.
           88 EXI-OK                     VALUE 'F' FALSE 'N'.
 
-       77 WS-EOF                         PIC X.
-          88 EOF-OK                      VALUE 'S' FALSE 'N'.
       *CONTADOR PARA GERAR O REGISTRO QUE SERA A CHAVE INDEXADA NO ARQUIVO DE APROVACAO
        77 WS-CONT                        PIC 9(03) VALUE ZEROS.
-
+      *CONCEITO DO ALUNO, CALCULADO A PARTIR DA MEDIA FINAL PARA DAR UMA
+      *IDEIA MAIS PRECISA DO DESEMPENHO DO QUE O SIMPLES APROVADO/
+      *REPROVADO
+       77 WS-CONCEITO                    PIC X(15) VALUE SPACES.
+      *CONTROLE DE ATUALIZACAO DE NOTA JA LANCADA PARA O MESMO ALUNO/MATERIA
+       77 WS-EOF                         PIC X VALUE 'N'.
+          88 EOF-OK                      VALUE 'S' FALSE 'N'.
+       77 WS-ACHOU-REGISTRO              PIC X VALUE 'N'.
+          88 ACHOU-REGISTRO              VALUE 'S'.
+      *NOTAS DOS 4 BIMESTRES JA LANCADAS, GUARDADAS PARA PERMITIR A
+      *CORRECAO DE UM UNICO BIMESTRE SEM REFAZER O LANCAMENTO INTEIRO
+       77 WS-NOTA1-ATUAL                 PIC 9(02)V9(02) VALUE ZEROS.
+       77 WS-NOTA2-ATUAL                 PIC 9(02)V9(02) VALUE ZEROS.
+       77 WS-NOTA3-ATUAL                 PIC 9(02)V9(02) VALUE ZEROS.
+       77 WS-NOTA4-ATUAL                 PIC 9(02)V9(02) VALUE ZEROS.
+       77 WS-MODO-CORRECAO               PIC X VALUE SPACES.
+       77 WS-BIMESTRE-CORRIGIR           PIC 9(01) VALUE ZEROS.
+      *VALIDACAO DE MATRICULA DO ALUNO NA MATERIA ANTES DO LANCAMENTO
+       77 WS-ACHOU-MATRICULA             PIC X VALUE 'N'.
+          88 ACHOU-MATRICULA             VALUE 'S'.
+       01 WS-MATR                        PIC X(50) VALUE SPACES.
+       01 FILLER REDEFINES WS-MATR.
+          03 WS-ID-ALUNO5                PIC 9(05).
+          03 WS-NM-ALUNO5                PIC X(20).
+          03 WS-ID-MATERIA5              PIC 9(05).
+          03 WS-NM-MATERIA5              PIC X(20).
+          03 WS-ID-REGISTRO5             PIC 9(03).
+
+      *CONTROLE DO LANCAMENTO DE NOTAS EM LOTE A PARTIR DE ARQUIVO
+       77 WS-MODO                        PIC X VALUE 'I'.
+          88 MODO-LOTE                   VALUE 'L'.
+       77 WS-OPCAO-LOTE                  PIC X VALUE SPACES.
+       77 WS-EOF-LOTE                    PIC X VALUE 'N'.
+          88 EOF-LOTE-OK                 VALUE 'S' FALSE 'N'.
+       77 WS-ACHOU-ALUNO-LOTE            PIC X VALUE 'N'.
+          88 ACHOU-ALUNO-LOTE            VALUE 'S'.
+       77 WS-ACHOU-MATERIA-LOTE          PIC X VALUE 'N'.
+          88 ACHOU-MATERIA-LOTE          VALUE 'S'.
+       77 WS-ID-ALUNO-T                  PIC 9(05).
+       77 WS-ID-MATERIA-T                PIC 9(05).
+       77 WS-NOTA1-T                     PIC 9(03).
+       77 WS-NOTA2-T                     PIC 9(03).
+       77 WS-NOTA3-T                     PIC 9(03).
+       77 WS-NOTA4-T                     PIC 9(03).
+
+      *CONTROLE PARA DESFAZER O ULTIMO LANCAMENTO FEITO NO MODO
+      *INDIVIDUAL (NAO DISPONIVEL PARA LANCAMENTOS EM LOTE)
+       77 WS-UNDO-OK                     PIC X VALUE 'N'.
+          88 UNDO-OK                     VALUE 'S'.
+       77 WS-UNDO-TIPO                   PIC X VALUE SPACES.
+          88 UNDO-INSERCAO               VALUE 'I'.
+          88 UNDO-ATUALIZACAO            VALUE 'A'.
+       77 WS-UNDO-ID-ALUNO               PIC 9(05).
+       77 WS-UNDO-ID-MATERIA             PIC 9(05).
+       77 WS-UNDO-REGISTRO               PIC 9(03).
+       77 WS-UNDO-ST-NOVO                PIC X(09).
+       77 WS-UNDO-ST-ANTERIOR            PIC X(09).
+       77 WS-UNDO-MD-ANTERIOR            PIC 9(02)V9(02).
+       77 WS-UNDO-NOTA1-ANT              PIC 9(02)V9(02).
+       77 WS-UNDO-NOTA2-ANT              PIC 9(02)V9(02).
+       77 WS-UNDO-NOTA3-ANT              PIC 9(02)V9(02).
+       77 WS-UNDO-NOTA4-ANT              PIC 9(02)V9(02).
+
+      *CAMPOS EDITADOS PARA IMPRESSAO DO BOLETIM EM PRINT-IMAGE
+       77 WS-BOL-NOTA1-ED                PIC ZZ,99.
+       77 WS-BOL-NOTA2-ED                PIC ZZ,99.
+       77 WS-BOL-NOTA3-ED                PIC ZZ,99.
+       77 WS-BOL-NOTA4-ED                PIC ZZ,99.
+       77 WS-BOL-MD-ED                   PIC ZZ,99.
+       77 WS-BOL-ANO-ED                  PIC 9(04).
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
          03 LK-MENSAGEM                  PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           COPY PATHENV.
             DISPLAY LK-MENSAGEM
-            SET FIS-OK                    TO TRUE
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
             SET FLS-OK                    TO TRUE
             SET FILES-OK                  TO TRUE
             SET FS-OK                     TO TRUE
             SET EXIT-OK                   TO FALSE
             SET EX-OK                     TO FALSE
-            SET EOF-OK                    TO FALSE
             SET WS-CONT                   TO 0
-
-            PERFORM P1-CONTROLE     THRU P-CONTROLE-FIM UNTIL EXIT-OK
+            MOVE 'N'                      TO WS-UNDO-OK
+
+            DISPLAY 'TECLE <L> PARA LANCAR NOTAS EM LOTE A PARTIR DE'
+                    ' ARQUIVO OU <QUALQUER TECLA> PARA LANCAMENTO'
+                    ' INDIVIDUAL:'
+            ACCEPT WS-OPCAO-LOTE
+            IF WS-OPCAO-LOTE = 'L' OR WS-OPCAO-LOTE = 'l'
+               SET MODO-LOTE             TO TRUE
+               PERFORM P9-LOTE           THRU P9-LOTE-FIM
+            ELSE
+               PERFORM P1-CONTROLE   THRU P-CONTROLE-FIM UNTIL EXIT-OK
+            END-IF
             PERFORM P0-FIM
 
       *ORDEM DE EXECUCAO DOS PARAGRAFOS
              .
        P1-CONTROLE.
 
-            PERFORM P4-GERA-CHAVE         THRU P4-GERA-CHAVE-FIM
             PERFORM P1-ALUNO              THRU P1-ALUNOFIM
             PERFORM P2-MATERIA            THRU P2-MATERIAFIM
-            PERFORM P3-NOTAS              THRU P3-NOTAS-FIM
+            PERFORM P2B-VERIFICA-MATRICULA
+                    THRU P2B-VERIFICA-MATRICULA-FIM
+            IF NOT ACHOU-MATRICULA
+               DISPLAY 'ALUNO NAO ESTA MATRICULADO NESTA MATERIA - '
+                       'LANCAMENTO NAO PERMITIDO.'
+               PERFORM P8-LOOP            THRU P8-LOOP-FIM
+               GO TO P-CONTROLE-FIM
+            END-IF
+            PERFORM P4B-BUSCA-EXISTENTE   THRU P4B-BUSCA-EXISTENTE-FIM
+            IF NOT ACHOU-REGISTRO
+               MOVE 'I'                   TO WS-UNDO-TIPO
+               PERFORM P4-GERA-CHAVE      THRU P4-GERA-CHAVE-FIM
+               PERFORM P3-NOTAS           THRU P3-NOTAS-FIM
+            ELSE
+               MOVE 'A'                   TO WS-UNDO-TIPO
+               PERFORM P3A-ESCOLHE-MODO-CORRECAO
+                       THRU P3A-ESCOLHE-MODO-CORRECAO-FIM
+            END-IF
+            MOVE WS-ID-ALUNO1             TO WS-UNDO-ID-ALUNO
+            MOVE WS-ID-MATERIA1           TO WS-UNDO-ID-MATERIA
             PERFORM P5-REGISTRO           THRU P5-REGISTRO-FIM
             PERFORM P6-EVAPR              THRU P6-EVAPR-FIM
+            MOVE WS-CONT                  TO WS-UNDO-REGISTRO
+            MOVE WS-ST-APROVACAO          TO WS-UNDO-ST-NOVO
+            SET UNDO-OK                   TO TRUE
             PERFORM P8-LOOP               THRU P8-LOOP-FIM
 
             .
        P-CONTROLE-FIM.
-      *CONSULTA DO ALUNO
-
-       P4-GERA-CHAVE.
 
+      *VERIFICA SE JA EXISTE NOTA LANCADA PARA O MESMO ALUNO/MATERIA
+       P4B-BUSCA-EXISTENTE.
+            MOVE 'N'                      TO WS-ACHOU-REGISTRO
             SET EOF-OK                    TO FALSE
-            SET WS-CONT                   TO 0.
             SET FS-OK                     TO TRUE
 
-            OPEN INPUT APROVACAO
+            OPEN I-O APROVACAO
             IF WS-FS EQUAL 35
+                 CLOSE APROVACAO
                  OPEN OUTPUT APROVACAO
+                 CLOSE APROVACAO
+                 OPEN I-O APROVACAO
             END-IF
 
-            IF FIS-OK THEN
-              PERFORM UNTIL EOF-OK
-                    READ APROVACAO INTO WS-ALUNO1
-                         AT END
-                            ADD 1         TO WS-CONT
-                            SET EOF-OK    TO TRUE
-                            EXIT PERFORM
-                         NOT AT END
-                            ADD 1         TO WS-CONT
-                            END-ADD
-                    END-READ
-              END-PERFORM
+            IF FS-OK
+               PERFORM UNTIL EOF-OK OR ACHOU-REGISTRO
+                   READ APROVACAO NEXT RECORD
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF ID-ALUNO1 EQUAL WS-ID-ALUNO1 AND
+                              ID-MATERIA1 EQUAL WS-ID-MATERIA1
+                              MOVE 'S'        TO WS-ACHOU-REGISTRO
+                              MOVE ID-REGISTRO TO WS-CONT
+                              MOVE NOTA1       TO WS-NOTA1-ATUAL
+                              MOVE NOTA2       TO WS-NOTA2-ATUAL
+                              MOVE NOTA3       TO WS-NOTA3-ATUAL
+                              MOVE NOTA4       TO WS-NOTA4-ATUAL
+                              MOVE NOTA1       TO WS-UNDO-NOTA1-ANT
+                              MOVE NOTA2       TO WS-UNDO-NOTA2-ANT
+                              MOVE NOTA3       TO WS-UNDO-NOTA3-ANT
+                              MOVE NOTA4       TO WS-UNDO-NOTA4-ANT
+                              MOVE MD-ALUNO    TO WS-UNDO-MD-ANTERIOR
+                              MOVE ST-APROVACAO
+                                               TO WS-UNDO-ST-ANTERIOR
+                              DISPLAY 'JA EXISTE NOTA LANCADA PARA ESSE'
+                                      ' ALUNO NESTA MATERIA - SERA'
+                                      ' ATUALIZADA.'
+                           END-IF
+                   END-READ
+               END-PERFORM
             ELSE
-              DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
-              DISPLAY 'FILE STATUS: ' WS-FIS
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE SITUACAO'
+              MOVE WS-FS TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+
+            IF NOT ACHOU-REGISTRO
+               CLOSE APROVACAO
+            END-IF
+            .
+       P4B-BUSCA-EXISTENTE-FIM.
+      *CONSULTA DO ALUNO
+
+       P4-GERA-CHAVE.
+
+            SET WS-CONT                   TO 0
+            MOVE 1                        TO ID-CONTADOR
+            SET FSC-OK                    TO TRUE
+
+            OPEN I-O CONTADOR
+            IF WS-FSC EQUAL 35
+                 CLOSE CONTADOR
+                 OPEN OUTPUT CONTADOR
+                 CLOSE CONTADOR
+                 OPEN I-O CONTADOR
+            END-IF
+
+            IF FSC-OK THEN
+               MOVE 1                     TO ID-CONTADOR
+               READ CONTADOR
+                   INVALID KEY
+                       MOVE ZEROS         TO NR-ULTIMO-REGISTRO
+               END-READ
+
+               ADD 1                      TO NR-ULTIMO-REGISTRO
+
+               IF NR-ULTIMO-REGISTRO GREATER THAN 999
+                   DISPLAY '*****************************************'
+                   DISPLAY '* LIMITE DE 999 REGISTROS DE NOTAS       *'
+                   DISPLAY '* ATINGIDO - CONTATE O ADMINISTRADOR     *'
+                   DISPLAY '*****************************************'
+                   SUBTRACT 1          FROM NR-ULTIMO-REGISTRO
+               END-IF
+
+               MOVE NR-ULTIMO-REGISTRO    TO WS-CONT
+
+               REWRITE REG-CONTADOR
+                   INVALID KEY
+                       WRITE REG-CONTADOR
+               END-REWRITE
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTADOR'
+              MOVE WS-FSC TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FSC ' - ' WS-FS-MSG
             END-IF
 
              DISPLAY ' REGISTRO: ' WS-CONT
 
-            CLOSE APROVACAO
+            CLOSE CONTADOR
 
 
             .
@@ -215,11 +461,11 @@
                READ ALUNO INTO WS-ALUNO
                    KEY IS ID-ALUNO
                    INVALID KEY
-                       DISPLAY 'ALUNO NÃO EXISTE'
-                   DISPLAY 'Informe o código de identificacao do aluno:'
+                       DISPLAY 'ALUNO NAO EXISTE'
+                       DISPLAY 'Informe o codigo do aluno novamente:'
                        ACCEPT ID-ALUNO
                    NOT INVALID KEY
-                       DISPLAY 'Nome:' WS-ID-ALUNO ' - ' WS-NM-ALUNO
+                       DISPLAY 'Nome: ' WS-ID-ALUNO ' - ' WS-NM-ALUNO
                        MOVE WS-ID-ALUNO   TO WS-ID-ALUNO1
                        MOVE WS-NM-ALUNO   TO WS-NM-ALUNO1
                        MOVE 'F'           TO WS-EX
@@ -247,13 +493,12 @@
                READ MATERIA INTO WS-MATERIA
                    KEY IS ID-MATERIA
                    INVALID KEY
-                       DISPLAY 'MATERIA NÃO EXISTE'
-                       DISPLAY 'Informe o código de identificacao da'
-                   ' materia novamente:'
+                       DISPLAY 'MATERIA NAO EXISTE'
+                       DISPLAY 'Informe o codigo da materia novamente:'
                        ACCEPT ID-MATERIA
                    NOT INVALID KEY
-                       DISPLAY WS-ID-MATERIA
-                       ' - 'FUNCTION TRIM(WS-NM-MATERIA)
+                       DISPLAY WS-ID-MATERIA ' - '
+                       FUNCTION TRIM(WS-NM-MATERIA)
                        ' - Nota de aprovacao: ' WS-NT-APROVACAO
 
                        MOVE WS-ID-MATERIA   TO WS-ID-MATERIA1
@@ -268,48 +513,83 @@
             CLOSE MATERIA.
 
        P2-MATERIAFIM.
+
+      *VERIFICA SE O ALUNO ESTA MATRICULADO NA MATERIA ESCOLHIDA
+       P2B-VERIFICA-MATRICULA.
+            MOVE 'N'                      TO WS-ACHOU-MATRICULA
+            SET EOF-OK                    TO FALSE
+            SET FMT-OK                    TO TRUE
+
+            OPEN INPUT MATRICULA
+            IF WS-FMT EQUAL 35
+                 OPEN OUTPUT MATRICULA
+                 CLOSE MATRICULA
+                 OPEN INPUT MATRICULA
+            END-IF
+
+            IF FMT-OK
+               PERFORM UNTIL EOF-OK OR ACHOU-MATRICULA
+                   READ MATRICULA NEXT RECORD INTO WS-MATR
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF WS-ID-ALUNO5 EQUAL WS-ID-ALUNO1 AND
+                              WS-ID-MATERIA5 EQUAL WS-ID-MATERIA1
+                              MOVE 'S'        TO WS-ACHOU-MATRICULA
+                           END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE MATRICULA'
+              MOVE WS-FMT TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FMT ' - ' WS-FS-MSG
+            END-IF
+            CLOSE MATRICULA
+            .
+       P2B-VERIFICA-MATRICULA-FIM.
       *INPUT DE NOTAS E CALCULO DE MEDIA  E APROVACAO
        P3-NOTAS.
 
        P1-NOTA.
 
-            INITIALISE WS-NOTA1.
+            INITIALIZE WS-NOTA1.
             DISPLAY 'DIGITE A NOTA DO PRIMEIRO BIMESTRE: '
             ACCEPT WS-NOTA1
             IF NOT(WS-NOTA1 > 0 AND < 100) OR NOT WS-NOTA1 IS NUMERIC
                DISPLAY '***********************************************'
-               DISPLAY '*     NOTAS INVALIDAS – TENTE NOVAMENTE       *'
+               DISPLAY '*     NOTAS INVALIDAS - TENTE NOVAMENTE       *'
                DISPLAY '***********************************************'
                PERFORM P1-NOTA
             END-IF
             .
 
        P2-NOTA.
-            INITIALISE WS-NOTA2.
+            INITIALIZE WS-NOTA2.
             DISPLAY 'DIGITE A NOTA DO SEGUNDO BIMESTRE: '
             ACCEPT WS-NOTA2
             IF NOT(WS-NOTA2 > 0 AND < 100) OR NOT WS-NOTA2 IS NUMERIC
                DISPLAY '***********************************************'
-               DISPLAY '*     NOTAS INVALIDAS – TENTE NOVAMENTE       *'
+               DISPLAY '*     NOTAS INVALIDAS - TENTE NOVAMENTE       *'
                DISPLAY '***********************************************'
                 PERFORM P2-NOTA
             END-IF
             .
 
        P3-NOTA.
-            INITIALISE WS-NOTA3.
+            INITIALIZE WS-NOTA3.
             DISPLAY 'DIGITE A NOTA DO TERCEIRO BIMESTRE: '
             ACCEPT WS-NOTA3
             IF NOT(WS-NOTA3 > 0 AND < 100) OR NOT WS-NOTA3 IS NUMERIC
                DISPLAY '***********************************************'
-               DISPLAY '*     NOTAS INVALIDAS – TENTE NOVAMENTE       *'
+               DISPLAY '*     NOTAS INVALIDAS - TENTE NOVAMENTE       *'
                DISPLAY '***********************************************'
                 PERFORM P3-NOTA
             END-IF
             .
 
        P4-NOTA.
-            INITIALISE WS-NOTA4.
+            INITIALIZE WS-NOTA4.
             DISPLAY 'DIGITE A NOTA DO QUARTO BIMESTRE: '
             ACCEPT WS-NOTA4
             IF NOT(WS-NOTA4 > 0 AND < 100) OR NOT WS-NOTA4 IS NUMERIC
@@ -322,57 +602,246 @@
 
        P5-CALCULO.
 
-            INITIALISE WS-MD-ALUNO
-            INITIALISE WS-ST-APROVACAO
+            INITIALIZE WS-MD-ALUNO
+            INITIALIZE WS-ST-APROVACAO
 
-            COMPUTE WS-MD-ALUNO = ((WS-NOTA1+WS-NOTA2+WS-NOTA3+WS-NOTA4)
-                                                                   / 4)
+            COMPUTE WS-SOMA-PS =
+                    WS-PS-BIM1 + WS-PS-BIM2 + WS-PS-BIM3 + WS-PS-BIM4
             END-COMPUTE
 
+            IF WS-SOMA-PS EQUAL 100
+               COMPUTE WS-MD-ALUNO ROUNDED =
+                        (WS-NOTA1 * WS-PS-BIM1 + WS-NOTA2 * WS-PS-BIM2
+                       + WS-NOTA3 * WS-PS-BIM3 + WS-NOTA4 * WS-PS-BIM4)
+                                                                  / 100
+               END-COMPUTE
+            ELSE
+               COMPUTE WS-MD-ALUNO =
+                       ((WS-NOTA1+WS-NOTA2+WS-NOTA3+WS-NOTA4) / 4)
+               END-COMPUTE
+            END-IF
+
             IF WS-MD-ALUNO GREATER THAN OR EQUAL WS-NT-APROVACAO
                      MOVE 'APROVADO'         TO WS-ST-APROVACAO
             DISPLAY WS-ST-APROVACAO
 
             ELSE
                      MOVE 'REPROVADO'         TO WS-ST-APROVACAO
+                     PERFORM P5B-RECUPERACAO  THRU P5B-RECUPERACAO-FIM
              END-IF
 
+            PERFORM P5D-CONCEITO     THRU P5D-CONCEITO-FIM
+            DISPLAY 'CONCEITO: ' WS-CONCEITO
 
             .
+       P5-CALCULO-FIM.
+
        P3-NOTAS-FIM.
 
+      *PROVA DE RECUPERACAO PARA QUEM FICOU REPROVADO NA MEDIA
+      *CHAMADO SOMENTE POR P5-CALCULO, MANTIDO FORA DA FAIXA
+      *P3-NOTAS THRU P3-NOTAS-FIM PARA NAO SER EXECUTADO DUAS VEZES
+       P5B-RECUPERACAO.
 
+            DISPLAY 'ALUNO REPROVADO NA MEDIA: ' WS-MD-ALUNO
 
+            IF MODO-LOTE
+                GO TO P5B-RECUPERACAO-FIM
+            END-IF
+
+            DISPLAY 'TECLE <S> PARA LANCAR NOTA DE RECUPERACAO OU'
+            DISPLAY '<QUALQUER TECLA> PARA MANTER REPROVADO.'
+            ACCEPT WS-REC-OPCAO
+
+            IF WS-REC-OPCAO = 'S' OR WS-REC-OPCAO = 's'
+                PERFORM P5C-NOTAREC      THRU P5C-NOTAREC-FIM
+
+                COMPUTE WS-MD-ALUNO ROUNDED =
+                        (WS-MD-ALUNO + WS-NOTA-REC) / 2
+                END-COMPUTE
+
+                IF WS-MD-ALUNO GREATER THAN OR EQUAL WS-NT-APROVACAO
+                    MOVE 'APROVADO'      TO WS-ST-APROVACAO
+                    DISPLAY 'APROVADO APOS RECUPERACAO! MEDIA FINAL: '
+                                                           WS-MD-ALUNO
+                ELSE
+                    DISPLAY 'REPROVADO APOS RECUPERACAO. MEDIA FINAL: '
+                                                           WS-MD-ALUNO
+                END-IF
+            END-IF
+            .
+       P5B-RECUPERACAO-FIM.
+
+      *CLASSIFICA O DESEMPENHO DO ALUNO NUM CONCEITO DE A A D, A PARTIR
+      *DA MEDIA FINAL JA CALCULADA (INCLUSIVE APOS RECUPERACAO)
+      *CHAMADO SOMENTE POR P5-CALCULO, MANTIDO FORA DA FAIXA
+      *P3-NOTAS THRU P3-NOTAS-FIM PARA NAO SER EXECUTADO DUAS VEZES
+       P5D-CONCEITO.
+            EVALUATE TRUE
+                WHEN WS-MD-ALUNO GREATER THAN OR EQUAL 90
+                     MOVE 'A - EXCELENTE'    TO WS-CONCEITO
+                WHEN WS-MD-ALUNO GREATER THAN OR EQUAL 70
+                     MOVE 'B - BOM'          TO WS-CONCEITO
+                WHEN WS-MD-ALUNO GREATER THAN OR EQUAL 50
+                     MOVE 'C - REGULAR'      TO WS-CONCEITO
+                WHEN OTHER
+                     MOVE 'D - INSUFICIENTE' TO WS-CONCEITO
+            END-EVALUATE
+            .
+       P5D-CONCEITO-FIM.
+
+      *CHAMADO SOMENTE POR P5B-RECUPERACAO, MANTIDO FORA DA FAIXA
+      *P3-NOTAS THRU P3-NOTAS-FIM PARA NAO SER EXECUTADO DUAS VEZES
+       P5C-NOTAREC.
+            INITIALIZE WS-NOTA-REC.
+            DISPLAY 'DIGITE A NOTA DA RECUPERACAO: '
+            ACCEPT WS-NOTA-REC
+            IF NOT(WS-NOTA-REC > 0 AND < 100) OR NOT WS-NOTA-REC
+                                                            IS NUMERIC
+               DISPLAY '***********************************************'
+               DISPLAY '*     NOTAS INVALIDAS - TENTE NOVAMENTE       *'
+               DISPLAY '***********************************************'
+               PERFORM P5C-NOTAREC
+            END-IF
+            .
+       P5C-NOTAREC-FIM.
+
+      *QUANDO JA EXISTE LANCAMENTO, PERGUNTA SE A CORRECAO E DE UM
+      *UNICO BIMESTRE OU SE TODAS AS NOTAS SERAO REFEITAS
+       P3A-ESCOLHE-MODO-CORRECAO.
+
+            DISPLAY 'TECLE <B> PARA CORRIGIR APENAS UM BIMESTRE OU'
+            DISPLAY '<QUALQUER TECLA> PARA REFAZER O LANCAMENTO'
+                    ' COMPLETO:'
+            ACCEPT WS-MODO-CORRECAO
+
+            IF WS-MODO-CORRECAO = 'B' OR WS-MODO-CORRECAO = 'b'
+               MOVE WS-NOTA1-ATUAL        TO WS-NOTA1
+               MOVE WS-NOTA2-ATUAL        TO WS-NOTA2
+               MOVE WS-NOTA3-ATUAL        TO WS-NOTA3
+               MOVE WS-NOTA4-ATUAL        TO WS-NOTA4
+               PERFORM P3C-CORRIGE-BIMESTRE
+                       THRU P3C-CORRIGE-BIMESTRE-FIM
+               PERFORM P5-CALCULO THRU P5-CALCULO-FIM
+            ELSE
+               PERFORM P3-NOTAS           THRU P3-NOTAS-FIM
+            END-IF
+            .
+       P3A-ESCOLHE-MODO-CORRECAO-FIM.
+
+      *CORRIGE O VALOR DE UM UNICO BIMESTRE, MANTENDO OS DEMAIS
+      *INALTERADOS, E RECALCULA A MEDIA A PARTIR DO CONJUNTO RESULTANTE
+       P3C-CORRIGE-BIMESTRE.
+
+            DISPLAY 'INFORME O BIMESTRE A SER CORRIGIDO (1 A 4): '
+            ACCEPT WS-BIMESTRE-CORRIGIR
+
+            EVALUATE WS-BIMESTRE-CORRIGIR
+                WHEN 1
+                    PERFORM P1-NOTA
+                WHEN 2
+                    PERFORM P2-NOTA
+                WHEN 3
+                    PERFORM P3-NOTA
+                WHEN 4
+                    PERFORM P4-NOTA
+                WHEN OTHER
+                    DISPLAY 'BIMESTRE INVALIDO - NENHUMA NOTA ALTERADA.'
+            END-EVALUATE
+            .
+       P3C-CORRIGE-BIMESTRE-FIM.
 
        P5-REGISTRO.
 
-            OPEN EXTEND APROVACAO.
-            IF WS-FS EQUAL 35
-                 OPEN OUTPUT APROVACAO
-            END-IF.
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
 
-            IF FS-OK
+            IF ACHOU-REGISTRO
                  MOVE WS-ID-ALUNO1      TO ID-ALUNO1
                  MOVE WS-NM-ALUNO1      TO NM-ALUNO1
                  MOVE WS-ID-MATERIA1    TO ID-MATERIA1
                  MOVE WS-NM-MATERIA1    TO NM-MATERIA1
                  MOVE WS-ST-APROVACAO   TO ST-APROVACAO
-                 MOVE WS-CONT           TO ID-REGISTRO
                  MOVE WS-MD-ALUNO       TO MD-ALUNO
+                 MOVE WS-ANO-SISTEMA    TO ANO-LETIVO
+                 MOVE WS-NOTA1          TO NOTA1
+                 MOVE WS-NOTA2          TO NOTA2
+                 MOVE WS-NOTA3          TO NOTA3
+                 MOVE WS-NOTA4          TO NOTA4
 
-                          WRITE REGALUNO
+                          REWRITE REGALUNO
                      INVALID KEY
-                         DISPLAY 'Erro ao escrever no arquivo APROVACAO'
+                         DISPLAY 'Erro ao atualizar o arquivo APROVACAO'
+                         MOVE WS-FS TO WS-FS-CODE
+                         PERFORM F9-DECODE-STATUS
+                             THRU F9-DECODE-STATUS-FIM
                          DISPLAY 'Código de erro: ' WS-FS
+                                 ' - ' WS-FS-MSG
                      NOT INVALID KEY
-                         DISPLAY 'NOTAS CADASTRADAS COM SUCESSO!'
-                 END-WRITE
+                         DISPLAY 'NOTAS ATUALIZADAS COM SUCESSO!'
+                         MOVE 'NOTAALUN'    TO WS-AUD-PROGRAMA
+                         MOVE 'ATUALIZACAO' TO WS-AUD-OPERACAO
+                         STRING 'ALUNO ' WS-ID-ALUNO1 ' MAT '
+                                WS-ID-MATERIA1 ' MED ' WS-MD-ALUNO
+                                ' ' WS-ST-APROVACAO
+                                DELIMITED BY SIZE
+                                INTO WS-AUD-DETALHE
+                         END-STRING
+                         PERFORM A9-GRAVA-AUDITORIA
+                                 THRU A9-GRAVA-AUDITORIA-FIM
+                 END-REWRITE
 
                           CLOSE APROVACAO
             ELSE
-                 DISPLAY 'Erro ao abrir o arquivo APROVACAO'
-                 DISPLAY 'Código de erro: ' WS-FS
-             END-IF.
+                 OPEN EXTEND APROVACAO
+                 IF WS-FS EQUAL 35
+                      OPEN OUTPUT APROVACAO
+                 END-IF
+
+                 IF FS-OK
+                      MOVE WS-ID-ALUNO1      TO ID-ALUNO1
+                      MOVE WS-NM-ALUNO1      TO NM-ALUNO1
+                      MOVE WS-ID-MATERIA1    TO ID-MATERIA1
+                      MOVE WS-NM-MATERIA1    TO NM-MATERIA1
+                      MOVE WS-ST-APROVACAO   TO ST-APROVACAO
+                      MOVE WS-CONT           TO ID-REGISTRO
+                      MOVE WS-MD-ALUNO       TO MD-ALUNO
+                      MOVE WS-ANO-SISTEMA    TO ANO-LETIVO
+                      MOVE WS-NOTA1          TO NOTA1
+                      MOVE WS-NOTA2          TO NOTA2
+                      MOVE WS-NOTA3          TO NOTA3
+                      MOVE WS-NOTA4          TO NOTA4
+
+                               WRITE REGALUNO
+                          INVALID KEY
+                              DISPLAY 'Erro ao escrever no arquivo'
+                                      ' APROVACAO'
+                              MOVE WS-FS TO WS-FS-CODE
+                              PERFORM F9-DECODE-STATUS
+                                  THRU F9-DECODE-STATUS-FIM
+                              DISPLAY 'Código de erro: ' WS-FS
+                                      ' - ' WS-FS-MSG
+                          NOT INVALID KEY
+                              DISPLAY 'NOTAS CADASTRADAS COM SUCESSO!'
+                              MOVE 'NOTAALUN'    TO WS-AUD-PROGRAMA
+                              MOVE 'LANCAMENTO'  TO WS-AUD-OPERACAO
+                              STRING 'ALUNO ' WS-ID-ALUNO1 ' MAT '
+                                     WS-ID-MATERIA1 ' MED '
+                                     WS-MD-ALUNO ' ' WS-ST-APROVACAO
+                                     DELIMITED BY SIZE
+                                     INTO WS-AUD-DETALHE
+                              END-STRING
+                              PERFORM A9-GRAVA-AUDITORIA
+                                      THRU A9-GRAVA-AUDITORIA-FIM
+                      END-WRITE
+
+                               CLOSE APROVACAO
+                 ELSE
+                      DISPLAY 'Erro ao abrir o arquivo APROVACAO'
+                      MOVE WS-FS TO WS-FS-CODE
+                      PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                      DISPLAY 'Código de erro: ' WS-FS ' - ' WS-FS-MSG
+                 END-IF
+            END-IF.
 
 
 
@@ -384,11 +853,100 @@
             EVALUATE WS-ST-APROVACAO
             WHEN 'APROVADO'
             PERFORM P7-REGAPR   THRU  P7-REGAPR-FIM
+            WHEN 'REPROVADO'
+            PERFORM P7B-REGREP  THRU  P7B-REGREP-FIM
             END-EVALUATE
 
+            PERFORM P6C-IMPRIME-BOLETIM THRU P6C-IMPRIME-BOLETIM-FIM
+
             .
        P6-EVAPR-FIM.
 
+      *GRAVA NO ARQUIVO DE IMPRESSAO (PRINT-IMAGE) UM BOLETIM COM O
+      *RESULTADO DO LANCAMENTO QUE ACABOU DE SER FEITO, PARA SER
+      *ENVIADO POSTERIORMENTE A IMPRESSORA
+       P6C-IMPRIME-BOLETIM.
+            MOVE WS-NOTA1             TO WS-BOL-NOTA1-ED
+            MOVE WS-NOTA2             TO WS-BOL-NOTA2-ED
+            MOVE WS-NOTA3             TO WS-BOL-NOTA3-ED
+            MOVE WS-NOTA4             TO WS-BOL-NOTA4-ED
+            MOVE WS-MD-ALUNO          TO WS-BOL-MD-ED
+            MOVE WS-ANO-SISTEMA       TO WS-BOL-ANO-ED
+
+            OPEN EXTEND BOLETIM
+            IF WS-FBOL EQUAL 35
+               OPEN OUTPUT BOLETIM
+            END-IF
+
+            IF FBOL-OK
+               MOVE ALL '-'           TO REG-BOLETIM
+               WRITE REG-BOLETIM
+
+               MOVE SPACES            TO REG-BOLETIM
+               STRING 'BOLETIM - ANO LETIVO: ' DELIMITED BY SIZE
+                      WS-BOL-ANO-ED   DELIMITED BY SIZE
+                      INTO REG-BOLETIM
+               END-STRING
+               WRITE REG-BOLETIM
+
+               MOVE SPACES            TO REG-BOLETIM
+               STRING 'ALUNO  : ' DELIMITED BY SIZE
+                      WS-ID-ALUNO1    DELIMITED BY SIZE
+                      ' - '           DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NM-ALUNO1) DELIMITED BY SIZE
+                      INTO REG-BOLETIM
+               END-STRING
+               WRITE REG-BOLETIM
+
+               MOVE SPACES            TO REG-BOLETIM
+               STRING 'MATERIA: ' DELIMITED BY SIZE
+                      WS-ID-MATERIA1  DELIMITED BY SIZE
+                      ' - '           DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NM-MATERIA1) DELIMITED BY SIZE
+                      INTO REG-BOLETIM
+               END-STRING
+               WRITE REG-BOLETIM
+
+               MOVE SPACES            TO REG-BOLETIM
+               STRING 'NOTAS  : ' DELIMITED BY SIZE
+                      WS-BOL-NOTA1-ED DELIMITED BY SIZE
+                      '  '            DELIMITED BY SIZE
+                      WS-BOL-NOTA2-ED DELIMITED BY SIZE
+                      '  '            DELIMITED BY SIZE
+                      WS-BOL-NOTA3-ED DELIMITED BY SIZE
+                      '  '            DELIMITED BY SIZE
+                      WS-BOL-NOTA4-ED DELIMITED BY SIZE
+                      INTO REG-BOLETIM
+               END-STRING
+               WRITE REG-BOLETIM
+
+               MOVE SPACES            TO REG-BOLETIM
+               STRING 'MEDIA  : ' DELIMITED BY SIZE
+                      WS-BOL-MD-ED    DELIMITED BY SIZE
+                      '   STATUS: '   DELIMITED BY SIZE
+                      WS-ST-APROVACAO DELIMITED BY SIZE
+                      INTO REG-BOLETIM
+               END-STRING
+               WRITE REG-BOLETIM
+
+               MOVE SPACES            TO REG-BOLETIM
+               STRING 'CONCEITO: ' DELIMITED BY SIZE
+                      WS-CONCEITO    DELIMITED BY SIZE
+                      INTO REG-BOLETIM
+               END-STRING
+               WRITE REG-BOLETIM
+
+               CLOSE BOLETIM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE IMPRESSAO DO'
+                       ' BOLETIM'
+               MOVE WS-FBOL TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FBOL ' - ' WS-FS-MSG
+            END-IF
+            .
+       P6C-IMPRIME-BOLETIM-FIM.
+
        P7-REGAPR.
 
              OPEN EXTEND APROVACAO1.
@@ -404,11 +962,16 @@
                    MOVE WS-ST-APROVACAO   TO ST-APROVACAO1
                    MOVE WS-CONT           TO ID-REGISTRO1
                    MOVE WS-MD-ALUNO       TO MD-ALUNO1
+                   MOVE WS-ANO-SISTEMA    TO ANO-LETIVO2
 
                             WRITE APRALUNO
                        INVALID KEY
                            DISPLAY 'Erro ao escrever no arquivo'
+                           MOVE WS-FILS TO WS-FS-CODE
+                           PERFORM F9-DECODE-STATUS
+                               THRU F9-DECODE-STATUS-FIM
                            DISPLAY 'Código de erro: ' WS-FILS
+                                   ' - ' WS-FS-MSG
                        NOT INVALID KEY
                            DISPLAY 'APROVADOS SALVOS COM SUCESSO'
                    END-WRITE
@@ -416,28 +979,395 @@
                             CLOSE APROVACAO1
                ELSE
                  DISPLAY 'Erro ao abrir o arquivo APROVACAO'
-                 DISPLAY 'Código de erro: ' WS-FILS
+                 MOVE WS-FILS TO WS-FS-CODE
+                 PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                 DISPLAY 'Código de erro: ' WS-FILS ' - ' WS-FS-MSG
                END-IF
             .
        P7-REGAPR-FIM.
 
+       P7B-REGREP.
+
+             OPEN EXTEND REPROVACAO.
+              IF WS-FILR EQUAL 35
+                   OPEN OUTPUT REPROVACAO
+              END-IF
+
+                IF FILR-OK
+                   MOVE WS-ID-ALUNO1      TO ID-ALUNO3
+                   MOVE WS-NM-ALUNO1      TO NM-ALUNO3
+                   MOVE WS-ID-MATERIA1    TO ID-MATERIA3
+                   MOVE WS-NM-MATERIA1    TO NM-MATERIA3
+                   MOVE WS-ST-APROVACAO   TO ST-APROVACAO3
+                   MOVE WS-CONT           TO ID-REGISTRO3
+                   MOVE WS-MD-ALUNO       TO MD-ALUNO3
+                   MOVE WS-ANO-SISTEMA    TO ANO-LETIVO3
+
+                            WRITE REPALUNO
+                       INVALID KEY
+                           DISPLAY 'Erro ao escrever no arquivo'
+                           MOVE WS-FILR TO WS-FS-CODE
+                           PERFORM F9-DECODE-STATUS
+                               THRU F9-DECODE-STATUS-FIM
+                           DISPLAY 'Código de erro: ' WS-FILR
+                                   ' - ' WS-FS-MSG
+                       NOT INVALID KEY
+                           DISPLAY 'REPROVADOS SALVOS COM SUCESSO'
+                   END-WRITE
+
+                            CLOSE REPROVACAO
+               ELSE
+                 DISPLAY 'Erro ao abrir o arquivo REPROVACAO'
+                 MOVE WS-FILR TO WS-FS-CODE
+                 PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                 DISPLAY 'Código de erro: ' WS-FILR ' - ' WS-FS-MSG
+               END-IF
+            .
+       P7B-REGREP-FIM.
+
        P8-LOOP.
-            DISPLAY '*** RESULTADO DO PROCESSAMENTO ***'
-            DISPLAY 'ALUNO:    ' WS-NM-ALUNO
-            DISPLAY 'MATERIA:  ' NM-MATERIA1
-            DISPLAY 'MEDIA:    ' WS-MD-ALUNO
-            DISPLAY 'STATUS:   ' WS-ST-APROVACAO
-            DISPLAY '**********************************'
-
-           DISPLAY
-              'TECLE: '
-              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+            IF ACHOU-MATRICULA
+               DISPLAY '*** RESULTADO DO PROCESSAMENTO ***'
+               DISPLAY 'ALUNO:    ' WS-NM-ALUNO
+               DISPLAY 'MATERIA:  ' NM-MATERIA1
+               DISPLAY 'MEDIA:    ' WS-MD-ALUNO
+               DISPLAY 'STATUS:   ' WS-ST-APROVACAO
+               DISPLAY '**********************************'
+            END-IF
+
+           IF UNDO-OK
+              DISPLAY
+                'TECLE: '
+                '<D> para desfazer este lancamento, <QUALQUER TECLA>'
+                ' para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'D' OR WS-EXIT = 'd'
+                 PERFORM P8A-DESFAZ-LANCAMENTO
+                         THRU P8A-DESFAZ-LANCAMENTO-FIM
+                 MOVE SPACES             TO WS-EXIT
+              END-IF
+           ELSE
+              DISPLAY
+                'TECLE: '
+                '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
               ACCEPT WS-EXIT
+           END-IF
               IF WS-EXIT = 'f'
                        MOVE 'F'       TO WS-EXIT
               END-IF
            .
        P8-LOOP-FIM.
+
+      *DESFAZ O ULTIMO LANCAMENTO DE NOTA FEITO NO MODO INDIVIDUAL
+       P8A-DESFAZ-LANCAMENTO.
+            EVALUATE WS-UNDO-TIPO
+                WHEN 'I'
+                    PERFORM P8B-DESFAZ-INSERCAO
+                            THRU P8B-DESFAZ-INSERCAO-FIM
+                WHEN 'A'
+                    PERFORM P8C-DESFAZ-ATUALIZACAO
+                            THRU P8C-DESFAZ-ATUALIZACAO-FIM
+            END-EVALUATE
+            MOVE 'N'                      TO WS-UNDO-OK
+            .
+       P8A-DESFAZ-LANCAMENTO-FIM.
+
+      *REMOVE DOS ARQUIVOS DE SITUACAO E HISTORICO O LANCAMENTO QUE
+      *ACABOU DE SER INSERIDO
+       P8B-DESFAZ-INSERCAO.
+            SET FS-OK                     TO TRUE
+            OPEN I-O APROVACAO
+            IF FS-OK
+               MOVE WS-UNDO-REGISTRO      TO ID-REGISTRO
+               READ APROVACAO
+                   KEY IS ID-REGISTRO
+                   INVALID KEY
+                       DISPLAY 'ERRO AO LOCALIZAR LANCAMENTO PARA'
+                               ' DESFAZER'
+                   NOT INVALID KEY
+                       DELETE APROVACAO
+                           INVALID KEY
+                               DISPLAY 'ERRO AO EXCLUIR LANCAMENTO'
+                           NOT INVALID KEY
+                               DISPLAY 'LANCAMENTO DESFEITO COM'
+                                       ' SUCESSO!'
+                       END-DELETE
+               END-READ
+               CLOSE APROVACAO
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE SITUACAO'
+              MOVE WS-FS TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+
+            IF WS-UNDO-ST-NOVO EQUAL 'APROVADO'
+               PERFORM P8D-REMOVE-APROVADO THRU P8D-REMOVE-APROVADO-FIM
+            ELSE
+               PERFORM P8E-REMOVE-REPROVADO
+                       THRU P8E-REMOVE-REPROVADO-FIM
+            END-IF
+
+            MOVE 'NOTAALUN'               TO WS-AUD-PROGRAMA
+            MOVE 'DESFAZER'               TO WS-AUD-OPERACAO
+            STRING 'ALUNO ' WS-UNDO-ID-ALUNO ' MATERIA '
+                   WS-UNDO-ID-MATERIA ' REGISTRO ' WS-UNDO-REGISTRO
+                   DELIMITED BY SIZE
+                   INTO WS-AUD-DETALHE
+            END-STRING
+            PERFORM A9-GRAVA-AUDITORIA THRU A9-GRAVA-AUDITORIA-FIM
+            .
+       P8B-DESFAZ-INSERCAO-FIM.
+
+      *REMOVE O REGISTRO CORRESPONDENTE DO HISTORICO DE APROVADOS
+       P8D-REMOVE-APROVADO.
+            SET EOF-OK                    TO FALSE
+            SET FILS-OK                   TO TRUE
+            MOVE 'N'                      TO WS-ACHOU-REGISTRO
+
+            OPEN I-O APROVACAO1
+            IF FILS-OK
+               PERFORM UNTIL EOF-OK OR ACHOU-REGISTRO
+                   READ APROVACAO1 NEXT RECORD
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF ID-REGISTRO1 EQUAL WS-UNDO-REGISTRO
+                              MOVE 'S'     TO WS-ACHOU-REGISTRO
+                              DELETE APROVACAO1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APROVACAO1
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE APROVADOS'
+              MOVE WS-FILS TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FILS ' - ' WS-FS-MSG
+            END-IF
+            .
+       P8D-REMOVE-APROVADO-FIM.
+
+      *REMOVE O REGISTRO CORRESPONDENTE DO HISTORICO DE REPROVADOS
+       P8E-REMOVE-REPROVADO.
+            SET EOF-OK                    TO FALSE
+            SET FILR-OK                   TO TRUE
+            MOVE 'N'                      TO WS-ACHOU-REGISTRO
+
+            OPEN I-O REPROVACAO
+            IF FILR-OK
+               PERFORM UNTIL EOF-OK OR ACHOU-REGISTRO
+                   READ REPROVACAO NEXT RECORD
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF ID-REGISTRO3 EQUAL WS-UNDO-REGISTRO
+                              MOVE 'S'     TO WS-ACHOU-REGISTRO
+                              DELETE REPROVACAO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REPROVACAO
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE REPROVADOS'
+              MOVE WS-FILR TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FILR ' - ' WS-FS-MSG
+            END-IF
+            .
+       P8E-REMOVE-REPROVADO-FIM.
+
+      *RESTAURA AS NOTAS ANTERIORES DE UM LANCAMENTO QUE FOI ATUALIZADO
+       P8C-DESFAZ-ATUALIZACAO.
+            SET FS-OK                     TO TRUE
+            OPEN I-O APROVACAO
+            IF FS-OK
+               MOVE WS-UNDO-REGISTRO      TO ID-REGISTRO
+               READ APROVACAO
+                   KEY IS ID-REGISTRO
+                   INVALID KEY
+                       DISPLAY 'ERRO AO LOCALIZAR LANCAMENTO PARA'
+                               ' DESFAZER'
+                   NOT INVALID KEY
+                       MOVE WS-UNDO-NOTA1-ANT   TO NOTA1
+                       MOVE WS-UNDO-NOTA2-ANT   TO NOTA2
+                       MOVE WS-UNDO-NOTA3-ANT   TO NOTA3
+                       MOVE WS-UNDO-NOTA4-ANT   TO NOTA4
+                       MOVE WS-UNDO-MD-ANTERIOR TO MD-ALUNO
+                       MOVE WS-UNDO-ST-ANTERIOR TO ST-APROVACAO
+                       REWRITE REGALUNO
+                           INVALID KEY
+                               DISPLAY 'ERRO AO DESFAZER LANCAMENTO'
+                           NOT INVALID KEY
+                               DISPLAY 'LANCAMENTO DESFEITO COM'
+                                       ' SUCESSO!'
+                       END-REWRITE
+               END-READ
+               CLOSE APROVACAO
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE SITUACAO'
+              MOVE WS-FS TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+
+            MOVE 'NOTAALUN'               TO WS-AUD-PROGRAMA
+            MOVE 'DESFAZER'               TO WS-AUD-OPERACAO
+            STRING 'ALUNO ' WS-UNDO-ID-ALUNO ' MATERIA '
+                   WS-UNDO-ID-MATERIA ' REGISTRO ' WS-UNDO-REGISTRO
+                   DELIMITED BY SIZE
+                   INTO WS-AUD-DETALHE
+            END-STRING
+            PERFORM A9-GRAVA-AUDITORIA THRU A9-GRAVA-AUDITORIA-FIM
+            .
+       P8C-DESFAZ-ATUALIZACAO-FIM.
+
+      *LANCAMENTO DE NOTAS EM LOTE A PARTIR DE ARQUIVO DE TRANSACOES
+       P9-LOTE.
+            SET EOF-LOTE-OK               TO FALSE
+            SET FTN-OK                    TO TRUE
+
+            OPEN INPUT TRANSNOTA
+            IF WS-FTN EQUAL 35
+                DISPLAY 'ARQUIVO DE LOTE DE NOTAS NAO ENCONTRADO!'
+            ELSE
+              IF FTN-OK
+                PERFORM UNTIL EOF-LOTE-OK
+                    READ TRANSNOTA INTO REG-TRANSNOTA
+                        AT END
+                            SET EOF-LOTE-OK TO TRUE
+                        NOT AT END
+                            PERFORM P9A-PROCESSA-LINHA
+                                    THRU P9A-PROCESSA-LINHA-FIM
+                    END-READ
+                END-PERFORM
+              ELSE
+                DISPLAY 'ERRO AO ABRIR ARQUIVO DE LOTE DE NOTAS'
+                MOVE WS-FTN TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FTN ' - ' WS-FS-MSG
+              END-IF
+                CLOSE TRANSNOTA
+            END-IF
+            DISPLAY '*** PROCESSAMENTO EM LOTE CONCLUIDO ***'
+            .
+       P9-LOTE-FIM.
+
+      *PROCESSA UMA LINHA DO ARQUIVO DE LOTE:
+      *ID-ALUNO;ID-MATERIA;NOTA1;NOTA2;NOTA3;NOTA4
+       P9A-PROCESSA-LINHA.
+            UNSTRING REG-TRANSNOTA DELIMITED BY ';'
+                INTO WS-ID-ALUNO-T  WS-ID-MATERIA-T
+                     WS-NOTA1-T     WS-NOTA2-T
+                     WS-NOTA3-T     WS-NOTA4-T
+            END-UNSTRING
+
+            MOVE WS-ID-ALUNO-T             TO ID-ALUNO
+            PERFORM P1C-ALUNO-LOTE         THRU P1C-ALUNO-LOTE-FIM
+            IF NOT ACHOU-ALUNO-LOTE
+                DISPLAY 'LOTE: ALUNO ' WS-ID-ALUNO-T
+                        ' NAO ENCONTRADO - LINHA IGNORADA.'
+                GO TO P9A-PROCESSA-LINHA-FIM
+            END-IF
+
+            MOVE WS-ID-MATERIA-T           TO ID-MATERIA
+            PERFORM P2C-MATERIA-LOTE       THRU P2C-MATERIA-LOTE-FIM
+            IF NOT ACHOU-MATERIA-LOTE
+                DISPLAY 'LOTE: MATERIA ' WS-ID-MATERIA-T
+                        ' NAO ENCONTRADA - LINHA IGNORADA.'
+                GO TO P9A-PROCESSA-LINHA-FIM
+            END-IF
+
+            PERFORM P2B-VERIFICA-MATRICULA
+                    THRU P2B-VERIFICA-MATRICULA-FIM
+            IF NOT ACHOU-MATRICULA
+                DISPLAY 'LOTE: ALUNO ' WS-ID-ALUNO-T
+                        ' NAO MATRICULADO NA MATERIA '
+                        WS-ID-MATERIA-T ' - LINHA IGNORADA.'
+                GO TO P9A-PROCESSA-LINHA-FIM
+            END-IF
+
+            IF NOT(WS-NOTA1-T > 0 AND WS-NOTA1-T < 100)
+               OR NOT(WS-NOTA2-T > 0 AND WS-NOTA2-T < 100)
+               OR NOT(WS-NOTA3-T > 0 AND WS-NOTA3-T < 100)
+               OR NOT(WS-NOTA4-T > 0 AND WS-NOTA4-T < 100)
+                DISPLAY 'LOTE: NOTAS INVALIDAS PARA ALUNO '
+                        WS-ID-ALUNO-T ' MATERIA ' WS-ID-MATERIA-T
+                        ' - LINHA IGNORADA.'
+                GO TO P9A-PROCESSA-LINHA-FIM
+            END-IF
+
+            MOVE WS-NOTA1-T                TO WS-NOTA1
+            MOVE WS-NOTA2-T                TO WS-NOTA2
+            MOVE WS-NOTA3-T                TO WS-NOTA3
+            MOVE WS-NOTA4-T                TO WS-NOTA4
+
+            PERFORM P5-CALCULO     THRU P5-CALCULO-FIM
+            PERFORM P4B-BUSCA-EXISTENTE
+                    THRU P4B-BUSCA-EXISTENTE-FIM
+            IF NOT ACHOU-REGISTRO
+               PERFORM P4-GERA-CHAVE THRU P4-GERA-CHAVE-FIM
+            END-IF
+            PERFORM P5-REGISTRO    THRU P5-REGISTRO-FIM
+            PERFORM P6-EVAPR       THRU P6-EVAPR-FIM
+
+            DISPLAY 'LOTE: ALUNO ' WS-ID-ALUNO1 ' MATERIA '
+                    WS-ID-MATERIA1 ' MEDIA ' WS-MD-ALUNO
+                    ' STATUS ' WS-ST-APROVACAO
+            .
+       P9A-PROCESSA-LINHA-FIM.
+
+      *CONSULTA DO ALUNO SEM INTERACAO, PARA USO NO LANCAMENTO EM LOTE
+       P1C-ALUNO-LOTE.
+            MOVE 'N'                      TO WS-ACHOU-ALUNO-LOTE
+            OPEN INPUT ALUNO
+
+            IF WS-FLS EQUAL 35 THEN
+               OPEN OUTPUT ALUNO
+            END-IF
+
+            IF FLS-OK
+                READ ALUNO INTO WS-ALUNO
+                    KEY IS ID-ALUNO
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        MOVE WS-ID-ALUNO   TO WS-ID-ALUNO1
+                        MOVE WS-NM-ALUNO   TO WS-NM-ALUNO1
+                        MOVE 'S'           TO WS-ACHOU-ALUNO-LOTE
+                END-READ
+            END-IF
+            CLOSE ALUNO
+            .
+       P1C-ALUNO-LOTE-FIM.
+
+      *CONSULTA DA MATERIA SEM INTERACAO, PARA USO NO LANCAMENTO EM LOTE
+       P2C-MATERIA-LOTE.
+            MOVE 'N'                      TO WS-ACHOU-MATERIA-LOTE
+            OPEN INPUT MATERIA
+
+            IF WS-FILES EQUAL 35 THEN
+               OPEN OUTPUT MATERIA
+            END-IF
+
+            IF FILES-OK
+                READ MATERIA INTO WS-MATERIA
+                    KEY IS ID-MATERIA
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        MOVE WS-ID-MATERIA   TO WS-ID-MATERIA1
+                        MOVE WS-NM-MATERIA   TO WS-NM-MATERIA1
+                        MOVE WS-NT-APROVACAO TO WS-NT-APROVACAO1
+                        MOVE 'S'             TO WS-ACHOU-MATERIA-LOTE
+                END-READ
+            END-IF
+            CLOSE MATERIA
+            .
+       P2C-MATERIA-LOTE-FIM.
+
+       COPY FSDECODE.
+       COPY AUDITLOG.
        P0-FIM.
 
             GOBACK.
