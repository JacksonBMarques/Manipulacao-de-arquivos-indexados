@@ -5,6 +5,11 @@
       * Tectonics: cobc Linguagem: COBOL
       * Complexidade: C
       * UPDATE: 28/01/2024 - TRNASFORMADO DE PROGRAMA PARA MODULO
+      * UPDATE: 01/02/2024 - ALTERACAO DO TELEFONE NO FORMATO PADRAO
+      *                      PREFIXO-SUFIXO (5-4 DIGITOS)
+      * UPDATE: 06/02/2024 - REJEITA NOME DE ALUNO EM BRANCO
+      * UPDATE: 09/02/2024 - PERMITE NAVEGAR PELA LISTA DE ALUNOS E
+      *         ESCOLHER UM DELES, EM VEZ DE INFORMAR O NUMERO OU NOME
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALTALUN.
@@ -15,37 +20,60 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT ALUNO ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS RANDOM
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS DYNAMIC
                 RECORD KEY IS ID-ALUNO
+                LOCK MODE IS AUTOMATIC
                 FILE STATUS IS WS-FILES.
 
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNO.
           COPY CFPK0001.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
 
        WORKING-STORAGE SECTION.
-       01 WS-ALUNO                       PIC X(32) VALUE SPACES.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       01 WS-ALUNO                       PIC X(34) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO.
-          03 WS-ID-ALUNO                 PIC 9(03).
+          03 WS-ID-ALUNO                 PIC 9(05).
           03 WS-NM-ALUNO                 PIC X(20).
-          03 WS-TL-ALUNO                 PIC 9(09).
+          03 WS-TL-ALUNO.
+             05 WS-TL-PREFIXO            PIC 9(05).
+             05 WS-TL-SUFIXO             PIC 9(04).
        77 WS-FILES                       PIC 99.
           88 FILES-OK                    VALUE 0.
+       77 WS-EOF                         PIC X.
+          88 EOF-OK                      VALUE 'S' FALSE 'N'.
+       77 WS-ACHOU-ALUNO                 PIC X VALUE 'N'.
+          88 ACHOU-ALUNO                 VALUE 'S'.
+       77 WS-NM-BUSCA                    PIC X(20) VALUE SPACES.
        77 WS-EXIT                        PIC X.
           88 EXIT-OK                     VALUE 'F' FALSE 'N'.
        77 WS-CONFIRM                     PIC X VALUE SPACES.
+      *CONTROLE DE PAGINACAO DA NAVEGACAO PELA LISTA DE ALUNOS
+       77 WS-LINHA-PAG                   PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                   PIC X VALUE SPACES.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
          03 LK-MENSAGEM                  PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           COPY PATHENV.
             DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
             SET EXIT-OK              TO FALSE
             PERFORM P1-ALTERAR    THRU P1-FIM UNTIL EXIT-OK
             PERFORM P0-FIM
@@ -54,43 +82,85 @@
             .
        P1-ALTERAR.
             SET FILES-OK              TO TRUE
+            SET EOF-OK                TO FALSE
+            MOVE 'N'                  TO WS-ACHOU-ALUNO
             MOVE SPACES               TO WS-CONFIRM
 
             OPEN I-O ALUNO
 
             IF FILES-OK THEN
-                DISPLAY 'Informe o numero de identificacao do contato'
+                DISPLAY 'Informe o numero de identificacao do aluno'
+                         ' (ou 0 para buscar pelo nome, ou 99999 para'
+                         ' navegar pela lista de alunos):'
                 ACCEPT ID-ALUNO
 
-                READ ALUNO INTO WS-ALUNO
-                    KEY IS ID-ALUNO
-                    INVALID KEY
-                        DISPLAY 'ALUNO NAO EXISTE!'
-                    NOT INVALID KEY
-                        DISPLAY 'Nome atual: ' WS-NM-ALUNO
-                        DISPLAY 'Informe novo nome'
-                        ACCEPT NM-ALUNO
-                        DISPLAY 'Telefone atual: ' WS-TL-ALUNO
-                        DISPLAY 'Informe novo Telefone'
-                        ACCEPT TL-ALUNO
-                        DISPLAY 'TECLE '
-                                '<S> Para confirmar ou <QUALQUER TECLA>'
-                                ' para continuar com o atual.'
-                        ACCEPT WS-CONFIRM
-                        EVALUATE WS-CONFIRM
-                        WHEN 'S'
-                           REWRITE REG-ALUNO
-                           DISPLAY 'Aluno atualizado com sucesso!'
-                        WHEN 's'
-                           REWRITE REG-ALUNO
-                           DISPLAY 'Aluno atualizado com sucesso!'
-                        WHEN OTHER
-                           DISPLAY 'Alteracao nao realizada!'
-                        END-EVALUATE
-                END-READ
+                EVALUATE TRUE
+                    WHEN ID-ALUNO EQUAL ZEROS
+                       PERFORM P2-BUSCANOME     THRU P2-BUSCANOME-FIM
+                    WHEN ID-ALUNO EQUAL 99999
+                       PERFORM P4-NAVEGA-ALUNOS
+                               THRU P4-NAVEGA-ALUNOS-FIM
+                    WHEN OTHER
+                       READ ALUNO INTO WS-ALUNO
+                           KEY IS ID-ALUNO
+                           INVALID KEY
+                               DISPLAY 'ALUNO NAO EXISTE!'
+                           NOT INVALID KEY
+                               MOVE 'S'          TO WS-ACHOU-ALUNO
+                       END-READ
+                END-EVALUATE
+
+                IF ACHOU-ALUNO
+                    DISPLAY 'Nome atual: ' WS-NM-ALUNO
+                    DISPLAY 'Informe novo nome'
+                    ACCEPT NM-ALUNO
+                    PERFORM P3-VALIDA-NOME THRU P3-VALIDA-NOME-FIM
+                    DISPLAY 'Telefone atual: ' WS-TL-PREFIXO '-'
+                            WS-TL-SUFIXO
+                    DISPLAY 'Informe novo Telefone, no formato'
+                            ' PREFIXO-SUFIXO'
+                    DISPLAY 'Prefixo (5 digitos): '
+                    ACCEPT TL-PREFIXO
+                    DISPLAY 'Sufixo (4 digitos): '
+                    ACCEPT TL-SUFIXO
+                    DISPLAY 'TECLE '
+                            '<S> Para confirmar ou <QUALQUER TECLA>'
+                            ' para continuar com o atual.'
+                    ACCEPT WS-CONFIRM
+                    EVALUATE WS-CONFIRM
+                    WHEN 'S'
+                       REWRITE REG-ALUNO
+                       DISPLAY 'Aluno atualizado com sucesso!'
+                       MOVE 'ALTALUN'   TO WS-AUD-PROGRAMA
+                       MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                       STRING 'ALUNO ' ID-ALUNO ' - '
+                              FUNCTION TRIM(NM-ALUNO)
+                              DELIMITED BY SIZE
+                              INTO WS-AUD-DETALHE
+                       END-STRING
+                       PERFORM A9-GRAVA-AUDITORIA
+                               THRU A9-GRAVA-AUDITORIA-FIM
+                    WHEN 's'
+                       REWRITE REG-ALUNO
+                       DISPLAY 'Aluno atualizado com sucesso!'
+                       MOVE 'ALTALUN'   TO WS-AUD-PROGRAMA
+                       MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                       STRING 'ALUNO ' ID-ALUNO ' - '
+                              FUNCTION TRIM(NM-ALUNO)
+                              DELIMITED BY SIZE
+                              INTO WS-AUD-DETALHE
+                       END-STRING
+                       PERFORM A9-GRAVA-AUDITORIA
+                               THRU A9-GRAVA-AUDITORIA-FIM
+                    WHEN OTHER
+                       DISPLAY 'Alteracao nao realizada!'
+                    END-EVALUATE
+                END-IF
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
-                DISPLAY 'FILE STATUS: ' WS-FILES
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
             END-IF
 
             CLOSE ALUNO
@@ -107,6 +177,98 @@
 
        P1-FIM.
 
+      *REJEITA NOME DE ALUNO EM BRANCO, MANTENDO O NOME ANTERIOR
+       P3-VALIDA-NOME.
+            IF FUNCTION TRIM(NM-ALUNO) EQUAL SPACES
+               DISPLAY '***************************************'
+               DISPLAY '*  NOME DO ALUNO NAO PODE SER EM       *'
+               DISPLAY '*  BRANCO - TENTE NOVAMENTE            *'
+               DISPLAY '***************************************'
+               DISPLAY 'Informe novo nome'
+               ACCEPT NM-ALUNO
+               PERFORM P3-VALIDA-NOME
+            END-IF
+            .
+       P3-VALIDA-NOME-FIM.
+
+       P2-BUSCANOME.
+            DISPLAY 'Informe o nome (ou parte do nome) do aluno:'
+            MOVE SPACES                  TO WS-NM-BUSCA
+            ACCEPT WS-NM-BUSCA
+
+            PERFORM UNTIL EOF-OK OR ACHOU-ALUNO
+                READ ALUNO NEXT RECORD INTO WS-ALUNO
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        IF FUNCTION TRIM(WS-NM-ALUNO) EQUAL
+                           FUNCTION TRIM(WS-NM-BUSCA)
+                           MOVE 'S'          TO WS-ACHOU-ALUNO
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            IF NOT ACHOU-ALUNO
+               DISPLAY 'ALUNO NAO ENCONTRADO PARA O NOME INFORMADO!'
+            END-IF
+
+            .
+       P2-BUSCANOME-FIM.
+
+      *NAVEGA PELA LISTA DE ALUNOS, PAGINANDO DE 20 EM 20, E PERMITE
+      *ESCOLHER UM DELES PELO NUMERO DE IDENTIFICACAO
+       P4-NAVEGA-ALUNOS.
+            SET EOF-OK                   TO FALSE
+            SET WS-LINHA-PAG             TO 0
+
+            PERFORM UNTIL EOF-OK
+                READ ALUNO NEXT RECORD INTO WS-ALUNO
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       DISPLAY WS-ID-ALUNO ' - '
+                               FUNCTION TRIM(WS-NM-ALUNO)
+
+                       ADD 1   TO WS-LINHA-PAG
+                       IF WS-LINHA-PAG >= 20
+                          PERFORM P4A-PAUSA-PAGINA
+                                  THRU P4A-PAUSA-PAGINA-FIM
+                       END-IF
+                END-READ
+            END-PERFORM
+
+            DISPLAY 'Informe o numero de identificacao do aluno'
+                    ' escolhido (ou 0 para cancelar):'
+            ACCEPT ID-ALUNO
+            IF ID-ALUNO NOT EQUAL ZEROS
+               READ ALUNO INTO WS-ALUNO
+                   KEY IS ID-ALUNO
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO EXISTE!'
+                   NOT INVALID KEY
+                       MOVE 'S'          TO WS-ACHOU-ALUNO
+               END-READ
+            END-IF
+            .
+       P4-NAVEGA-ALUNOS-FIM.
+
+      *PAUSA A NAVEGACAO A CADA 20 REGISTROS EXIBIDOS
+       P4A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG             TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a navegacao.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK                TO TRUE
+            END-IF
+            .
+       P4A-PAUSA-PAGINA-FIM.
+
+       COPY FSDECODE.
+       COPY AUDITLOG.
+
 
        P0-FIM.
             GOBACK.
