@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: emitir o resumo geral de encerramento de periodo letivo
+      *          (totais de alunos, materias e lancamentos de notas,
+      *          taxa de aprovacao geral e media geral da escola)
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE ESTATISTICAS GERAIS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTATGER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FA.
+
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-MATERIA
+                FILE STATUS IS WS-FM.
+
+      * ARQUIVO COM A SITUACAO DE TODAS AS MATERIAS DE TODOS OS ALUNOS
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+       FD MATERIA.
+          COPY CFPK0002.
+       FD APROVACAO.
+          COPY CFPK0003.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-ALUNO1                    PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO1.
+          03 WS-ID-ALUNO1              PIC 9(05).
+          03 WS-NM-ALUNO1              PIC X(20).
+          03 WS-ID-MATERIA1            PIC 9(05).
+          03 WS-NM-MATERIA1            PIC X(20).
+          03 WS-ST-APROVACAO           PIC X(09).
+          03 WS-ID-REGISTRO            PIC 9(03).
+          03 WS-MD-ALUNO               PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO             PIC 9(04).
+
+       77 WS-FA                        PIC 99.
+          88 FA-OK                     VALUE 0.
+       77 WS-FM                        PIC 99.
+          88 FM-OK                     VALUE 0.
+       77 WS-FS                        PIC 99.
+          88 FS-OK                     VALUE 0.
+       77 WS-EOF                       PIC X.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                      PIC X.
+          88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+
+       77 WS-TOT-ALUNOS                PIC 9(005) VALUE ZEROS.
+       77 WS-TOT-MATERIAS              PIC 9(005) VALUE ZEROS.
+       77 WS-TOT-LANCAMENTOS           PIC 9(005) VALUE ZEROS.
+       77 WS-TOT-APROVADOS             PIC 9(005) VALUE ZEROS.
+       77 WS-TOT-REPROVADOS            PIC 9(005) VALUE ZEROS.
+       77 WS-SOMA-MEDIAS               PIC 9(07)V9(02) VALUE ZEROS.
+       77 WS-MEDIA-GERAL               PIC 9(03)V9(02) VALUE ZEROS.
+       77 WS-TAXA-APROVACAO            PIC 9(03)V9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-ESTATISTICAS  THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-ESTATISTICAS.
+            PERFORM P2-CONTA-ALUNOS     THRU P2-CONTA-ALUNOS-FIM
+            PERFORM P3-CONTA-MATERIAS   THRU P3-CONTA-MATERIAS-FIM
+            PERFORM P4-CONTA-LANCAMENTOS
+                    THRU P4-CONTA-LANCAMENTOS-FIM
+
+            DISPLAY '*** RESUMO GERAL DE ENCERRAMENTO DE PERIODO ***'
+            DISPLAY '   ALUNOS CADASTRADOS      : ' WS-TOT-ALUNOS
+            DISPLAY '   MATERIAS CADASTRADAS    : ' WS-TOT-MATERIAS
+            DISPLAY '   NOTAS LANCADAS          : ' WS-TOT-LANCAMENTOS
+            IF WS-TOT-LANCAMENTOS > ZEROS
+               COMPUTE WS-MEDIA-GERAL ROUNDED =
+                       WS-SOMA-MEDIAS / WS-TOT-LANCAMENTOS
+               END-COMPUTE
+               COMPUTE WS-TAXA-APROVACAO ROUNDED =
+                       WS-TOT-APROVADOS * 100 / WS-TOT-LANCAMENTOS
+               END-COMPUTE
+               DISPLAY '   APROVADOS               : ' WS-TOT-APROVADOS
+               DISPLAY '   REPROVADOS              : ' WS-TOT-REPROVADOS
+               DISPLAY '   TAXA DE APROVACAO GERAL : ' WS-TAXA-APROVACAO
+                       '%'
+               DISPLAY '   MEDIA GERAL DA ESCOLA   : ' WS-MEDIA-GERAL
+            ELSE
+               DISPLAY '   NENHUMA NOTA LANCADA ATE O MOMENTO.'
+            END-IF
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+       P1-FIM.
+
+       P2-CONTA-ALUNOS.
+            SET EOF-OK                TO FALSE
+            SET FA-OK                 TO TRUE
+            MOVE ZEROS                TO WS-TOT-ALUNOS
+
+            OPEN INPUT ALUNO
+            IF FA-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ ALUNO
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          ADD 1      TO WS-TOT-ALUNOS
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
+               MOVE WS-FA TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FA ' - ' WS-FS-MSG
+            END-IF
+            CLOSE ALUNO
+
+            .
+       P2-CONTA-ALUNOS-FIM.
+
+       P3-CONTA-MATERIAS.
+            SET EOF-OK                TO FALSE
+            SET FM-OK                 TO TRUE
+            MOVE ZEROS                TO WS-TOT-MATERIAS
+
+            OPEN INPUT MATERIA
+            IF FM-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ MATERIA
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          ADD 1      TO WS-TOT-MATERIAS
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE MATERIAS'
+               MOVE WS-FM TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FM ' - ' WS-FS-MSG
+            END-IF
+            CLOSE MATERIA
+
+            .
+       P3-CONTA-MATERIAS-FIM.
+
+       P4-CONTA-LANCAMENTOS.
+            SET EOF-OK                TO FALSE
+            SET FS-OK                 TO TRUE
+            MOVE ZEROS                TO WS-TOT-LANCAMENTOS
+                                          WS-TOT-APROVADOS
+                                          WS-TOT-REPROVADOS
+            MOVE ZEROS                TO WS-SOMA-MEDIAS
+
+            OPEN INPUT APROVACAO
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ APROVACAO INTO WS-ALUNO1
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          ADD 1            TO WS-TOT-LANCAMENTOS
+                          ADD WS-MD-ALUNO  TO WS-SOMA-MEDIAS
+                          IF WS-ST-APROVACAO EQUAL 'APROVADO'
+                             ADD 1          TO WS-TOT-APROVADOS
+                          ELSE
+                             ADD 1          TO WS-TOT-REPROVADOS
+                          END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE SITUACOES'
+               MOVE WS-FS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+            CLOSE APROVACAO
+
+            .
+       P4-CONTA-LANCAMENTOS-FIM.
+       COPY FSDECODE.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM ESTATGER.
