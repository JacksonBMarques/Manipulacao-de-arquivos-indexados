@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: LAYOUT DO REGISTRO DE APROVADOS - CFP001S4.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 30/01/2024 - INCLUSAO DO ANO LETIVO DE REFERENCIA
+      * UPDATE: 31/01/2024 - AMPLIACAO DAS CHAVES ID-ALUNO2/ID-MATERIA2
+      ******************************************************************
+       01  APRALUNO.
+           03  ID-ALUNO2               PIC 9(05).
+           03  NM-ALUNO2               PIC X(20).
+           03  ID-MATERIA2             PIC 9(05).
+           03  NM-MATERIA2             PIC X(20).
+           03  ST-APROVACAO1           PIC X(09).
+           03  ID-REGISTRO1            PIC 9(03).
+           03  MD-ALUNO1               PIC 9(02)V9(02).
+           03  ANO-LETIVO2             PIC 9(04).
