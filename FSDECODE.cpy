@@ -0,0 +1,63 @@
+      ******************************************************************
+      * TRADUZ O CODIGO DE WS-FS-CODE NUMA MENSAGEM LEGIVEL EM WS-FS-MSG
+      * CHAMAR COM: MOVE <status> TO WS-FS-CODE
+      *             PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+      ******************************************************************
+       F9-DECODE-STATUS.
+            EVALUATE WS-FS-CODE
+                WHEN 00
+                    MOVE 'OPERACAO CONCLUIDA COM SUCESSO'
+                                               TO WS-FS-MSG
+                WHEN 10
+                    MOVE 'FIM DE ARQUIVO'      TO WS-FS-MSG
+                WHEN 21
+                    MOVE 'CHAVE FORA DE SEQUENCIA'
+                                               TO WS-FS-MSG
+                WHEN 22
+                    MOVE 'REGISTRO DUPLICADO'  TO WS-FS-MSG
+                WHEN 23
+                    MOVE 'REGISTRO NAO ENCONTRADO'
+                                               TO WS-FS-MSG
+                WHEN 24
+                    MOVE 'LIMITE DO ARQUIVO EXCEDIDO'
+                                               TO WS-FS-MSG
+                WHEN 34
+                    MOVE 'AREA DO ARQUIVO ESGOTADA'
+                                               TO WS-FS-MSG
+                WHEN 35
+                    MOVE 'ARQUIVO NAO ENCONTRADO'
+                                               TO WS-FS-MSG
+                WHEN 37
+                    MOVE 'ACESSO AO ARQUIVO NAO PERMITIDO'
+                                               TO WS-FS-MSG
+                WHEN 41
+                    MOVE 'ARQUIVO JA ABERTO'   TO WS-FS-MSG
+                WHEN 42
+                    MOVE 'ARQUIVO JA FECHADO'  TO WS-FS-MSG
+                WHEN 43
+                    MOVE 'NENHUM REGISTRO LIDO ANTES DO REWRITE'
+                                               TO WS-FS-MSG
+                WHEN 46
+                    MOVE 'LEITURA SEQUENCIAL SEM REGISTRO VALIDO'
+                                               TO WS-FS-MSG
+                WHEN 47
+                    MOVE 'OPERACAO DE LEITURA NAO PERMITIDA'
+                                               TO WS-FS-MSG
+                WHEN 48
+                    MOVE 'OPERACAO DE GRAVACAO NAO PERMITIDA'
+                                               TO WS-FS-MSG
+                WHEN 49
+                    MOVE 'OPERACAO DE EXCLUSAO NAO PERMITIDA'
+                                               TO WS-FS-MSG
+                WHEN 92
+                    MOVE 'ARQUIVO BLOQUEADO POR OUTRA SESSAO'
+                                               TO WS-FS-MSG
+                WHEN 93
+                    MOVE 'REGISTRO BLOQUEADO POR OUTRA SESSAO'
+                                               TO WS-FS-MSG
+                WHEN OTHER
+                    MOVE 'ERRO DE ENTRADA/SAIDA NO ARQUIVO'
+                                               TO WS-FS-MSG
+            END-EVALUATE
+            .
+       F9-DECODE-STATUS-FIM.
