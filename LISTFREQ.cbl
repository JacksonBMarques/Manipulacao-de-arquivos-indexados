@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: listar os registros de frequencia salvos num arquivo
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE LISTAGEM DE FREQUENCIA
+      * UPDATE: 08/02/2024 - PAGINACAO DA LISTAGEM DE 20 EM 20 REGISTROS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTFREQ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT FREQUENCIA ASSIGN TO WS-PATH-FREQUENCIA
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO4
+                FILE STATUS IS WS-FILES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FREQUENCIA.
+          COPY CFPK0007.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-FREQ                        PIC X(69) VALUE SPACES.
+       01 FILLER REDEFINES WS-FREQ.
+          03 WS-ID-ALUNO4                PIC 9(05).
+          03 WS-NM-ALUNO4                PIC X(20).
+          03 WS-ID-MATERIA4              PIC 9(05).
+          03 WS-NM-MATERIA4              PIC X(20).
+          03 WS-NR-AULAS                 PIC 9(03).
+          03 WS-NR-FALTAS                PIC 9(03).
+          03 WS-PC-FREQUENCIA            PIC 9(03)V9(02).
+          03 WS-ID-REGISTRO4             PIC 9(03).
+       77 WS-FILES                       PIC 99.
+          88 FILES-OK                    VALUE 0.
+       77 WS-EOF                         PIC X.
+          88 EOF-OK                      VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                        PIC X.
+          88 EXIT-OK                     VALUE 'F' FALSE 'N'.
+       77 WS-CONT                        PIC 9(003) VALUE ZEROS.
+      *CONTROLE DE PAGINACAO DA LISTAGEM
+       77 WS-LINHA-PAG                   PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                   PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-LISTAR    THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-LISTAR.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+            SET WS-CONT               TO 0
+            SET WS-LINHA-PAG          TO 0.
+
+            OPEN INPUT FREQUENCIA
+            IF FILES-OK THEN
+            PERFORM UNTIL EOF-OK
+                IF FILES-OK THEN
+                    READ FREQUENCIA INTO WS-FREQ
+
+                         AT END
+                            SET EOF-OK TO TRUE
+                         NOT AT END
+                             ADD 1     TO WS-CONT
+                             DISPLAY'REGISTRO '
+                                     WS-CONT
+                                     ': '
+                                     FUNCTION TRIM(WS-NM-ALUNO4)
+                                     ' - '
+                             FUNCTION TRIM(WS-NM-MATERIA4)
+                                     ' - Aulas: '
+                                     WS-NR-AULAS
+                                     ' Faltas: '
+                                     WS-NR-FALTAS
+                                     ' Frequencia: '
+                                     WS-PC-FREQUENCIA
+                                     '%'
+
+                             ADD 1   TO WS-LINHA-PAG
+                             IF WS-LINHA-PAG >= 20
+                                PERFORM P1A-PAUSA-PAGINA
+                                        THRU P1A-PAUSA-PAGINA-FIM
+                             END-IF
+
+                    END-READ
+                  END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO ABRIR ARQUIVO DE FREQUENCIA'
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE FREQUENCIA
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+
+       P1-FIM.
+
+      *PAUSA A LISTAGEM A CADA 20 REGISTROS EXIBIDOS
+       P1A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG          TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a listagem.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK             TO TRUE
+            END-IF
+            .
+       P1A-PAUSA-PAGINA-FIM.
+       COPY FSDECODE.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM LISTFREQ.
