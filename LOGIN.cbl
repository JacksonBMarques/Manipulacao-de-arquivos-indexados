@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: exigir usuario e senha de um operador cadastrado antes
+      *          de liberar o acesso ao sistema
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 30/01/2024 - CRIACAO DO MODULO DE LOGIN
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGIN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT OPERADOR ASSIGN TO WS-PATH-OPERADOR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-OPERADOR
+                FILE STATUS IS WS-FILES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OPERADOR.
+          COPY CFPK0010.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-OPERADOR                  PIC X(33) VALUE SPACES.
+       01 FILLER REDEFINES WS-OPERADOR.
+          03 WS-ID-OPERADOR            PIC 9(03).
+          03 WS-USUARIO                PIC X(15).
+          03 WS-SENHA                  PIC X(15).
+
+       77 WS-FILES                     PIC 99.
+          88 FILES-OK                  VALUE 0.
+       77 WS-EOF                       PIC X.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-TENTATIVAS                PIC 9(01) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS            PIC 9(01) VALUE 3.
+       77 WS-ACHOU-OPERADOR            PIC X VALUE 'N'.
+          88 ACHOU-OPERADOR            VALUE 'S'.
+       77 WS-USUARIO-DIGITADO          PIC X(15) VALUE SPACES.
+       77 WS-SENHA-DIGITADA            PIC X(15) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+         03 LK-ACESSO-NEGADO             PIC X.
+            88 LK-NEGADO                 VALUE 'S'.
+         03 LK-OPERADOR                  PIC X(15).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            MOVE 'N'                  TO LK-ACESSO-NEGADO
+            MOVE SPACES               TO LK-OPERADOR
+            PERFORM P1-CRIA-OPERADOR-PADRAO
+                    THRU P1-CRIA-OPERADOR-PADRAO-FIM
+            PERFORM P2-AUTENTICA THRU P2-AUTENTICA-FIM
+                    UNTIL ACHOU-OPERADOR
+                       OR WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+
+            IF NOT ACHOU-OPERADOR
+               DISPLAY '*****************************************'
+               DISPLAY '* NUMERO MAXIMO DE TENTATIVAS EXCEDIDO. *'
+               DISPLAY '*****************************************'
+               MOVE 'S'               TO LK-ACESSO-NEGADO
+            END-IF
+
+            PERFORM P0-FIM
+
+            .
+      *CRIA O ARQUIVO DE OPERADORES COM UM USUARIO PADRAO SE ELE AINDA
+      *NAO EXISTIR (MESMA LOGICA DO CONTADOR/AUDITORIA - STATUS 35)
+       P1-CRIA-OPERADOR-PADRAO.
+            OPEN INPUT OPERADOR
+            IF WS-FILES EQUAL 35
+               OPEN OUTPUT OPERADOR
+               MOVE 1                  TO ID-OPERADOR
+               MOVE 'ADMIN'            TO USUARIO
+               MOVE 'ADMIN'            TO SENHA
+               WRITE REG-OPERADOR
+               CLOSE OPERADOR
+               OPEN INPUT OPERADOR
+            END-IF
+            CLOSE OPERADOR
+            .
+       P1-CRIA-OPERADOR-PADRAO-FIM.
+
+       P2-AUTENTICA.
+            ADD 1                      TO WS-TENTATIVAS
+            DISPLAY '*** ACESSO AO SISTEMA ESCOLAR ***'
+            DISPLAY 'USUARIO:'
+            ACCEPT WS-USUARIO-DIGITADO
+            DISPLAY 'SENHA:'
+            ACCEPT WS-SENHA-DIGITADA
+
+            SET EOF-OK                 TO FALSE
+            SET FILES-OK               TO TRUE
+            MOVE 'N'                   TO WS-ACHOU-OPERADOR
+
+            OPEN INPUT OPERADOR
+            IF FILES-OK
+               PERFORM UNTIL EOF-OK OR ACHOU-OPERADOR
+                   READ OPERADOR INTO WS-OPERADOR
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF WS-USUARIO EQUAL WS-USUARIO-DIGITADO AND
+                              WS-SENHA   EQUAL WS-SENHA-DIGITADA
+                              MOVE 'S'   TO WS-ACHOU-OPERADOR
+                              MOVE WS-USUARIO TO LK-OPERADOR
+                           END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE OPERADORES'
+               MOVE WS-FILES TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+            CLOSE OPERADOR
+
+            IF ACHOU-OPERADOR
+               DISPLAY 'ACESSO LIBERADO. BEM-VINDO!'
+            ELSE
+               DISPLAY 'USUARIO OU SENHA INVALIDOS.'
+            END-IF
+            .
+       P2-AUTENTICA-FIM.
+
+       COPY FSDECODE.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM LOGIN.
