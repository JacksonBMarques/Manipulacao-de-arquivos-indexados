@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: listar turmas salvas num arquivo
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE LISTAGEM DE TURMAS
+      * UPDATE: 08/02/2024 - PAGINACAO DA LISTAGEM DE 20 EM 20 REGISTROS
+      * UPDATE: 11/02/2024 - EXIBE O PROFESSOR E O ROTEIRO DE CHAMADA
+      *                      (ALUNOS MATRICULADOS) DE CADA TURMA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTTURM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT TURMA ASSIGN TO WS-PATH-TURMA
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS SEQUENTIAL
+                RECORD KEY IS ID-TURMA
+                FILE STATUS IS WS-FILES.
+
+      * ARQUIVO DO ROTEIRO DE CHAMADA (MATRICULA DO ALUNO NA TURMA)
+                SELECT TURMALUNO ASSIGN TO WS-PATH-TURMALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO6
+                FILE STATUS IS WS-FTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TURMA.
+          COPY CFPK0005.
+       FD TURMALUNO.
+          COPY CFPK0011.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-TURMA                        PIC X(53) VALUE SPACES.
+       01 FILLER REDEFINES WS-TURMA.
+          03 WS-ID-TURMA                   PIC 9(03).
+          03 WS-NM-TURMA                   PIC X(20).
+          03 WS-TURNO-TURMA                PIC X(10).
+          03 WS-NM-PROFESSOR               PIC X(20).
+       01 WS-TURMALUNO                     PIC X(51) VALUE SPACES.
+       01 FILLER REDEFINES WS-TURMALUNO.
+          03 WS-ID-TURMA6                  PIC 9(03).
+          03 WS-NM-TURMA6                  PIC X(20).
+          03 WS-ID-ALUNO6                  PIC 9(05).
+          03 WS-NM-ALUNO6                  PIC X(20).
+          03 WS-ID-REGISTRO6               PIC 9(03).
+       77 WS-FILES                         PIC 99.
+          88 FILES-OK                      VALUE 0.
+       77 WS-FTL                           PIC 99.
+          88 FTL-OK                        VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-EOF-ROTEIRO                   PIC X.
+          88 EOF-ROTEIRO-OK                VALUE 'S' FALSE 'N'.
+       77 WS-ACHOU-ROTEIRO                 PIC X VALUE 'N'.
+          88 ACHOU-ROTEIRO                 VALUE 'S'.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'F' FALSE 'N'.
+       77 WS-CONT                          PIC 9(003) VALUE ZEROS.
+      *CONTROLE DE PAGINACAO DA LISTAGEM
+       77 WS-LINHA-PAG                     PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                     PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-LISTAR    THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+
+            .
+       P1-LISTAR.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+            SET WS-CONT               TO 0
+            SET WS-LINHA-PAG          TO 0.
+
+            OPEN INPUT TURMA
+            IF FILES-OK THEN
+            PERFORM UNTIL EOF-OK
+                IF FILES-OK THEN
+                    READ TURMA INTO WS-TURMA
+
+                         AT END
+                            SET EOF-OK TO TRUE
+                         NOT AT END
+                             ADD 1     TO WS-CONT
+                             DISPLAY'REGISTRO '
+                                     WS-CONT
+                                     ': '
+                                     WS-ID-TURMA
+                                     ' - '
+                             FUNCTION TRIM(WS-NM-TURMA)
+                                     ' - Turno: '
+                                     WS-TURNO-TURMA
+                                     ' - Professor: '
+                             FUNCTION TRIM(WS-NM-PROFESSOR)
+
+                             PERFORM P1B-LISTA-ROTEIRO
+                                     THRU P1B-LISTA-ROTEIRO-FIM
+
+                             ADD 1   TO WS-LINHA-PAG
+                             IF WS-LINHA-PAG >= 20
+                                PERFORM P1A-PAUSA-PAGINA
+                                        THRU P1A-PAUSA-PAGINA-FIM
+                             END-IF
+
+                    END-READ
+                  END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO ABRIR ARQUIVO DE TURMAS'
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE TURMA
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+
+            .
+
+       P1-FIM.
+
+      *LISTA OS ALUNOS DO ROTEIRO DE CHAMADA DA TURMA EXIBIDA
+       P1B-LISTA-ROTEIRO.
+            SET EOF-ROTEIRO-OK            TO FALSE
+            MOVE 'N'                      TO WS-ACHOU-ROTEIRO
+            SET FTL-OK                    TO TRUE
+
+            OPEN INPUT TURMALUNO
+            IF WS-FTL EQUAL 35
+               OPEN OUTPUT TURMALUNO
+               CLOSE TURMALUNO
+               OPEN INPUT TURMALUNO
+            END-IF
+
+            IF FTL-OK
+               PERFORM UNTIL EOF-ROTEIRO-OK
+                   READ TURMALUNO INTO WS-TURMALUNO
+                       AT END
+                          SET EOF-ROTEIRO-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-TURMA6 EQUAL WS-ID-TURMA
+                             MOVE 'S'      TO WS-ACHOU-ROTEIRO
+                             DISPLAY '      ALUNO: ' WS-ID-ALUNO6
+                                     ' - '
+                                     FUNCTION TRIM(WS-NM-ALUNO6)
+                          END-IF
+                   END-READ
+               END-PERFORM
+            END-IF
+
+            CLOSE TURMALUNO
+
+            IF NOT ACHOU-ROTEIRO
+               DISPLAY '      NENHUM ALUNO MATRICULADO NESTA TURMA'
+            END-IF
+            .
+       P1B-LISTA-ROTEIRO-FIM.
+
+      *PAUSA A LISTAGEM A CADA 20 REGISTROS EXIBIDOS
+       P1A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG          TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a listagem.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK             TO TRUE
+            END-IF
+            .
+       P1A-PAUSA-PAGINA-FIM.
+       COPY FSDECODE.
+
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM LISTTURM.
