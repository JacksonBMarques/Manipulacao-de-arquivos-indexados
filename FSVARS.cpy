@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 29/01/2024
+      * Purpose: VARIAVEIS AUXILIARES PARA TRADUZIR O FILE STATUS NUM
+      *          TEXTO LEGIVEL (VEJA FSDECODE.CPY)
+      ******************************************************************
+       77 WS-FS-CODE               PIC 99     VALUE ZEROS.
+       77 WS-FS-MSG                PIC X(40)  VALUE SPACES.
