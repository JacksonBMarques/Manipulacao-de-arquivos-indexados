@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: listar alunos salvos num arquivo
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE LISTAGEM DE ALUNOS
+      * UPDATE: 08/02/2024 - PAGINACAO DA LISTAGEM DE 20 EM 20 REGISTROS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTALUN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FILES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-ALUNO                        PIC X(34) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO                    PIC 9(05).
+          03 WS-NM-ALUNO                    PIC X(20).
+          03 WS-TL-ALUNO.
+             05 WS-TL-PREFIXO                PIC 9(05).
+             05 WS-TL-SUFIXO                 PIC 9(04).
+       77 WS-FILES                          PIC 99.
+          88 FILES-OK                       VALUE 0.
+       77 WS-EOF                            PIC X.
+          88 EOF-OK                         VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                           PIC X.
+          88 EXIT-OK                        VALUE 'F' FALSE 'N'.
+       77 WS-CONT                           PIC 9(003) VALUE ZEROS.
+      *CONTROLE DE PAGINACAO DA LISTAGEM
+       77 WS-LINHA-PAG                      PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                      PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                   PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-LISTAR    THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+
+            .
+       P1-LISTAR.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+            SET WS-CONT               TO 0
+            SET WS-LINHA-PAG          TO 0.
+
+            OPEN INPUT ALUNO
+            IF FILES-OK THEN
+            PERFORM UNTIL EOF-OK
+                IF FILES-OK THEN
+                    READ ALUNO INTO WS-ALUNO
+
+                         AT END
+                            SET EOF-OK TO TRUE
+                         NOT AT END
+                             ADD 1     TO WS-CONT
+                             DISPLAY'REGISTRO '
+                                     WS-CONT
+                                     ': '
+                                     WS-ID-ALUNO
+                                     ' - '
+                             FUNCTION TRIM(WS-NM-ALUNO)
+                                     ' - Tel: '
+                                     WS-TL-PREFIXO '-' WS-TL-SUFIXO
+
+                             ADD 1   TO WS-LINHA-PAG
+                             IF WS-LINHA-PAG >= 20
+                                PERFORM P1A-PAUSA-PAGINA
+                                        THRU P1A-PAUSA-PAGINA-FIM
+                             END-IF
+
+                    END-READ
+                  END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE ALUNO
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+
+            .
+
+       P1-FIM.
+
+      *PAUSA A LISTAGEM A CADA 20 REGISTROS EXIBIDOS
+       P1A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG          TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a listagem.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK             TO TRUE
+            END-IF
+            .
+       P1A-PAUSA-PAGINA-FIM.
+       COPY FSDECODE.
+
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM LISTALUN.
