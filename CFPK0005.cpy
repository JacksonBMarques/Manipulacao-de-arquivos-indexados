@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: LAYOUT DO REGISTRO DE TURMAS - CFP001S5.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO LAYOUT DE TURMAS
+      * UPDATE: 11/02/2024 - INCLUSAO DO PROFESSOR RESPONSAVEL PELA
+      *                      TURMA
+      ******************************************************************
+       01  REG-TURMA.
+           03  ID-TURMA                PIC 9(03).
+           03  NM-TURMA                PIC X(20).
+           03  TURNO-TURMA             PIC X(10).
+           03  NM-PROFESSOR            PIC X(20).
