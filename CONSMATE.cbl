@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: Consultar materias salvas num arquivo
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE CONSULTA DE MATERIAS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSMATE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS RANDOM
+                RECORD KEY IS ID-MATERIA
+                FILE STATUS IS WS-FILES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIA.
+          COPY CFPK0002.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-MATERIA                  PIC X(29) VALUE SPACES.
+       01 FILLER REDEFINES WS-MATERIA.
+          03 WS-ID-MATERIA               PIC 9(05).
+          03 WS-NM-MATERIA               PIC X(20).
+          03 WS-NT-APROVACAO             PIC 9(02)V9(02).
+       77 WS-FILES                       PIC 99.
+          88 FILES-OK                    VALUE 0.
+       77 WS-EXIT                        PIC X.
+          88 EXIT-OK                     VALUE 'F' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-CONSULTA    THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+
+            .
+       P1-CONSULTA.
+            SET FILES-OK                 TO TRUE
+
+            OPEN INPUT MATERIA
+
+            IF FILES-OK THEN
+                DISPLAY 'Informe o numero de identificacao da materia'
+                ACCEPT ID-MATERIA
+
+
+                READ MATERIA INTO WS-MATERIA
+                  KEY IS ID-MATERIA
+                  INVALID KEY
+                    DISPLAY 'MATERIA NAO EXISTE!'
+                  NOT INVALID KEY
+                    DISPLAY WS-ID-MATERIA ' - '
+                             FUNCTION TRIM(WS-NM-MATERIA)
+                             ' - Nota de aprovacao: ' WS-NT-APROVACAO
+                END-READ
+
+
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS'
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE MATERIA
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+
+       P1-FIM.
+       COPY FSDECODE.
+
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM CONSMATE.
