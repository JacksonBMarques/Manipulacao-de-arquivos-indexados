@@ -0,0 +1,336 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: cadastrar turmas e salvar num arquivo
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE CADASTRO DE TURMAS
+      * UPDATE: 11/02/2024 - INCLUSAO DO PROFESSOR RESPONSAVEL E DA
+      *                      MATRICULA DOS ALUNOS NA TURMA (ROTEIRO)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADATURM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                DECIMAL-POINT IS COMMA.
+                INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT TURMA ASSIGN TO WS-PATH-TURMA
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS RANDOM
+                RECORD KEY IS ID-TURMA
+                LOCK MODE IS AUTOMATIC
+                FILE STATUS IS WS-FILES.
+
+      * ARQUIVO DE CONSULTA DOS NOMES DOS ALUNOS PELA CHAVE
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FLS.
+
+      * ARQUIVO DO ROTEIRO DE CHAMADA (MATRICULA DO ALUNO NA TURMA)
+                SELECT TURMALUNO ASSIGN TO WS-PATH-TURMALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-REGISTRO6
+                FILE STATUS IS WS-FTL.
+
+      * CONTADOR DO PROXIMO NUMERO DE REGISTRO DO ROTEIRO
+                SELECT CONTADOR ASSIGN TO WS-PATH-CONTADOR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-CONTADOR
+                FILE STATUS IS WS-FSC.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TURMA.
+          COPY CFPK0005.
+       FD ALUNO.
+          COPY CFPK0001.
+       FD TURMALUNO.
+          COPY CFPK0011.
+       FD CONTADOR.
+          COPY CFPK0008.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       01 WS-TURMA                        PIC X(53) VALUE SPACES.
+       01 FILLER REDEFINES WS-TURMA.
+          03 WS-ID-TURMA                  PIC 9(03).
+          03 WS-NM-TURMA                  PIC X(20).
+          03 WS-TURNO-TURMA               PIC X(10).
+          03 WS-NM-PROFESSOR              PIC X(20).
+      *VARIAVEIS DO CFPK0001
+       01 WS-ALUNO                        PIC X(34) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO                  PIC 9(05).
+          03 WS-NM-ALUNO                  PIC X(20).
+          03 TL-ALUNO.
+             05 WS-TL-PREFIXO             PIC 9(05).
+             05 WS-TL-SUFIXO              PIC 9(04).
+       77 WS-FILES                        PIC 99.
+          88 FILES-OK                     VALUE 0.
+       77 WS-FLS                          PIC 99.
+          88 FLS-OK                       VALUE 0.
+       77 WS-FTL                          PIC 99.
+          88 FTL-OK                       VALUE 0.
+       77 WS-FSC                          PIC 99.
+          88 FSC-OK                       VALUE 0.
+       77 WS-EXIT                         PIC X.
+          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-TURMA-GRAVADA                PIC X VALUE 'N'.
+          88 TURMA-GRAVADA                VALUE 'S'.
+       77 WS-CONT                         PIC 9(03) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                   PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
+            SET EXIT-OK                   TO FALSE
+            PERFORM P1-CADASTRA           THRU P1-FIM  UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+
+       P1-CADASTRA.
+            SET FILES-OK                  TO TRUE
+
+            DISPLAY 'PARA REGISTRAR UMA TURMA, INFORME: '
+            DISPLAY 'Um numero para identificacao: '
+            ACCEPT WS-ID-TURMA
+            DISPLAY 'Um nome para a turma: '
+            ACCEPT WS-NM-TURMA
+            PERFORM P1B-VALIDA-NOME      THRU P1B-VALIDA-NOME-FIM
+            DISPLAY 'O turno da turma (MATUTINO/VESPERTINO/NOTURNO): '
+            ACCEPT WS-TURNO-TURMA
+            DISPLAY 'O nome do professor responsavel pela turma: '
+            ACCEPT WS-NM-PROFESSOR
+
+            OPEN I-O TURMA
+
+            IF WS-FILES EQUAL 35 THEN
+                OPEN OUTPUT TURMA
+            END-IF
+
+            IF FILES-OK THEN
+                     MOVE WS-ID-TURMA             TO ID-TURMA
+                     MOVE WS-NM-TURMA             TO NM-TURMA
+                     MOVE WS-TURNO-TURMA          TO TURNO-TURMA
+                     MOVE WS-NM-PROFESSOR         TO NM-PROFESSOR
+                     MOVE 'N'                     TO WS-TURMA-GRAVADA
+
+                              WRITE REG-TURMA
+                           INVALID KEY
+                              DISPLAY 'TURMA JA CADASTRADA!'
+                           NOT INVALID KEY
+                              DISPLAY 'Turma cadastrada com sucesso!'
+                              MOVE 'CADATURM' TO WS-AUD-PROGRAMA
+                              MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+                              STRING 'TURMA ' WS-ID-TURMA ' - '
+                                     FUNCTION TRIM(WS-NM-TURMA)
+                                     DELIMITED BY SIZE
+                                     INTO WS-AUD-DETALHE
+                              END-STRING
+                              PERFORM A9-GRAVA-AUDITORIA
+                                      THRU A9-GRAVA-AUDITORIA-FIM
+                              MOVE 'S'       TO WS-TURMA-GRAVADA
+                     END-WRITE
+
+                CLOSE TURMA
+
+                IF TURMA-GRAVADA
+                   PERFORM P2-ROTEIRO-TURMA THRU P2-ROTEIRO-TURMA-FIM
+                END-IF
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TURMAS'
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+
+       P1-FIM-PARCIAL.
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+            .
+       P1-FIM.
+
+      *REJEITA NOME DE TURMA EM BRANCO
+       P1B-VALIDA-NOME.
+            IF FUNCTION TRIM(WS-NM-TURMA) EQUAL SPACES
+               DISPLAY '***************************************'
+               DISPLAY '*  NOME DA TURMA NAO PODE SER EM       *'
+               DISPLAY '*  BRANCO - TENTE NOVAMENTE            *'
+               DISPLAY '***************************************'
+               DISPLAY 'Um nome para a turma: '
+               ACCEPT WS-NM-TURMA
+               PERFORM P1B-VALIDA-NOME
+            END-IF
+            .
+       P1B-VALIDA-NOME-FIM.
+
+      *MONTA O ROTEIRO DE CHAMADA DA TURMA RECEM-CADASTRADA,
+      *VINCULANDO OS ALUNOS INFORMADOS UM A UM
+       P2-ROTEIRO-TURMA.
+            SET EXIT-OK                   TO FALSE
+            DISPLAY 'DESEJA MATRICULAR ALUNOS NESTA TURMA AGORA?'
+            DISPLAY 'TECLE: '
+                    '<QUALQUER TECLA> PARA MATRICULAR OU <F> PARA'
+                    ' FINALIZAR.'
+            ACCEPT WS-EXIT
+            IF WS-EXIT = 'f'
+               MOVE 'F'                   TO WS-EXIT
+            END-IF
+
+            PERFORM UNTIL EXIT-OK
+               PERFORM P2A-MATRICULA-ALUNO
+                       THRU P2A-MATRICULA-ALUNO-FIM
+
+               DISPLAY 'TECLE: '
+                       '<QUALQUER TECLA> PARA MATRICULAR OUTRO ALUNO'
+                       ' OU <F> PARA FINALIZAR.'
+               ACCEPT WS-EXIT
+               IF WS-EXIT = 'f'
+                  MOVE 'F'                TO WS-EXIT
+               END-IF
+            END-PERFORM
+            .
+       P2-ROTEIRO-TURMA-FIM.
+
+      *VALIDA UM ALUNO PELO CODIGO E GRAVA O VINCULO NO ROTEIRO
+       P2A-MATRICULA-ALUNO.
+            OPEN INPUT ALUNO
+            IF WS-FLS EQUAL 35
+               OPEN OUTPUT ALUNO
+            END-IF
+
+            IF FLS-OK
+               DISPLAY 'Informe o codigo do aluno a matricular:'
+               ACCEPT ID-ALUNO
+               READ ALUNO INTO WS-ALUNO
+                   KEY IS ID-ALUNO
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO EXISTE - MATRICULA IGNORADA'
+                   NOT INVALID KEY
+                       CLOSE ALUNO
+                       PERFORM P2B-GERA-CHAVE-ROTEIRO
+                               THRU P2B-GERA-CHAVE-ROTEIRO-FIM
+                       PERFORM P2C-GRAVA-ROTEIRO
+                               THRU P2C-GRAVA-ROTEIRO-FIM
+               END-READ
+            ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+               MOVE WS-FLS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FLS ' - ' WS-FS-MSG
+            END-IF
+            .
+       P2A-MATRICULA-ALUNO-FIM.
+
+      *GERA O PROXIMO NUMERO DE REGISTRO DO ROTEIRO A PARTIR DO
+      *ARQUIVO DE CONTADORES
+       P2B-GERA-CHAVE-ROTEIRO.
+            MOVE 6                        TO ID-CONTADOR
+            SET FSC-OK                    TO TRUE
+
+            OPEN I-O CONTADOR
+            IF WS-FSC EQUAL 35
+                 CLOSE CONTADOR
+                 OPEN OUTPUT CONTADOR
+                 CLOSE CONTADOR
+                 OPEN I-O CONTADOR
+            END-IF
+
+            IF FSC-OK THEN
+               MOVE 6                     TO ID-CONTADOR
+               READ CONTADOR
+                   INVALID KEY
+                       MOVE ZEROS         TO NR-ULTIMO-REGISTRO
+               END-READ
+
+               ADD 1                      TO NR-ULTIMO-REGISTRO
+               MOVE NR-ULTIMO-REGISTRO    TO WS-CONT
+
+               REWRITE REG-CONTADOR
+                   INVALID KEY
+                       WRITE REG-CONTADOR
+               END-REWRITE
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTADOR'
+              MOVE WS-FSC TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FSC ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE CONTADOR
+            .
+       P2B-GERA-CHAVE-ROTEIRO-FIM.
+
+      *GRAVA O VINCULO ALUNO/TURMA NO ARQUIVO DO ROTEIRO
+       P2C-GRAVA-ROTEIRO.
+            OPEN EXTEND TURMALUNO
+            IF WS-FTL EQUAL 35
+               OPEN OUTPUT TURMALUNO
+            END-IF
+
+            IF FTL-OK
+               MOVE WS-ID-TURMA            TO ID-TURMA6
+               MOVE WS-NM-TURMA            TO NM-TURMA6
+               MOVE WS-ID-ALUNO            TO ID-ALUNO6
+               MOVE WS-NM-ALUNO            TO NM-ALUNO6
+               MOVE WS-CONT                TO ID-REGISTRO6
+
+               WRITE REG-TURMALUNO
+                   INVALID KEY
+                       DISPLAY 'ERRO AO GRAVAR O VINCULO NO ROTEIRO'
+                   NOT INVALID KEY
+                       DISPLAY 'ALUNO ' WS-ID-ALUNO
+                               ' MATRICULADO NA TURMA ' WS-ID-TURMA
+                       MOVE 'CADATURM'    TO WS-AUD-PROGRAMA
+                       MOVE 'ROTEIRO'     TO WS-AUD-OPERACAO
+                       STRING 'ALUNO ' WS-ID-ALUNO ' NA TURMA '
+                              WS-ID-TURMA
+                              DELIMITED BY SIZE
+                              INTO WS-AUD-DETALHE
+                       END-STRING
+                       PERFORM A9-GRAVA-AUDITORIA
+                               THRU A9-GRAVA-AUDITORIA-FIM
+               END-WRITE
+
+               CLOSE TURMALUNO
+            ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DO ROTEIRO'
+               MOVE WS-FTL TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FTL ' - ' WS-FS-MSG
+            END-IF
+            .
+       P2C-GRAVA-ROTEIRO-FIM.
+
+       COPY FSDECODE.
+       COPY AUDITLOG.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM CADATURM.
