@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 11/02/2024
+      * Purpose: LAYOUT DO VINCULO ALUNO/TURMA - CFP001S14.DAT
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 11/02/2024 - CRIACAO DO LAYOUT DA MATRICULA DO ALUNO
+      *                      NA TURMA (ROTEIRO DE CHAMADA)
+      ******************************************************************
+       01  REG-TURMALUNO.
+           03  ID-TURMA6               PIC 9(03).
+           03  NM-TURMA6               PIC X(20).
+           03  ID-ALUNO6               PIC 9(05).
+           03  NM-ALUNO6               PIC X(20).
+           03  ID-REGISTRO6            PIC 9(03).
