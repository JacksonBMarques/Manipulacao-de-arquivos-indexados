@@ -5,6 +5,11 @@
       * Tectonics: cobc Linguagem: COBOL
       * Complexidade: C
       * UPDATE: 28/01/2024 - TRNASFORMADO DE PROGRAMA PARA MODULO
+      * UPDATE: 05/02/2024 - CONSULTA PASSA A EXIBIR O PANORAMA
+      *         COMPLETO DO ALUNO (MATRICULAS, FREQUENCIA, APROVACOES
+      *         E REPROVACOES), ALEM DOS DADOS CADASTRAIS
+      * UPDATE: 09/02/2024 - PERMITE NAVEGAR PELA LISTA DE ALUNOS E
+      *         ESCOLHER UM DELES, EM VEZ DE INFORMAR O NUMERO OU NOME
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONSALUN.
@@ -15,30 +20,125 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT ALUNO ASSIGN TO
-                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS RANDOM
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS DYNAMIC
                 RECORD KEY IS ID-ALUNO
                 FILE STATUS IS WS-FILES.
 
+      * ARQUIVO DE MATRICULAS DO ALUNO NAS MATERIAS
+                SELECT MATRICULA ASSIGN TO WS-PATH-MATRICULA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO5
+                FILE STATUS IS WS-FS-MATR.
+
+      * ARQUIVO DE FREQUENCIA DO ALUNO POR MATERIA
+                SELECT FREQUENCIA ASSIGN TO WS-PATH-FREQUENCIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO4
+                FILE STATUS IS WS-FS-FREQ.
+
+      * ARQUIVO HISTORICO (APPEND-ONLY) DE TODOS OS LANCAMENTOS APROVADOS
+                SELECT APROVACAO1 ASSIGN TO WS-PATH-APROVADOS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO1
+                FILE STATUS IS WS-FS-APR.
+
+      * ARQUIVO HISTORICO (APPEND-ONLY) DE TODOS OS LANCAMENTOS REPROVADOS
+                SELECT REPROVACAO ASSIGN TO WS-PATH-REPROVADOS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO3
+                FILE STATUS IS WS-FS-REP.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNO.
           COPY CFPK0001.
+       FD MATRICULA.
+          COPY CFPK0009.
+       FD FREQUENCIA.
+          COPY CFPK0007.
+       FD APROVACAO1.
+          COPY CFPK0004.
+       FD REPROVACAO.
+          COPY CFPK0006.
 
        WORKING-STORAGE SECTION.
-       01 WS-ALUNO                    PIC X(32) VALUE SPACES.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-ALUNO                    PIC X(34) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO.
-          03 WS-ID-ALUNO                 PIC 9(03).
+          03 WS-ID-ALUNO                 PIC 9(05).
           03 WS-NM-ALUNO                 PIC X(20).
           03 WS-TL-ALUNO.
              05 WS-PREFIXO               PIC 9(05).
              05 WS-SUFIXO                PIC 9(04).
+
+       01 WS-MATR                      PIC X(50) VALUE SPACES.
+       01 FILLER REDEFINES WS-MATR.
+          03 WS-ID-ALUNO5               PIC 9(05).
+          03 WS-NM-ALUNO5               PIC X(20).
+          03 WS-ID-MATERIA5             PIC 9(05).
+          03 WS-NM-MATERIA5             PIC X(20).
+          03 WS-ID-REGISTRO5            PIC 9(03).
+
+       01 WS-FREQ                      PIC X(69) VALUE SPACES.
+       01 FILLER REDEFINES WS-FREQ.
+          03 WS-ID-ALUNO4               PIC 9(05).
+          03 WS-NM-ALUNO4               PIC X(20).
+          03 WS-ID-MATERIA4             PIC 9(05).
+          03 WS-NM-MATERIA4             PIC X(20).
+          03 WS-NR-AULAS                PIC 9(03).
+          03 WS-NR-FALTAS               PIC 9(03).
+          03 WS-PC-FREQUENCIA           PIC 9(03)V9(02).
+          03 WS-ID-REGISTRO4            PIC 9(03).
+
+       01 WS-APROVADO                  PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-APROVADO.
+          03 WS-ID-ALUNO2               PIC 9(05).
+          03 WS-NM-ALUNO2                PIC X(20).
+          03 WS-ID-MATERIA2             PIC 9(05).
+          03 WS-NM-MATERIA2             PIC X(20).
+          03 WS-ST-APROVACAO1           PIC X(09).
+          03 WS-ID-REGISTRO1            PIC 9(03).
+          03 WS-MD-ALUNO1               PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO2             PIC 9(04).
+
+       01 WS-REPROVADO                 PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-REPROVADO.
+          03 WS-ID-ALUNO3               PIC 9(05).
+          03 WS-NM-ALUNO3               PIC X(20).
+          03 WS-ID-MATERIA3             PIC 9(05).
+          03 WS-NM-MATERIA3             PIC X(20).
+          03 WS-ST-APROVACAO3           PIC X(09).
+          03 WS-ID-REGISTRO3            PIC 9(03).
+          03 WS-MD-ALUNO3               PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO3             PIC 9(04).
+
        77 WS-FILES                       PIC 99.
           88 FILES-OK                    VALUE 0.
+       77 WS-FS-MATR                     PIC 99.
+          88 FS-MATR-OK                  VALUE 0.
+       77 WS-FS-FREQ                     PIC 99.
+          88 FS-FREQ-OK                  VALUE 0.
+       77 WS-FS-APR                      PIC 99.
+          88 FS-APR-OK                   VALUE 0.
+       77 WS-FS-REP                      PIC 99.
+          88 FS-REP-OK                   VALUE 0.
+       77 WS-EOF                         PIC X.
+          88 EOF-OK                      VALUE 'S' FALSE 'N'.
+       77 WS-ACHOU-ALUNO                 PIC X VALUE 'N'.
+          88 ACHOU-ALUNO                 VALUE 'S'.
+       77 WS-NM-BUSCA                    PIC X(20) VALUE SPACES.
        77 WS-EXIT                        PIC X.
           88 EXIT-OK                     VALUE 'F' FALSE 'N'.
+      *CONTROLE DE PAGINACAO DA NAVEGACAO PELA LISTA DE ALUNOS
+       77 WS-LINHA-PAG                   PIC 9(02) VALUE ZEROS.
+       77 WS-PAUSA-PAG                   PIC X VALUE SPACES.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
@@ -46,6 +146,7 @@
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           COPY PATHENV.
             DISPLAY LK-MENSAGEM
             SET EXIT-OK              TO FALSE
             PERFORM P1-CONSULTA    THRU P1-FIM UNTIL EXIT-OK
@@ -55,27 +156,52 @@
             .
        P1-CONSULTA.
             SET FILES-OK                 TO TRUE
+            SET EOF-OK                   TO FALSE
+            MOVE 'N'                     TO WS-ACHOU-ALUNO
 
             OPEN INPUT ALUNO
 
             IF FILES-OK THEN
                 DISPLAY 'Informe o numero de identificacao do aluno'
+                         ' (ou 0 para buscar pelo nome, ou 99999 para'
+                         ' navegar pela lista de alunos):'
                 ACCEPT ID-ALUNO
 
+                EVALUATE TRUE
+                    WHEN ID-ALUNO EQUAL ZEROS
+                       PERFORM P2-BUSCANOME     THRU P2-BUSCANOME-FIM
+                    WHEN ID-ALUNO EQUAL 99999
+                       PERFORM P7-NAVEGA-ALUNOS
+                               THRU P7-NAVEGA-ALUNOS-FIM
+                    WHEN OTHER
+                       READ ALUNO INTO WS-ALUNO
+                         KEY IS ID-ALUNO
+                         INVALID KEY
+                           DISPLAY 'ALUNO NAO EXISTE!'
+                         NOT INVALID KEY
+                           MOVE 'S'             TO WS-ACHOU-ALUNO
+                       END-READ
+                END-EVALUATE
 
-                READ ALUNO INTO WS-ALUNO
-                  KEY IS ID-ALUNO
-                  INVALID KEY
-                    DISPLAY 'ALUNO NAO EXISTE!'
-                  NOT INVALID KEY
-                    DISPLAY WS-ID-ALUNO ' - ' FUNCTION TRIM(WS-NM-ALUNO)
-                             ' - Tel: ' WS-PREFIXO '-' WS-SUFIXO
-                END-READ
-
+                IF ACHOU-ALUNO
+                   DISPLAY '*** DADOS CADASTRAIS ***'
+                   DISPLAY WS-ID-ALUNO ' - ' FUNCTION TRIM(WS-NM-ALUNO)
+                            ' - Tel: ' WS-PREFIXO '-' WS-SUFIXO
+                   PERFORM P3-LISTA-MATRICULAS
+                           THRU P3-LISTA-MATRICULAS-FIM
+                   PERFORM P4-LISTA-FREQUENCIA
+                           THRU P4-LISTA-FREQUENCIA-FIM
+                   PERFORM P5-LISTA-APROVACOES
+                           THRU P5-LISTA-APROVACOES-FIM
+                   PERFORM P6-LISTA-REPROVACOES
+                           THRU P6-LISTA-REPROVACOES-FIM
+                END-IF
 
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
-                DISPLAY 'FILE STATUS: ' WS-FILES
+                MOVE WS-FILES TO WS-FS-CODE
+                PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
             END-IF
 
             CLOSE ALUNO
@@ -92,6 +218,204 @@
 
        P1-FIM.
 
+       P3-LISTA-MATRICULAS.
+            SET EOF-OK                TO FALSE
+            SET FS-MATR-OK            TO TRUE
+            DISPLAY '*** MATERIAS MATRICULADAS ***'
+
+            OPEN INPUT MATRICULA
+            IF FS-MATR-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ MATRICULA NEXT RECORD INTO WS-MATR
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO5 EQUAL WS-ID-ALUNO
+                             DISPLAY '  ' WS-ID-MATERIA5 ' - '
+                                     FUNCTION TRIM(WS-NM-MATERIA5)
+                          END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MATRICULA
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE MATRICULA'
+               MOVE WS-FS-MATR TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FS-MATR ' - ' WS-FS-MSG
+            END-IF
+
+            .
+       P3-LISTA-MATRICULAS-FIM.
+
+       P4-LISTA-FREQUENCIA.
+            SET EOF-OK                TO FALSE
+            SET FS-FREQ-OK            TO TRUE
+            DISPLAY '*** FREQUENCIA POR MATERIA ***'
+
+            OPEN INPUT FREQUENCIA
+            IF FS-FREQ-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ FREQUENCIA NEXT RECORD INTO WS-FREQ
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO4 EQUAL WS-ID-ALUNO
+                             DISPLAY '  ' WS-ID-MATERIA4 ' - '
+                                     FUNCTION TRIM(WS-NM-MATERIA4)
+                                     ' - FREQ: ' WS-PC-FREQUENCIA '%'
+                          END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FREQUENCIA
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE FREQUENCIA'
+               MOVE WS-FS-FREQ TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FS-FREQ ' - ' WS-FS-MSG
+            END-IF
+
+            .
+       P4-LISTA-FREQUENCIA-FIM.
+
+       P5-LISTA-APROVACOES.
+            SET EOF-OK                TO FALSE
+            SET FS-APR-OK             TO TRUE
+            DISPLAY '*** APROVACOES ***'
+
+            OPEN INPUT APROVACAO1
+            IF FS-APR-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ APROVACAO1 INTO WS-APROVADO
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO2 EQUAL WS-ID-ALUNO
+                             DISPLAY '  ANO: ' WS-ANO-LETIVO2
+                                     '  MATERIA: ' WS-ID-MATERIA2
+                                     ' - ' FUNCTION TRIM(WS-NM-MATERIA2)
+                                     '  MEDIA: ' WS-MD-ALUNO1
+                          END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APROVACAO1
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE APROVADOS'
+               MOVE WS-FS-APR TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FS-APR ' - ' WS-FS-MSG
+            END-IF
+
+            .
+       P5-LISTA-APROVACOES-FIM.
+
+       P6-LISTA-REPROVACOES.
+            SET EOF-OK                TO FALSE
+            SET FS-REP-OK             TO TRUE
+            DISPLAY '*** REPROVACOES ***'
+
+            OPEN INPUT REPROVACAO
+            IF FS-REP-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ REPROVACAO INTO WS-REPROVADO
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO3 EQUAL WS-ID-ALUNO
+                             DISPLAY '  ANO: ' WS-ANO-LETIVO3
+                                     '  MATERIA: ' WS-ID-MATERIA3
+                                     ' - ' FUNCTION TRIM(WS-NM-MATERIA3)
+                                     '  MEDIA: ' WS-MD-ALUNO3
+                          END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REPROVACAO
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE REPROVADOS'
+               MOVE WS-FS-REP TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FS-REP ' - ' WS-FS-MSG
+            END-IF
+
+            .
+       P6-LISTA-REPROVACOES-FIM.
+
+       P2-BUSCANOME.
+            DISPLAY 'Informe o nome (ou parte do nome) do aluno:'
+            MOVE SPACES                  TO WS-NM-BUSCA
+            ACCEPT WS-NM-BUSCA
+
+            PERFORM UNTIL EOF-OK OR ACHOU-ALUNO
+                READ ALUNO NEXT RECORD INTO WS-ALUNO
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        IF FUNCTION TRIM(WS-NM-ALUNO) EQUAL
+                           FUNCTION TRIM(WS-NM-BUSCA)
+                           MOVE 'S'          TO WS-ACHOU-ALUNO
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            IF NOT ACHOU-ALUNO
+               DISPLAY 'ALUNO NAO ENCONTRADO PARA O NOME INFORMADO!'
+            END-IF
+
+            .
+       P2-BUSCANOME-FIM.
+
+      *NAVEGA PELA LISTA DE ALUNOS, PAGINANDO DE 20 EM 20, E PERMITE
+      *ESCOLHER UM DELES PELO NUMERO DE IDENTIFICACAO
+       P7-NAVEGA-ALUNOS.
+            SET EOF-OK                   TO FALSE
+            SET WS-LINHA-PAG             TO 0
+
+            PERFORM UNTIL EOF-OK
+                READ ALUNO NEXT RECORD INTO WS-ALUNO
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       DISPLAY WS-ID-ALUNO ' - '
+                               FUNCTION TRIM(WS-NM-ALUNO)
+
+                       ADD 1   TO WS-LINHA-PAG
+                       IF WS-LINHA-PAG >= 20
+                          PERFORM P7A-PAUSA-PAGINA
+                                  THRU P7A-PAUSA-PAGINA-FIM
+                       END-IF
+                END-READ
+            END-PERFORM
+
+            DISPLAY 'Informe o numero de identificacao do aluno'
+                    ' escolhido (ou 0 para cancelar):'
+            ACCEPT ID-ALUNO
+            IF ID-ALUNO NOT EQUAL ZEROS
+               READ ALUNO INTO WS-ALUNO
+                   KEY IS ID-ALUNO
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO EXISTE!'
+                   NOT INVALID KEY
+                       MOVE 'S'          TO WS-ACHOU-ALUNO
+               END-READ
+            END-IF
+            .
+       P7-NAVEGA-ALUNOS-FIM.
+
+      *PAUSA A NAVEGACAO A CADA 20 REGISTROS EXIBIDOS
+       P7A-PAUSA-PAGINA.
+            SET WS-LINHA-PAG             TO 0
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para proxima pagina ou <F> para'
+              ' interromper a navegacao.'
+            ACCEPT WS-PAUSA-PAG
+            IF WS-PAUSA-PAG = 'F' OR WS-PAUSA-PAG = 'f'
+               SET EOF-OK                TO TRUE
+            END-IF
+            .
+       P7A-PAUSA-PAGINA-FIM.
+
+       COPY FSDECODE.
+
 
        P0-FIM.
             GOBACK.
