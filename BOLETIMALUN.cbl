@@ -0,0 +1,285 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: emitir o boletim consolidado de um aluno (notas e
+      *          frequencia de todas as materias cursadas)
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE BOLETIM CONSOLIDADO
+      * UPDATE: 10/02/2024 - EXIBE O CONCEITO DO ALUNO EM CADA MATERIA,
+      *         CALCULADO A PARTIR DA MEDIA, ALEM DO STATUS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOLETIMALUN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+      * ARQUIVO COM A SITUACAO DE TODAS AS MATERIAS DE TODOS OS ALUNOS
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FILES.
+
+      * ARQUIVO COM A FREQUENCIA DE TODAS AS MATERIAS DE TODOS OS ALUNOS
+                SELECT FREQUENCIA ASSIGN TO WS-PATH-FREQUENCIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO4
+                FILE STATUS IS WS-FS.
+
+      * ARQUIVO DE CONSULTA DOS NOMES DOS ALUNOS PELA CHAVE
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FLS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD APROVACAO.
+          COPY CFPK0003.
+       FD FREQUENCIA.
+          COPY CFPK0007.
+       FD ALUNO.
+          COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-ALUNO1                    PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO1.
+          03 WS-ID-ALUNO1              PIC 9(05).
+          03 WS-NM-ALUNO1              PIC X(20).
+          03 WS-ID-MATERIA1            PIC 9(05).
+          03 WS-NM-MATERIA1            PIC X(20).
+          03 WS-ST-APROVACAO           PIC X(09).
+          03 WS-ID-REGISTRO            PIC 9(03).
+          03 WS-MD-ALUNO               PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO             PIC 9(04).
+
+       01 WS-FREQ                      PIC X(69) VALUE SPACES.
+       01 FILLER REDEFINES WS-FREQ.
+          03 WS-ID-ALUNO4              PIC 9(05).
+          03 WS-NM-ALUNO4              PIC X(20).
+          03 WS-ID-MATERIA4            PIC 9(05).
+          03 WS-NM-MATERIA4            PIC X(20).
+          03 WS-NR-AULAS               PIC 9(03).
+          03 WS-NR-FALTAS              PIC 9(03).
+          03 WS-PC-FREQUENCIA          PIC 9(03)V9(02).
+          03 WS-ID-REGISTRO4           PIC 9(03).
+
+       01 WS-ALUNO                     PIC X(34) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO               PIC 9(05).
+          03 WS-NM-ALUNO               PIC X(20).
+          03 TL-ALUNO.
+             05 WS-TL-PREFIXO          PIC 9(05).
+             05 WS-TL-SUFIXO           PIC 9(04).
+
+       77 WS-FILES                     PIC 99.
+          88 FILES-OK                  VALUE 0.
+       77 WS-FS                        PIC 99.
+          88 FS-OK                     VALUE 0.
+       77 WS-FLS                       PIC 99.
+          88 FLS-OK                    VALUE 0.
+       77 WS-EOF                       PIC X.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                      PIC X.
+          88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+       77 WS-CONT                      PIC 9(003) VALUE ZEROS.
+       77 WS-TOT-APROVADO              PIC 9(003) VALUE ZEROS.
+       77 WS-TOT-REPROVADO             PIC 9(003) VALUE ZEROS.
+       77 WS-SOMA-MEDIAS               PIC 9(05)V9(02) VALUE ZEROS.
+       77 WS-MEDIA-GERAL               PIC 9(03)V9(02) VALUE ZEROS.
+       77 WS-ACHOU-FREQ                PIC X VALUE 'N'.
+          88 ACHOU-FREQ                VALUE 'S'.
+       77 WS-ACHOU-ALUNO               PIC X VALUE 'N'.
+          88 ACHOU-ALUNO               VALUE 'S'.
+      *CONCEITO DO ALUNO, CALCULADO A PARTIR DA MEDIA FINAL
+       77 WS-CONCEITO                  PIC X(15) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-BOLETIM   THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-BOLETIM.
+
+            DISPLAY 'Informe o codigo de identificacao do aluno:'
+            ACCEPT WS-ID-ALUNO
+
+            MOVE 'N'                   TO WS-ACHOU-ALUNO
+            PERFORM P2-VALIDA-ALUNO    THRU P2-VALIDA-ALUNO-FIM
+            IF ACHOU-ALUNO
+               PERFORM P3-LISTA-NOTAS     THRU P3-LISTA-NOTAS-FIM
+               PERFORM P4-LISTA-FREQ      THRU P4-LISTA-FREQ-FIM
+               PERFORM P5-RESUMO          THRU P5-RESUMO-FIM
+            END-IF
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+       P1-FIM.
+
+       P2-VALIDA-ALUNO.
+            MOVE WS-ID-ALUNO           TO ID-ALUNO
+            OPEN INPUT ALUNO
+            IF WS-FLS EQUAL 35
+               OPEN OUTPUT ALUNO
+            END-IF
+
+            IF FLS-OK
+               READ ALUNO INTO WS-ALUNO
+                   KEY IS ID-ALUNO
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO EXISTE'
+                   NOT INVALID KEY
+                       MOVE 'S'       TO WS-ACHOU-ALUNO
+                       DISPLAY '*** BOLETIM DO ALUNO ***'
+                       DISPLAY 'ALUNO: ' WS-ID-ALUNO ' - '
+                                        FUNCTION TRIM(WS-NM-ALUNO)
+               END-READ
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
+               MOVE WS-FLS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FLS ' - ' WS-FS-MSG
+            END-IF
+            CLOSE ALUNO
+
+            .
+       P2-VALIDA-ALUNO-FIM.
+
+       P3-LISTA-NOTAS.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+            MOVE ZEROS                TO WS-CONT WS-TOT-APROVADO
+                                          WS-TOT-REPROVADO
+            MOVE ZEROS                TO WS-SOMA-MEDIAS
+
+            OPEN INPUT APROVACAO
+            IF FILES-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ APROVACAO INTO WS-ALUNO1
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO1 EQUAL WS-ID-ALUNO
+                             ADD 1            TO WS-CONT
+                             ADD WS-MD-ALUNO  TO WS-SOMA-MEDIAS
+                             IF WS-ST-APROVACAO EQUAL 'APROVADO'
+                                ADD 1          TO WS-TOT-APROVADO
+                             ELSE
+                                ADD 1          TO WS-TOT-REPROVADO
+                             END-IF
+                             DISPLAY 'MATERIA: ' WS-ID-MATERIA1 ' - '
+                                       FUNCTION TRIM(WS-NM-MATERIA1)
+                             DISPLAY '   MEDIA     : ' WS-MD-ALUNO
+                             DISPLAY '   STATUS    : ' WS-ST-APROVACAO
+                             PERFORM P3B-CONCEITO
+                                     THRU P3B-CONCEITO-FIM
+                             DISPLAY '   CONCEITO  : ' WS-CONCEITO
+                             DISPLAY '   ANO LETIVO: ' WS-ANO-LETIVO
+                          END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE SITUACOES'
+               MOVE WS-FILES TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+            CLOSE APROVACAO
+
+            .
+       P3-LISTA-NOTAS-FIM.
+
+      *CLASSIFICA O DESEMPENHO DO ALUNO NUM CONCEITO DE A A D, A PARTIR
+      *DA MEDIA FINAL, ALEM DO SIMPLES STATUS APROVADO/REPROVADO
+       P3B-CONCEITO.
+            EVALUATE TRUE
+                WHEN WS-MD-ALUNO GREATER THAN OR EQUAL 90
+                     MOVE 'A - EXCELENTE'    TO WS-CONCEITO
+                WHEN WS-MD-ALUNO GREATER THAN OR EQUAL 70
+                     MOVE 'B - BOM'          TO WS-CONCEITO
+                WHEN WS-MD-ALUNO GREATER THAN OR EQUAL 50
+                     MOVE 'C - REGULAR'      TO WS-CONCEITO
+                WHEN OTHER
+                     MOVE 'D - INSUFICIENTE' TO WS-CONCEITO
+            END-EVALUATE
+            .
+       P3B-CONCEITO-FIM.
+
+       P4-LISTA-FREQ.
+            SET EOF-OK                TO FALSE
+            SET FS-OK                 TO TRUE
+
+            OPEN INPUT FREQUENCIA
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ FREQUENCIA INTO WS-FREQ
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO4 EQUAL WS-ID-ALUNO
+                             MOVE 'S'          TO WS-ACHOU-FREQ
+                             DISPLAY 'MATERIA: ' WS-ID-MATERIA4 ' - '
+                                       FUNCTION TRIM(WS-NM-MATERIA4)
+                             DISPLAY '   AULAS: ' WS-NR-AULAS
+                                      ' FALTAS: ' WS-NR-FALTAS
+                                      ' FREQUENCIA: '
+                                      WS-PC-FREQUENCIA '%'
+                          END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE FREQUENCIA'
+               MOVE WS-FS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+            CLOSE FREQUENCIA
+
+            .
+       P4-LISTA-FREQ-FIM.
+
+       P5-RESUMO.
+            IF WS-CONT > ZEROS
+               COMPUTE WS-MEDIA-GERAL ROUNDED =
+                       WS-SOMA-MEDIAS / WS-CONT
+               END-COMPUTE
+               DISPLAY '*** RESUMO DO BOLETIM ***'
+               DISPLAY 'MATERIAS CURSADAS : ' WS-CONT
+               DISPLAY 'APROVACOES        : ' WS-TOT-APROVADO
+               DISPLAY 'REPROVACOES       : ' WS-TOT-REPROVADO
+               DISPLAY 'MEDIA GERAL       : ' WS-MEDIA-GERAL
+            ELSE
+               DISPLAY 'NENHUMA MATERIA LANCADA PARA ESTE ALUNO.'
+            END-IF
+
+            .
+       P5-RESUMO-FIM.
+       COPY FSDECODE.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM BOLETIMALUN.
