@@ -0,0 +1,264 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: emitir o historico escolar completo de um aluno,
+      *          reunindo todos os lancamentos de notas (aprovacoes e
+      *          reprovacoes) de todos os anos letivos
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 30/01/2024 - CRIACAO DO MODULO DE HISTORICO ESCOLAR
+      * UPDATE: 10/02/2024 - EXIBE O CONCEITO DO ALUNO EM CADA
+      *         LANCAMENTO, CALCULADO A PARTIR DA MEDIA, ALEM DO STATUS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTALUN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+      * ARQUIVO HISTORICO (APPEND-ONLY) DE TODOS OS LANCAMENTOS APROVADOS
+                SELECT APROVACAO1 ASSIGN TO WS-PATH-APROVADOS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO1
+                FILE STATUS IS WS-FILES.
+
+      * ARQUIVO HISTORICO (APPEND-ONLY) DE TODOS OS LANCAMENTOS REPROVADOS
+                SELECT REPROVACAO ASSIGN TO WS-PATH-REPROVADOS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO3
+                FILE STATUS IS WS-FR.
+
+      * ARQUIVO DE CONSULTA DOS NOMES DOS ALUNOS PELA CHAVE
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FLS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD APROVACAO1.
+          COPY CFPK0004.
+       FD REPROVACAO.
+          COPY CFPK0006.
+       FD ALUNO.
+          COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       01 WS-APROVADO                  PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-APROVADO.
+          03 WS-ID-ALUNO2              PIC 9(05).
+          03 WS-NM-ALUNO2              PIC X(20).
+          03 WS-ID-MATERIA2            PIC 9(05).
+          03 WS-NM-MATERIA2            PIC X(20).
+          03 WS-ST-APROVACAO1          PIC X(09).
+          03 WS-ID-REGISTRO1           PIC 9(03).
+          03 WS-MD-ALUNO1              PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO2            PIC 9(04).
+
+       01 WS-REPROVADO                 PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-REPROVADO.
+          03 WS-ID-ALUNO3              PIC 9(05).
+          03 WS-NM-ALUNO3              PIC X(20).
+          03 WS-ID-MATERIA3            PIC 9(05).
+          03 WS-NM-MATERIA3            PIC X(20).
+          03 WS-ST-APROVACAO3          PIC X(09).
+          03 WS-ID-REGISTRO3           PIC 9(03).
+          03 WS-MD-ALUNO3              PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO3            PIC 9(04).
+
+       01 WS-ALUNO                     PIC X(34) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO               PIC 9(05).
+          03 WS-NM-ALUNO               PIC X(20).
+          03 TL-ALUNO.
+             05 WS-TL-PREFIXO          PIC 9(05).
+             05 WS-TL-SUFIXO           PIC 9(04).
+
+       77 WS-FILES                     PIC 99.
+          88 FILES-OK                  VALUE 0.
+       77 WS-FR                        PIC 99.
+          88 FR-OK                     VALUE 0.
+       77 WS-FLS                       PIC 99.
+          88 FLS-OK                    VALUE 0.
+       77 WS-EOF                       PIC X.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                      PIC X.
+          88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+       77 WS-CONT                      PIC 9(003) VALUE ZEROS.
+       77 WS-ACHOU-ALUNO               PIC X VALUE 'N'.
+          88 ACHOU-ALUNO               VALUE 'S'.
+      *MEDIA DO LANCAMENTO CORRENTE, USADA PARA CALCULAR O CONCEITO
+       77 WS-MD-CONCEITO               PIC 9(02)V9(02).
+      *CONCEITO DO ALUNO, CALCULADO A PARTIR DA MEDIA DO LANCAMENTO
+       77 WS-CONCEITO                  PIC X(15) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-HISTORICO   THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-HISTORICO.
+
+            DISPLAY 'Informe o codigo de identificacao do aluno:'
+            ACCEPT WS-ID-ALUNO
+
+            MOVE 'N'                   TO WS-ACHOU-ALUNO
+            PERFORM P2-VALIDA-ALUNO    THRU P2-VALIDA-ALUNO-FIM
+            IF ACHOU-ALUNO
+               MOVE ZEROS               TO WS-CONT
+               PERFORM P3-LISTA-APROVADOS  THRU P3-LISTA-APROVADOS-FIM
+               PERFORM P4-LISTA-REPROVADOS
+                                           THRU P4-LISTA-REPROVADOS-FIM
+               IF WS-CONT EQUAL ZEROS
+                  DISPLAY 'NENHUM LANCAMENTO ENCONTRADO PARA O ALUNO.'
+               END-IF
+            END-IF
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+       P1-FIM.
+
+       P2-VALIDA-ALUNO.
+            MOVE WS-ID-ALUNO           TO ID-ALUNO
+            OPEN INPUT ALUNO
+            IF WS-FLS EQUAL 35
+               OPEN OUTPUT ALUNO
+            END-IF
+
+            IF FLS-OK
+               READ ALUNO INTO WS-ALUNO
+                   KEY IS ID-ALUNO
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO EXISTE'
+                   NOT INVALID KEY
+                       MOVE 'S'       TO WS-ACHOU-ALUNO
+                       DISPLAY '*** HISTORICO ESCOLAR DO ALUNO ***'
+                       DISPLAY 'ALUNO: ' WS-ID-ALUNO ' - '
+                                        FUNCTION TRIM(WS-NM-ALUNO)
+               END-READ
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
+               MOVE WS-FLS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FLS ' - ' WS-FS-MSG
+            END-IF
+            CLOSE ALUNO
+
+            .
+       P2-VALIDA-ALUNO-FIM.
+
+       P3-LISTA-APROVADOS.
+            SET EOF-OK                TO FALSE
+            SET FILES-OK              TO TRUE
+
+            OPEN INPUT APROVACAO1
+            IF FILES-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ APROVACAO1 INTO WS-APROVADO
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO2 EQUAL WS-ID-ALUNO
+                             ADD 1            TO WS-CONT
+                             DISPLAY 'ANO LETIVO: ' WS-ANO-LETIVO2
+                                     '  MATERIA: ' WS-ID-MATERIA2
+                                     ' - ' FUNCTION TRIM(WS-NM-MATERIA2)
+                             DISPLAY '   MEDIA : ' WS-MD-ALUNO1
+                             DISPLAY '   STATUS: ' WS-ST-APROVACAO1
+                             MOVE WS-MD-ALUNO1   TO WS-MD-CONCEITO
+                             PERFORM P5-CONCEITO THRU P5-CONCEITO-FIM
+                             DISPLAY '   CONCEITO: ' WS-CONCEITO
+                          END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE APROVADOS'
+               MOVE WS-FILES TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-FS-MSG
+            END-IF
+            CLOSE APROVACAO1
+
+            .
+       P3-LISTA-APROVADOS-FIM.
+
+       P4-LISTA-REPROVADOS.
+            SET EOF-OK                TO FALSE
+            SET FR-OK                 TO TRUE
+
+            OPEN INPUT REPROVACAO
+            IF FR-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ REPROVACAO INTO WS-REPROVADO
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO3 EQUAL WS-ID-ALUNO
+                             ADD 1            TO WS-CONT
+                             DISPLAY 'ANO LETIVO: ' WS-ANO-LETIVO3
+                                     '  MATERIA: ' WS-ID-MATERIA3
+                                     ' - ' FUNCTION TRIM(WS-NM-MATERIA3)
+                             DISPLAY '   MEDIA : ' WS-MD-ALUNO3
+                             DISPLAY '   STATUS: ' WS-ST-APROVACAO3
+                             MOVE WS-MD-ALUNO3   TO WS-MD-CONCEITO
+                             PERFORM P5-CONCEITO THRU P5-CONCEITO-FIM
+                             DISPLAY '   CONCEITO: ' WS-CONCEITO
+                          END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE REPROVADOS'
+               MOVE WS-FR TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FR ' - ' WS-FS-MSG
+            END-IF
+            CLOSE REPROVACAO
+
+            .
+       P4-LISTA-REPROVADOS-FIM.
+
+      *CLASSIFICA O DESEMPENHO DO ALUNO NUM CONCEITO DE A A D, A PARTIR
+      *DA MEDIA DO LANCAMENTO, ALEM DO SIMPLES STATUS APROVADO/
+      *REPROVADO
+       P5-CONCEITO.
+            EVALUATE TRUE
+                WHEN WS-MD-CONCEITO GREATER THAN OR EQUAL 90
+                     MOVE 'A - EXCELENTE'    TO WS-CONCEITO
+                WHEN WS-MD-CONCEITO GREATER THAN OR EQUAL 70
+                     MOVE 'B - BOM'          TO WS-CONCEITO
+                WHEN WS-MD-CONCEITO GREATER THAN OR EQUAL 50
+                     MOVE 'C - REGULAR'      TO WS-CONCEITO
+                WHEN OTHER
+                     MOVE 'D - INSUFICIENTE' TO WS-CONCEITO
+            END-EVALUATE
+            .
+       P5-CONCEITO-FIM.
+
+       COPY FSDECODE.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM HISTALUN.
