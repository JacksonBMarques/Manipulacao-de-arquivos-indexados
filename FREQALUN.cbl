@@ -0,0 +1,360 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: registrar a frequencia do aluno na materia
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 29/01/2024 - CRIACAO DO MODULO DE FREQUENCIA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FREQALUN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+      * ARQUIVO PARA SALVAR A FREQUENCIA DO ALUNO NA MATERIA
+                SELECT FREQUENCIA ASSIGN TO WS-PATH-FREQUENCIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO4
+                FILE STATUS IS WS-FS.
+
+      * ARQUIVO DE CONSULTA DOS NOMES DOS ALUNOS PELA CHAVE
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FLS.
+      * ARQUIVO DE CONSULTA DOS NOMES DAS MATERIAS PELA CHAVE
+                SELECT MATERIA ASSIGN TO WS-PATH-MATERIA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-MATERIA
+                FILE STATUS IS WS-FILES.
+
+      * CONTADOR DO PROXIMO NUMERO DE REGISTRO DA FREQUENCIA
+                SELECT CONTADOR ASSIGN TO WS-PATH-CONTADOR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-CONTADOR
+                FILE STATUS IS WS-FSC.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FREQUENCIA.
+          COPY CFPK0007.
+       FD ALUNO.
+          COPY CFPK0001.
+       FD MATERIA.
+          COPY CFPK0002.
+       FD CONTADOR.
+          COPY CFPK0008.
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+      *VARIAVEIS DO CFPK0001
+       01 WS-ALUNO                      PIC X(34) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO                PIC 9(05).
+          03 WS-NM-ALUNO                PIC X(20).
+          03 TL-ALUNO.
+             05 WS-TL-PREFIXO           PIC 9(05).
+             05 WS-TL-SUFIXO            PIC 9(04).
+      *VARIAVEIS DO CFPK0002
+       01 WS-MATERIA                    PIC X(41) VALUE SPACES.
+       01 FILLER REDEFINES WS-MATERIA.
+          03 WS-ID-MATERIA              PIC 9(05).
+          03 WS-NM-MATERIA              PIC X(20).
+          03 WS-NT-APROVACAO            PIC 9(02)V9(02).
+          03 WS-PS-BIM1                 PIC 9(03).
+          03 WS-PS-BIM2                 PIC 9(03).
+          03 WS-PS-BIM3                 PIC 9(03).
+          03 WS-PS-BIM4                 PIC 9(03).
+      *VARIAVEIS DO CFPK0007
+       01 WS-FREQ                       PIC X(69) VALUE SPACES.
+       01 FILLER REDEFINES WS-FREQ.
+          03 WS-ID-ALUNO4               PIC 9(05).
+          03 WS-NM-ALUNO4               PIC X(20).
+          03 WS-ID-MATERIA4             PIC 9(05).
+          03 WS-NM-MATERIA4             PIC X(20).
+          03 WS-NR-AULAS                PIC 9(03).
+          03 WS-NR-FALTAS               PIC 9(03).
+          03 WS-PC-FREQUENCIA           PIC 9(03)V9(02).
+          03 WS-ID-REGISTRO4            PIC 9(03).
+
+      *FILE STATUS DOS ARQUIVOS
+       77 WS-FS                         PIC 99.
+          88 FS-OK                      VALUE 0.
+       77 WS-FIS                        PIC 99.
+          88 FIS-OK                     VALUE 0.
+       77 WS-FILES                      PIC 99.
+          88 FILES-OK                   VALUE 0.
+       77 WS-FLS                        PIC 99.
+          88 FLS-OK                     VALUE 0.
+       77 WS-FSC                        PIC 99.
+          88 FSC-OK                     VALUE 0.
+      *CONDICAO DE SAIDA DE LOOPINGS
+       77 WS-EXIT                       PIC X.
+          88 EXIT-OK                    VALUE 'F' FALSE 'N'.
+       77 WS-EX                         PIC X.
+          88 EX-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-EXI                        PIC X.
+          88 EXI-OK                     VALUE 'F' FALSE 'N'.
+       77 WS-EOF                        PIC X.
+          88 EOF-OK                     VALUE 'S' FALSE 'N'.
+      *CONTADOR PARA GERAR O REGISTRO QUE SERA A CHAVE INDEXADA
+       77 WS-CONT                       PIC 9(03) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                 PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
+            SET FIS-OK                  TO TRUE
+            SET FLS-OK                  TO TRUE
+            SET FILES-OK                TO TRUE
+            SET FS-OK                   TO TRUE
+            SET EXIT-OK                 TO FALSE
+            SET EX-OK                   TO FALSE
+            SET EOF-OK                  TO FALSE
+            SET WS-CONT                 TO 0
+
+            PERFORM P1-CONTROLE     THRU P-CONTROLE-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+       P1-CONTROLE.
+
+            PERFORM P4-GERA-CHAVE      THRU P4-GERA-CHAVE-FIM
+            PERFORM P1-ALUNO           THRU P1-ALUNOFIM
+            PERFORM P2-MATERIA         THRU P2-MATERIAFIM
+            PERFORM P3-FREQ            THRU P3-FREQ-FIM
+            PERFORM P5-REGISTRO        THRU P5-REGISTRO-FIM
+            PERFORM P8-LOOP            THRU P8-LOOP-FIM
+
+            .
+       P-CONTROLE-FIM.
+
+      *GERA O PROXIMO NUMERO DE REGISTRO A PARTIR DO ARQUIVO DE
+      *CONTADORES, SEM PRECISAR RELER TODO O ARQUIVO DE FREQUENCIA
+       P4-GERA-CHAVE.
+
+            MOVE 4                       TO ID-CONTADOR
+            SET FSC-OK                   TO TRUE
+
+            OPEN I-O CONTADOR
+            IF WS-FSC EQUAL 35
+                 CLOSE CONTADOR
+                 OPEN OUTPUT CONTADOR
+                 CLOSE CONTADOR
+                 OPEN I-O CONTADOR
+            END-IF
+
+            IF FSC-OK THEN
+               MOVE 4                    TO ID-CONTADOR
+               READ CONTADOR
+                   INVALID KEY
+                       MOVE ZEROS        TO NR-ULTIMO-REGISTRO
+               END-READ
+
+               ADD 1                     TO NR-ULTIMO-REGISTRO
+               MOVE NR-ULTIMO-REGISTRO   TO WS-CONT
+
+               REWRITE REG-CONTADOR
+                   INVALID KEY
+                       WRITE REG-CONTADOR
+               END-REWRITE
+            ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTADOR'
+              MOVE WS-FSC TO WS-FS-CODE
+              PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+              DISPLAY 'FILE STATUS: ' WS-FSC ' - ' WS-FS-MSG
+            END-IF
+
+             DISPLAY ' REGISTRO: ' WS-CONT
+
+            CLOSE CONTADOR
+
+            .
+       P4-GERA-CHAVE-FIM.
+
+       P1-ALUNO.
+            OPEN INPUT ALUNO
+
+            IF WS-FLS EQUAL 35 THEN
+               OPEN OUTPUT ALUNO
+            END-IF
+
+            IF FLS-OK
+                DISPLAY 'Informe o codigo de identificacao do aluno:'
+                ACCEPT ID-ALUNO
+
+            PERFORM UNTIL EX-OK
+               READ ALUNO INTO WS-ALUNO
+                   KEY IS ID-ALUNO
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO EXISTE'
+                       DISPLAY 'Informe o codigo do aluno novamente:'
+                       ACCEPT ID-ALUNO
+                   NOT INVALID KEY
+                       DISPLAY 'Nome: ' WS-ID-ALUNO ' - ' WS-NM-ALUNO
+                       MOVE WS-ID-ALUNO   TO WS-ID-ALUNO4
+                       MOVE WS-NM-ALUNO   TO WS-NM-ALUNO4
+                       MOVE 'F'           TO WS-EX
+               END-READ
+
+            END-PERFORM
+            END-IF
+            CLOSE ALUNO
+            .
+
+       P1-ALUNOFIM.
+
+       P2-MATERIA.
+            OPEN INPUT MATERIA
+
+            IF WS-FILES EQUAL 35 THEN
+               OPEN OUTPUT MATERIA
+            END-IF
+
+            IF FILES-OK
+                DISPLAY 'Informe o codigo de identificacao da materia:'
+                ACCEPT ID-MATERIA
+
+            PERFORM UNTIL EXI-OK
+               READ MATERIA INTO WS-MATERIA
+                   KEY IS ID-MATERIA
+                   INVALID KEY
+                       DISPLAY 'MATERIA NAO EXISTE'
+                       DISPLAY 'Informe o codigo da materia novamente:'
+                       ACCEPT ID-MATERIA
+                   NOT INVALID KEY
+                       DISPLAY WS-ID-MATERIA ' - '
+                       FUNCTION TRIM(WS-NM-MATERIA)
+
+                       MOVE WS-ID-MATERIA   TO WS-ID-MATERIA4
+                       MOVE WS-NM-MATERIA   TO WS-NM-MATERIA4
+                       MOVE 'F' TO WS-EXI
+                       END-READ
+
+            END-PERFORM
+
+            END-IF
+            CLOSE MATERIA.
+
+       P2-MATERIAFIM.
+
+       P3-FREQ.
+
+            DISPLAY 'DIGITE O NUMERO TOTAL DE AULAS DADAS: '
+            ACCEPT WS-NR-AULAS
+            DISPLAY 'DIGITE O NUMERO DE FALTAS DO ALUNO: '
+            ACCEPT WS-NR-FALTAS
+
+            IF WS-NR-FALTAS > WS-NR-AULAS
+               DISPLAY 'FALTAS NAO PODEM SER MAIORES QUE AS AULAS!'
+               MOVE ZEROS               TO WS-NR-FALTAS
+            END-IF
+
+            IF WS-NR-AULAS > ZEROS
+               COMPUTE WS-PC-FREQUENCIA ROUNDED =
+                  ((WS-NR-AULAS - WS-NR-FALTAS) / WS-NR-AULAS) * 100
+               END-COMPUTE
+            ELSE
+               MOVE ZEROS               TO WS-PC-FREQUENCIA
+            END-IF
+
+            DISPLAY 'PERCENTUAL DE FREQUENCIA: ' WS-PC-FREQUENCIA
+            .
+       P3-FREQ-FIM.
+
+       P5-REGISTRO.
+
+            OPEN EXTEND FREQUENCIA.
+            IF WS-FS EQUAL 35
+                 OPEN OUTPUT FREQUENCIA
+            END-IF.
+
+            IF FS-OK
+                 MOVE WS-ID-ALUNO4      TO ID-ALUNO4
+                 MOVE WS-NM-ALUNO4      TO NM-ALUNO4
+                 MOVE WS-ID-MATERIA4    TO ID-MATERIA4
+                 MOVE WS-NM-MATERIA4    TO NM-MATERIA4
+                 MOVE WS-NR-AULAS       TO NR-AULAS
+                 MOVE WS-NR-FALTAS      TO NR-FALTAS
+                 MOVE WS-PC-FREQUENCIA  TO PC-FREQUENCIA
+                 MOVE WS-CONT           TO ID-REGISTRO4
+
+                          WRITE REG-FREQ
+                     INVALID KEY
+                         DISPLAY 'Erro ao escrever no arquivo'
+                         MOVE WS-FS TO WS-FS-CODE
+                         PERFORM F9-DECODE-STATUS
+                             THRU F9-DECODE-STATUS-FIM
+                         DISPLAY 'Codigo de erro: ' WS-FS
+                                 ' - ' WS-FS-MSG
+                     NOT INVALID KEY
+                         DISPLAY 'FREQUENCIA CADASTRADA COM SUCESSO!'
+                         MOVE 'FREQALUN'    TO WS-AUD-PROGRAMA
+                         MOVE 'LANCAMENTO'  TO WS-AUD-OPERACAO
+                         STRING 'ALUNO ' WS-ID-ALUNO4 ' MATERIA '
+                                WS-ID-MATERIA4 ' FREQ '
+                                WS-PC-FREQUENCIA
+                                DELIMITED BY SIZE
+                                INTO WS-AUD-DETALHE
+                         END-STRING
+                         PERFORM A9-GRAVA-AUDITORIA
+                                 THRU A9-GRAVA-AUDITORIA-FIM
+                 END-WRITE
+
+                          CLOSE FREQUENCIA
+            ELSE
+                 DISPLAY 'Erro ao abrir o arquivo FREQUENCIA'
+                 MOVE WS-FS TO WS-FS-CODE
+                 PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+                 DISPLAY 'Codigo de erro: ' WS-FS ' - ' WS-FS-MSG
+             END-IF.
+
+       P5-REGISTRO-FIM.
+
+       P8-LOOP.
+            DISPLAY '*** RESULTADO DO LANCAMENTO ***'
+            DISPLAY 'ALUNO:     ' WS-NM-ALUNO4
+            DISPLAY 'MATERIA:   ' WS-NM-MATERIA4
+            DISPLAY 'AULAS:     ' WS-NR-AULAS
+            DISPLAY 'FALTAS:    ' WS-NR-FALTAS
+            DISPLAY 'FREQUENCIA:' WS-PC-FREQUENCIA
+            DISPLAY '**********************************'
+
+           DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+           .
+       P8-LOOP-FIM.
+       COPY FSDECODE.
+       COPY AUDITLOG.
+       P0-FIM.
+
+            GOBACK.
+       END PROGRAM FREQALUN.
