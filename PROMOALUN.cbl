@@ -0,0 +1,402 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: processar a promocao ou retencao dos alunos do roteiro
+      *          de chamada de uma turma ao final do ano letivo, com
+      *          base na situacao de cada materia em que o aluno esta
+      *          matriculado
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 07/02/2024 - CRIACAO DO MODULO DE PROMOCAO/RETENCAO
+      * UPDATE: 11/02/2024 - PROCESSAMENTO PASSA A SER FEITO POR TURMA,
+      *                      A PARTIR DO ROTEIRO DE CHAMADA, E O
+      *                      RESULTADO PASSA A SER GRAVADO NO RELATORIO
+      *                      CFP001S15.LOG (ALEM DE EXIBIDO NA TELA)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROMOALUN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO WS-PATH-ALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FA.
+
+                SELECT TURMA ASSIGN TO WS-PATH-TURMA
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-TURMA
+                FILE STATUS IS WS-FTM.
+
+      * ARQUIVO DO ROTEIRO DE CHAMADA (MATRICULA DO ALUNO NA TURMA)
+                SELECT TURMALUNO ASSIGN TO WS-PATH-TURMALUNO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO6
+                FILE STATUS IS WS-FTL.
+
+      * ARQUIVO COM A SITUACAO DE TODAS AS MATERIAS DE TODOS OS ALUNOS
+                SELECT APROVACAO ASSIGN TO WS-PATH-SITUACAO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-REGISTRO
+                FILE STATUS IS WS-FS.
+
+      * RELATORIO COM O RESULTADO DA PROMOCAO/RETENCAO DA TURMA
+                SELECT PROMOCAO ASSIGN TO WS-PATH-PROMOCAO
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PRM-FS.
+
+                SELECT AUDITORIA ASSIGN TO WS-PATH-AUDITORIA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+       FD TURMA.
+          COPY CFPK0005.
+       FD TURMALUNO.
+          COPY CFPK0011.
+       FD APROVACAO.
+          COPY CFPK0003.
+       FD PROMOCAO.
+       01 REG-PROMOCAO                    PIC X(80).
+       FD AUDITORIA.
+       01 REG-AUDITORIA                   PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       COPY PATHCFG.
+       COPY FSVARS.
+       COPY AUDITVARS.
+       01 WS-ALUNO                     PIC X(34) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO               PIC 9(05).
+          03 WS-NM-ALUNO               PIC X(20).
+          03 WS-TL-ALUNO.
+             05 WS-TL-PREFIXO          PIC 9(05).
+             05 WS-TL-SUFIXO           PIC 9(04).
+
+       01 WS-TURMA                     PIC X(53) VALUE SPACES.
+       01 FILLER REDEFINES WS-TURMA.
+          03 WS-ID-TURMA               PIC 9(03).
+          03 WS-NM-TURMA               PIC X(20).
+          03 WS-TURNO-TURMA            PIC X(10).
+          03 WS-NM-PROFESSOR           PIC X(20).
+
+       01 WS-TURMALUNO                 PIC X(51) VALUE SPACES.
+       01 FILLER REDEFINES WS-TURMALUNO.
+          03 WS-ID-TURMA6              PIC 9(03).
+          03 WS-NM-TURMA6              PIC X(20).
+          03 WS-ID-ALUNO6              PIC 9(05).
+          03 WS-NM-ALUNO6              PIC X(20).
+          03 WS-ID-REGISTRO6           PIC 9(03).
+
+       01 WS-SITUACAO1                 PIC X(70) VALUE SPACES.
+       01 FILLER REDEFINES WS-SITUACAO1.
+          03 WS-ID-ALUNO1              PIC 9(05).
+          03 WS-NM-ALUNO1              PIC X(20).
+          03 WS-ID-MATERIA1            PIC 9(05).
+          03 WS-NM-MATERIA1            PIC X(20).
+          03 WS-ST-APROVACAO1          PIC X(09).
+          03 WS-ID-REGISTRO1           PIC 9(03).
+          03 WS-MD-ALUNO1              PIC 9(02)V9(02).
+          03 WS-ANO-LETIVO1            PIC 9(04).
+
+       77 WS-FA                        PIC 99.
+          88 FA-OK                     VALUE 0.
+       77 WS-FTM                       PIC 99.
+          88 FTM-OK                    VALUE 0.
+       77 WS-FTL                       PIC 99.
+          88 FTL-OK                    VALUE 0.
+       77 WS-FS                        PIC 99.
+          88 FS-OK                     VALUE 0.
+       77 WS-PRM-FS                    PIC 99.
+          88 PRM-FS-OK                 VALUE 0.
+       77 WS-EOF                       PIC X.
+          88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-EOF2                      PIC X.
+          88 EOF2-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                      PIC X.
+          88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+
+      *TURMA INFORMADA PELO OPERADOR PARA O PROCESSAMENTO DO LOTE
+       77 WS-ID-TURMA-INF               PIC 9(03) VALUE ZEROS.
+       77 WS-ACHOU-ROTEIRO              PIC X VALUE 'N'.
+          88 ACHOU-ROTEIRO              VALUE 'S'.
+       77 WS-LINHA-REL                  PIC X(80) VALUE SPACES.
+
+      *DATA DO SISTEMA, USADA PARA APURAR O ANO LETIVO CORRENTE
+       77 WS-DATA-SISTEMA              PIC 9(08) VALUE ZEROS.
+       77 WS-ANO-SISTEMA REDEFINES WS-DATA-SISTEMA PIC 9(04).
+
+      *SITUACAO DO ALUNO NO ANO LETIVO CORRENTE
+       77 WS-QTD-MATERIAS              PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-REPROVADAS            PIC 9(03) VALUE ZEROS.
+       77 WS-SITUACAO-FINAL            PIC X(15) VALUE SPACES.
+
+      *TOTALIZADORES DO LOTE
+       77 WS-TOT-ALUNOS                PIC 9(005) VALUE ZEROS.
+       77 WS-TOT-PROMOVIDOS            PIC 9(005) VALUE ZEROS.
+       77 WS-TOT-RETIDOS               PIC 9(005) VALUE ZEROS.
+       77 WS-TOT-SEM-LANCAMENTO        PIC 9(005) VALUE ZEROS.
+       77 WS-TOT-ED                    PIC ZZZZ9.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                  PIC X(40).
+         03 FILLER                      PIC X(01).
+         03 LK-OPERADOR                  PIC X(15).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           COPY PATHENV.
+            DISPLAY LK-MENSAGEM
+            MOVE LK-OPERADOR         TO WS-AUD-OPERADOR
+            SET EXIT-OK              TO FALSE
+            PERFORM P1-LOTE          THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-FIM
+
+            .
+      *PROCESSA A PROMOCAO/RETENCAO DE TODOS OS ALUNOS DO ROTEIRO DE
+      *CHAMADA DE UMA UNICA TURMA, INFORMADA PELO OPERADOR
+       P1-LOTE.
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            MOVE ZEROS                TO WS-TOT-ALUNOS
+                                          WS-TOT-PROMOVIDOS
+                                          WS-TOT-RETIDOS
+                                          WS-TOT-SEM-LANCAMENTO
+            MOVE 'N'                  TO WS-ACHOU-ROTEIRO
+
+            DISPLAY 'INFORME O CODIGO DA TURMA: '
+            ACCEPT WS-ID-TURMA-INF
+
+            MOVE WS-ID-TURMA-INF      TO ID-TURMA
+            SET FTM-OK                TO TRUE
+            OPEN INPUT TURMA
+            IF FTM-OK
+               READ TURMA INTO WS-TURMA
+                   INVALID KEY
+                       MOVE SPACES    TO WS-NM-TURMA
+            END-IF
+            CLOSE TURMA
+
+            PERFORM P1A-ABRE-RELATORIO THRU P1A-ABRE-RELATORIO-FIM
+
+            DISPLAY '*** PROCESSAMENTO DE PROMOCAO/RETENCAO - TURMA '
+                    WS-ID-TURMA-INF ' - ANO ' WS-ANO-SISTEMA ' ***'
+
+            SET EOF-OK                TO FALSE
+            SET FTL-OK                TO TRUE
+            SET FA-OK                 TO TRUE
+
+            OPEN INPUT TURMALUNO
+            IF WS-FTL EQUAL 35
+               OPEN OUTPUT TURMALUNO
+               CLOSE TURMALUNO
+               OPEN INPUT TURMALUNO
+            END-IF
+
+            OPEN INPUT ALUNO
+
+            IF FTL-OK AND FA-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ TURMALUNO INTO WS-TURMALUNO
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-TURMA6 EQUAL WS-ID-TURMA-INF
+                             MOVE 'S'        TO WS-ACHOU-ROTEIRO
+                             MOVE WS-ID-ALUNO6 TO ID-ALUNO
+                             READ ALUNO INTO WS-ALUNO
+                                 INVALID KEY
+                                     DISPLAY '  ALUNO ' WS-ID-ALUNO6
+                                             ' NAO CADASTRADO - '
+                                             'IGNORADO'
+                                 NOT INVALID KEY
+                                     ADD 1        TO WS-TOT-ALUNOS
+                                     PERFORM P2-AVALIA-ALUNO
+                                             THRU P2-AVALIA-ALUNO-FIM
+                             END-READ
+                          END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS DE ALUNOS/ROTEIRO'
+               MOVE WS-FTL TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FTL ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE TURMALUNO
+            CLOSE ALUNO
+
+            IF NOT ACHOU-ROTEIRO
+               DISPLAY '  NENHUM ALUNO MATRICULADO NESTA TURMA'
+            END-IF
+
+            PERFORM P1B-FECHA-RELATORIO THRU P1B-FECHA-RELATORIO-FIM
+
+            DISPLAY '*** RESUMO DO PROCESSAMENTO ***'
+            DISPLAY '   ALUNOS PROCESSADOS     : ' WS-TOT-ALUNOS
+            DISPLAY '   PROMOVIDOS             : ' WS-TOT-PROMOVIDOS
+            DISPLAY '   RETIDOS                : ' WS-TOT-RETIDOS
+            DISPLAY '   SEM LANCAMENTO NO ANO  : '
+                    WS-TOT-SEM-LANCAMENTO
+
+            DISPLAY
+              'TECLE: '
+              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
+              ACCEPT WS-EXIT
+              IF WS-EXIT = 'f'
+                       MOVE 'F'       TO WS-EXIT
+              END-IF
+
+            .
+       P1-FIM.
+
+      *ABRE O RELATORIO DE PROMOCAO/RETENCAO, GRAVANDO O CABECALHO
+       P1A-ABRE-RELATORIO.
+            SET PRM-FS-OK                TO TRUE
+            OPEN OUTPUT PROMOCAO
+            IF PRM-FS-OK
+               STRING 'RELATORIO DE PROMOCAO/RETENCAO - TURMA '
+                      DELIMITED BY SIZE
+                      WS-ID-TURMA-INF     DELIMITED BY SIZE
+                      ' - ' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NM-TURMA) DELIMITED BY SIZE
+                      ' - ANO ' DELIMITED BY SIZE
+                      WS-ANO-SISTEMA      DELIMITED BY SIZE
+                      INTO WS-LINHA-REL
+               END-STRING
+               MOVE WS-LINHA-REL          TO REG-PROMOCAO
+               WRITE REG-PROMOCAO
+            ELSE
+               DISPLAY 'ERRO AO ABRIR O RELATORIO DE PROMOCAO'
+               MOVE WS-PRM-FS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-PRM-FS ' - ' WS-FS-MSG
+            END-IF
+            .
+       P1A-ABRE-RELATORIO-FIM.
+
+      *AVALIA A SITUACAO DE UM ALUNO EM TODAS AS MATERIAS DO ANO LETIVO
+      *E GRAVA O RESULTADO NO RELATORIO DE PROMOCAO/RETENCAO
+       P2-AVALIA-ALUNO.
+            SET EOF2-OK                TO FALSE
+            SET FS-OK                  TO TRUE
+            MOVE ZEROS                 TO WS-QTD-MATERIAS
+                                           WS-QTD-REPROVADAS
+
+            OPEN INPUT APROVACAO
+            IF FS-OK THEN
+               PERFORM UNTIL EOF2-OK
+                   READ APROVACAO NEXT RECORD INTO WS-SITUACAO1
+                       AT END
+                          SET EOF2-OK TO TRUE
+                       NOT AT END
+                          IF WS-ID-ALUNO1 EQUAL WS-ID-ALUNO AND
+                             WS-ANO-LETIVO1 EQUAL WS-ANO-SISTEMA
+                             ADD 1           TO WS-QTD-MATERIAS
+                             IF WS-ST-APROVACAO1 NOT EQUAL 'APROVADO'
+                                ADD 1        TO WS-QTD-REPROVADAS
+                             END-IF
+                          END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APROVACAO
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE SITUACOES'
+               MOVE WS-FS TO WS-FS-CODE
+               PERFORM F9-DECODE-STATUS THRU F9-DECODE-STATUS-FIM
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+
+            EVALUATE TRUE
+                WHEN WS-QTD-MATERIAS EQUAL ZEROS
+                     MOVE 'SEM LANCAMENTO'  TO WS-SITUACAO-FINAL
+                     ADD 1                  TO WS-TOT-SEM-LANCAMENTO
+                WHEN WS-QTD-REPROVADAS > ZEROS
+                     MOVE 'RETIDO'          TO WS-SITUACAO-FINAL
+                     ADD 1                  TO WS-TOT-RETIDOS
+                WHEN OTHER
+                     MOVE 'PROMOVIDO'       TO WS-SITUACAO-FINAL
+                     ADD 1                  TO WS-TOT-PROMOVIDOS
+            END-EVALUATE
+
+            DISPLAY '  ' WS-ID-ALUNO ' - ' FUNCTION TRIM(WS-NM-ALUNO)
+                    ' - ' FUNCTION TRIM(WS-SITUACAO-FINAL)
+
+            STRING WS-ID-ALUNO             DELIMITED BY SIZE
+                   ' - '                   DELIMITED BY SIZE
+                   WS-NM-ALUNO              DELIMITED BY SIZE
+                   ' - '                   DELIMITED BY SIZE
+                   WS-SITUACAO-FINAL       DELIMITED BY SIZE
+                   INTO WS-LINHA-REL
+            END-STRING
+            MOVE WS-LINHA-REL              TO REG-PROMOCAO
+            WRITE REG-PROMOCAO
+
+            .
+       P2-AVALIA-ALUNO-FIM.
+
+      *GRAVA O RESUMO NO RELATORIO DE PROMOCAO/RETENCAO, FECHA O
+      *ARQUIVO E REGISTRA UMA ENTRADA DE AUDITORIA COM O RESULTADO
+       P1B-FECHA-RELATORIO.
+            MOVE WS-TOT-ALUNOS            TO WS-TOT-ED
+            STRING 'ALUNOS PROCESSADOS: ' DELIMITED BY SIZE
+                   WS-TOT-ED               DELIMITED BY SIZE
+                   INTO WS-LINHA-REL
+            END-STRING
+            MOVE WS-LINHA-REL             TO REG-PROMOCAO
+            WRITE REG-PROMOCAO
+
+            MOVE WS-TOT-PROMOVIDOS        TO WS-TOT-ED
+            STRING 'PROMOVIDOS: '          DELIMITED BY SIZE
+                   WS-TOT-ED               DELIMITED BY SIZE
+                   INTO WS-LINHA-REL
+            END-STRING
+            MOVE WS-LINHA-REL             TO REG-PROMOCAO
+            WRITE REG-PROMOCAO
+
+            MOVE WS-TOT-RETIDOS           TO WS-TOT-ED
+            STRING 'RETIDOS: '             DELIMITED BY SIZE
+                   WS-TOT-ED               DELIMITED BY SIZE
+                   INTO WS-LINHA-REL
+            END-STRING
+            MOVE WS-LINHA-REL             TO REG-PROMOCAO
+            WRITE REG-PROMOCAO
+
+            MOVE WS-TOT-SEM-LANCAMENTO    TO WS-TOT-ED
+            STRING 'SEM LANCAMENTO NO ANO: ' DELIMITED BY SIZE
+                   WS-TOT-ED               DELIMITED BY SIZE
+                   INTO WS-LINHA-REL
+            END-STRING
+            MOVE WS-LINHA-REL             TO REG-PROMOCAO
+            WRITE REG-PROMOCAO
+
+            CLOSE PROMOCAO
+
+            MOVE 'PROMOALUN'              TO WS-AUD-PROGRAMA
+            MOVE 'PROMOCAO/RETENCAO'      TO WS-AUD-OPERACAO
+            MOVE WS-TOT-ALUNOS            TO WS-TOT-ED
+            STRING 'TURMA ' WS-ID-TURMA-INF DELIMITED BY SIZE
+                   ' PROCESSADOS ' WS-TOT-ED DELIMITED BY SIZE
+                   INTO WS-AUD-DETALHE
+            END-STRING
+            PERFORM A9-GRAVA-AUDITORIA    THRU A9-GRAVA-AUDITORIA-FIM
+            .
+       P1B-FECHA-RELATORIO-FIM.
+       COPY FSDECODE.
+       COPY AUDITLOG.
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM PROMOALUN.
