@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 31/01/2024
+      * Purpose: EXIBIR TELA DE AJUDA COM A DESCRICAO DE CADA OPCAO DO
+      *          MENU PRINCIPAL
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      * UPDATE: 31/01/2024 - CRIACAO DO MODULO DE AJUDA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AJUDA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-PAUSA                        PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+         03 LK-MENSAGEM                   PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P1-EXIBE-AJUDA
+            PERFORM P0-FIM
+            .
+       P1-EXIBE-AJUDA.
+            DISPLAY '--------------------------------------------------'
+            DISPLAY '|              AJUDA DO SISTEMA               |'
+            DISPLAY '--------------------------------------------------'
+            DISPLAY '1  - CADASTRAR ALUNOS: inclui um novo aluno'
+            DISPLAY '2  - LISTAR ALUNOS: lista todos os alunos'
+            DISPLAY '3  - CONSULTAR ALUNO: consulta um aluno pelo'
+                    ' codigo'
+            DISPLAY '4  - ALTERAR ALUNO: altera os dados de um aluno'
+            DISPLAY '5  - EXCLUIR ALUNO: exclui um aluno sem vinculo'
+            DISPLAY '6  - CADASTRAR MATERIAS: inclui uma nova materia'
+            DISPLAY '7  - LISTAR MATERIAS: lista todas as materias'
+            DISPLAY '8  - CONSULTAR MATERIAS: consulta uma materia'
+            DISPLAY '9  - ALTERAR MATERIAS: altera os dados de uma'
+                    ' materia'
+            DISPLAY '10 - EXCLUIR MATERIAS: exclui uma materia sem'
+                    ' vinculo'
+            DISPLAY '11 - CALCULAR MEDIA DO ALUNO: lanca ou atualiza'
+                    ' as notas de um aluno numa materia'
+            DISPLAY '12 - EXIBIR LISTA DE SITUACOES: lista a situacao'
+                    ' atual de todos os lancamentos'
+            DISPLAY '13 - EXIBIR LISTA DE APROVADOS: lista o historico'
+                    ' de aprovados'
+            DISPLAY '14 - EXIBIR LISTA DE REPROVADOS: lista o historico'
+                    ' de reprovados'
+            DISPLAY '15 - CADASTRAR TURMA: inclui uma nova turma'
+            DISPLAY '16 - LISTAR TURMAS: lista todas as turmas'
+            DISPLAY '17 - LANCAR FREQUENCIA: registra presenca/falta'
+                    ' de um aluno numa materia'
+            DISPLAY '18 - LISTAR FREQUENCIAS: lista os registros de'
+                    ' frequencia'
+            DISPLAY '19 - EMITIR BOLETIM DO ALUNO: lista todas as'
+                    ' notas de um aluno'
+            DISPLAY '20 - RESUMO DE DESEMPENHO POR MATERIA:'
+                    ' estatisticas agregadas de uma materia'
+            DISPLAY '21 - EXPORTAR DADOS PARA CSV: gera arquivos CSV'
+                    ' dos cadastros'
+            DISPLAY '22 - LISTAR TRILHA DE AUDITORIA: lista as'
+                    ' operacoes gravadas no sistema'
+            DISPLAY '23 - RESUMO GERAL DE ENCERRAMENTO: estatisticas'
+                    ' agregadas de todo o sistema'
+            DISPLAY '24 - MATRICULAR ALUNO: vincula um aluno a uma'
+                    ' materia'
+            DISPLAY '25 - LISTAR MATRICULAS: lista as matriculas'
+                    ' realizadas'
+            DISPLAY '26 - CANDIDATOS A RECUPERACAO: lista reprovados'
+                    ' proximos da nota de aprovacao'
+            DISPLAY '27 - HISTORICO ESCOLAR: lista o historico de'
+                    ' aprovados/reprovados de um aluno em todos os'
+                    ' anos letivos'
+            DISPLAY '28 - RECONCILIACAO DE INTEGRIDADE DOS ARQUIVOS:'
+                    ' confere se os lancamentos ainda referenciam'
+                    ' alunos/materias cadastrados'
+            DISPLAY '29 - PROCESSAR PROMOCAO/RETENCAO: avalia, para'
+                    ' cada aluno, se foi promovido ou retido no ano'
+                    ' letivo corrente'
+            DISPLAY '30 - BACKUP/RESTAURACAO: copia ou restaura os'
+                    ' arquivos indexados do sistema'
+            DISPLAY 'H  - AJUDA: exibe esta tela'
+            DISPLAY 'S  - SAIR: encerra o sistema'
+            DISPLAY '--------------------------------------------------'
+            DISPLAY 'TECLE QUALQUER TECLA PARA VOLTAR AO MENU:'
+            ACCEPT WS-PAUSA
+            .
+       P0-FIM.
+            GOBACK.
+       END PROGRAM AJUDA.
